@@ -0,0 +1,52 @@
+      * NOTE: This must always be aligned with the CoblCodegen struct
+      * in coblang.h
+       10 lexer-ptr usage pointer.
+      * The C string pointer this module was constructed from. Owned by
+      * the driver (it outlives codegen-construct through vector
+      * source-paths in coblang.cbl), kept here only so dump-error-loc
+      * can re-open the source file to show the line an error is
+      * against.
+       10 source-filename-ptr usage pointer.
+       10 llvm-module usage pointer.
+       10 llvm-dibuilder usage pointer.
+      * DWARF file/compile-unit metadata for this module, created once
+      * in codegen-construct from source-filename and reused for every
+      * DISubprogram/debug-location codegen-run attaches afterward.
+       10 llvm-di-file usage pointer.
+       10 llvm-di-compile-unit usage pointer.
+      * How many parse errors codegen-run recorded (and recovered from)
+      * while compiling this module. The driver checks this once
+      * codegen-run returns, instead of the old behavior of STOPping
+      * RUN on the first bad verb, so a file with several typos gets
+      * every one of them reported in a single compile.
+       10 parse-error-count usage binary-c-long unsigned.
+       10 llvm-target-machine usage pointer.
+       10 llvm-data-layout usage pointer.
+       10 has-lookahead pic x value 'N'.
+       10 switch-ptr usage pointer.
+       10 module-identifier.
+         copy "cobl-string.cpy".
+      * Vector of C-string directory paths to search for a COPY
+      * statement's copybook, in order, before falling back to the
+      * working directory. Owned by the driver program; see
+      * cobolinit-copy-dirs in coblang.cbl.
+       10 copy-dirs-ptr usage pointer.
+      * Vector of raw C-string pointers naming the only entry points
+      * (main PROGRAM-ID entry included) that should be externally
+      * callable from this module's object file; every other entry is
+      * still emitted and dispatchable internally but gets internal
+      * linkage instead. Null when no such restriction was requested,
+      * in which case every entry exports as before. Owned by the
+      * driver program; see export-filter-vec in coblang.cbl.
+       10 export-filter-ptr usage pointer.
+      * Vector of heap-allocated, null-terminated C strings, one per
+      * ENTRY point declared in this module in the order they were
+      * declared. Lets the driver emit a symbol manifest alongside the
+      * object file once codegen-run has finished. See add-entry-impl
+      * and entry "codegen-get-entry-name".
+       10 entry-names-vec.
+         copy "cobl-vector.cpy".
+      * 'Y' once "-ftrace" was given on the command line. Turns on the
+      * token-by-token trace DISPLAY in dispatch-verb; otherwise left
+      * silent as before. See trace-mode in coblang.cbl.
+       10 trace-mode pic x value 'N'.
