@@ -0,0 +1,5 @@
+      * NOTE: This must always be aligned with the CoblString struct
+      * in coblang.h
+       49 cobl-string-ptr usage pointer.
+       49 cobl-string-length usage binary-c-long unsigned.
+       49 cobl-string-capacity usage binary-c-long unsigned.
