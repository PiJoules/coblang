@@ -0,0 +1,8 @@
+      * A quoted literal expression, built from either an ordinary
+      * quoted string or a hex/"X" literal - see string-literal-expr-
+      * construct and string-literal-expr-construct2 in exprs.cbl.
+      * str holds the literal's decoded value.
+       05 expr.
+         copy "expr.cpy".
+       05 str.
+         copy "cobl-string.cpy".
