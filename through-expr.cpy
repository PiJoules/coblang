@@ -0,0 +1,9 @@
+      * A "start THROUGH end" range expression, e.g. the range half of
+      * an 88-level "VALUE 1 THRU 10" clause or an EVALUATE WHEN range.
+      * start-expr-ptr/end-expr-ptr each point at a heap-allocated expr
+      * subtype (through-expr-destroy walks through vtable-ptr to
+      * destroy and free both).
+       05 expr.
+         copy "expr.cpy".
+       05 start-expr-ptr usage pointer.
+       05 end-expr-ptr usage pointer.
