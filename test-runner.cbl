@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. test-runner.
+       environment division.
+         input-output section.
+           file-control.
+      * One test source path per line, built by build-manifest below.
+             select manifest-file
+             assign dynamic manifest-filename
+             organization is line sequential
+             file status is manifest-file-status.
+      * The test source file currently being scanned for "RUN:" lines.
+             select test-source-file
+             assign dynamic test-source-filename
+             organization is line sequential
+             file status is test-source-file-status.
+       DATA DIVISION.
+         file section.
+           fd manifest-file.
+           01 manifest-line PIC X(128).
+
+           fd test-source-file.
+           01 test-source-line PIC X(200).
+
+         working-storage section.
+           01 max-line-size constant as 200.
+           01 max-path-size constant as 128.
+           01 manifest-filename pic x(64)
+              value ".test-runner-manifest".
+           01 manifest-file-status.
+              05 mfs1 pic x.
+              05 mfs2 pic x.
+           01 test-source-filename pic x(max-path-size).
+           01 test-source-file-status.
+              05 tfs1 pic x.
+              05 tfs2 pic x.
+
+           01 manifest-eof pic x value 'N'.
+           01 source-eof pic x value 'N'.
+
+           01 scan-idx usage binary-c-long unsigned.
+           01 run-pos usage binary-c-long unsigned.
+           01 command-start usage binary-c-long unsigned.
+           01 remaining-len usage binary-c-long unsigned.
+
+           01 run-command-trimmed pic x(max-line-size).
+           01 run-command-len usage binary-c-long unsigned.
+
+           01 test-path-trimmed pic x(max-path-size).
+           01 path-len usage binary-c-long unsigned.
+
+           01 substituted-command pic x(512).
+           01 sub-idx usage binary-c-long unsigned.
+           01 out-idx usage binary-c-long unsigned.
+           01 path-char-idx usage binary-c-long unsigned.
+
+           01 test-has-run-line pic x value 'N'.
+           01 test-failed pic x value 'N'.
+           01 exit-status usage binary-long.
+
+           01 test-total usage binary-c-long unsigned value 0.
+           01 test-passed usage binary-c-long unsigned value 0.
+           01 test-failed-count usage binary-c-long unsigned value 0.
+
+           01 shell-command pic x(80).
+
+       PROCEDURE DIVISION.
+         perform build-manifest.
+         perform process-manifest.
+         perform cleanup-manifest.
+
+         display test-total " test file(s), "
+                 test-passed " passed, "
+                 test-failed-count " failed".
+
+         if test-failed-count > 0
+           move 1 to return-code
+         end-if.
+         stop run.
+
+      * Collect every *.cbl under tests/ into manifest-filename, one
+      * path per line, the same way coblang's own entry-manifest is a
+      * plain line-sequential list rather than anything more elaborate.
+       build-manifest.
+         move "ls tests/*.cbl 2>/dev/null >.test-runner-manifest"
+           to shell-command.
+         call "SYSTEM" using shell-command.
+       end-build-manifest.
+
+       process-manifest.
+         move 'N' to manifest-eof.
+         open input manifest-file.
+
+         if mfs1 = '3' and mfs2 = '5'
+           continue
+         else
+           perform until manifest-eof = 'Y'
+             read manifest-file into manifest-line
+               at end move 'Y' to manifest-eof
+               not at end perform run-one-test-file
+             end-read
+           end-perform
+           close manifest-file
+         end-if.
+       end-process-manifest.
+
+       cleanup-manifest.
+         move "rm -f .test-runner-manifest" to shell-command.
+         call "SYSTEM" using shell-command.
+       end-cleanup-manifest.
+
+      * Scan one test file for "RUN:" lines, substituting %s with the
+      * file's own path and running each through the shell in turn,
+      * the same way lit drives FileCheck-based tests - stopping at
+      * the first RUN: line that fails, the rest of the file is still
+      * read to completion so the FD is left in a clean state.
+       run-one-test-file.
+         move function trim(manifest-line) to test-source-filename.
+         move test-source-filename to test-path-trimmed.
+         compute path-len =
+           function length(function trim(test-source-filename)).
+
+         move 'N' to test-has-run-line.
+         move 'N' to test-failed.
+         move 'N' to source-eof.
+
+         open input test-source-file.
+         if tfs1 not = '0'
+           display "test-runner: could not open "
+                   function trim(test-source-filename)
+           exit paragraph
+         end-if.
+
+         perform until source-eof = 'Y'
+           read test-source-file into test-source-line
+             at end move 'Y' to source-eof
+             not at end
+               if test-failed = 'N'
+                 perform check-for-run-line
+               end-if
+           end-read
+         end-perform.
+
+         close test-source-file.
+
+         if test-has-run-line = 'N'
+           display "SKIP (no RUN: line): "
+                   function trim(test-source-filename)
+           exit paragraph
+         end-if.
+
+         add 1 to test-total.
+         if test-failed = 'Y'
+           add 1 to test-failed-count
+           display "FAIL: " function trim(test-source-filename)
+         else
+           add 1 to test-passed
+           display "PASS: " function trim(test-source-filename)
+         end-if.
+       end-run-one-test-file.
+
+      * Look for a "* RUN: <command>" header on the line just read and,
+      * if there is one, substitute %s and run it.
+       check-for-run-line.
+         move 0 to run-pos.
+         perform varying scan-idx from 1 by 1
+                 until scan-idx > max-line-size - 3
+           if test-source-line(scan-idx:4) = "RUN:"
+             move scan-idx to run-pos
+             exit perform
+           end-if
+         end-perform.
+
+         if run-pos = 0
+           exit paragraph
+         end-if.
+
+         move 'Y' to test-has-run-line.
+         compute command-start = run-pos + 4.
+         if command-start > max-line-size
+           exit paragraph
+         end-if.
+
+         compute remaining-len = max-line-size - command-start + 1.
+         move function trim(test-source-line(command-start:
+              remaining-len)) to run-command-trimmed.
+         compute run-command-len =
+           function length(function trim(test-source-line(
+             command-start:remaining-len))).
+
+         if run-command-len > 0
+           perform substitute-percent-s
+           perform run-substituted-command
+         end-if.
+       end-check-for-run-line.
+
+      * Copy run-command-trimmed into substituted-command, replacing
+      * every "%s" with the current test file's own path.
+       substitute-percent-s.
+         move spaces to substituted-command.
+         move 1 to out-idx.
+         move 1 to sub-idx.
+
+         perform until sub-idx > run-command-len
+           if sub-idx <= run-command-len - 1
+              and run-command-trimmed(sub-idx:2) = "%s"
+             perform varying path-char-idx from 1 by 1
+                     until path-char-idx > path-len
+               move test-path-trimmed(path-char-idx:1)
+                 to substituted-command(out-idx:1)
+               add 1 to out-idx
+             end-perform
+             add 2 to sub-idx
+           else
+             move run-command-trimmed(sub-idx:1)
+               to substituted-command(out-idx:1)
+             add 1 to out-idx
+             add 1 to sub-idx
+           end-if
+         end-perform.
+       end-substitute-percent-s.
+
+      * Hand the fully substituted command to the shell and record
+      * whether it exited clean. GnuCOBOL's SYSTEM leaves RETURN-CODE
+      * holding the child's exit status shifted left 8 bits, the same
+      * encoding waitpid uses.
+       run-substituted-command.
+         call "SYSTEM" using substituted-command.
+         compute exit-status = return-code / 256.
+         if exit-status not = 0
+           move 'Y' to test-failed
+         end-if.
+       end-run-substituted-command.
