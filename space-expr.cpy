@@ -0,0 +1,5 @@
+      * A SPACE/SPACES figurative constant expression. Carries no
+      * payload of its own beyond the base expr - its dtor is a
+      * no-op (see space-expr-destroy in exprs.cbl).
+       05 expr.
+         copy "expr.cpy".
