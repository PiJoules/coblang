@@ -0,0 +1,29 @@
+      * NOTE: This must always be aligned with the CoblLexer struct
+      * in coblang.h
+       49 lexer-line usage binary-c-long unsigned.
+       49 lexer-col usage binary-c-long unsigned.
+       49 lexer-eof pic x value 'N'.
+         88 lexer-at-eof value 'Y'.
+       49 lexer-has-lookahead pic x value 'N'.
+         88 lexer-does-have-lookahead value 'Y'.
+         88 lexer-does-not-have-lookahead value 'N'.
+       49 lexer-lookahead pic x.
+      * Has any real (non-whitespace, non-comment) character already
+      * been lexed on the current physical line? skip-whitespace-and-
+      * comments in lexer.cbl uses this to tell a full-line "*"
+      * comment (nothing on the line yet) from a "*" that is really
+      * the multiply operator partway through an arithmetic
+      * expression. Reset to 'N' whenever a newline is consumed, set
+      * to 'Y' once lexer-lex hands back a token's first character.
+       49 lexer-line-has-token pic x value 'N'.
+      * 'F' (the default) reads lexer-file one character at a time,
+      * same as always - this is also how "coblang -" reads source
+      * from standard input, since GnuCOBOL is happy to ASSIGN a
+      * sequential file to "/dev/stdin". 'B' reads out of an
+      * in-memory buffer instead (see lexer-construct-from-buffer in
+      * lexer.cbl) - no disk file is ever opened.
+       49 lexer-source-kind pic x value 'F'.
+         88 lexer-source-is-file value 'F'.
+         88 lexer-source-is-buffer value 'B'.
+       49 lexer-buffer-cur-ptr usage pointer.
+       49 lexer-buffer-remaining usage binary-c-long unsigned.
