@@ -4,7 +4,7 @@
          input-output section.
            file-control.
              select lexer-file
-             assign to filename-buffer
+             assign dynamic filename-buffer
              organization is sequential
              file status is file-status.
        DATA DIVISION.
@@ -13,6 +13,10 @@
              01 lexer-file-char pic x.
 
          working-storage section.
+      * Based storage used to dereference one byte at a time out of
+      * an in-memory buffer - same idiom as src-char-buffer in
+      * cobl-utils.cbl.
+           01 buffer-char-buffer pic x based.
 
          local-storage section.
            01 file-status.
@@ -29,6 +33,16 @@
            01 peek-char pic x.
            01 get-char pic x.
            01 starting-quote-char pic x.
+      * Set by handle-possible-comment when a "*" it looked at turned
+      * out not to be a comment after all (see skip-whitespace-and-
+      * comments below) - the character is already consumed, so
+      * lexer-lex uses this to pick it up as the token's first
+      * character instead of calling do-get-char again.
+           01 comment-returned-star pic x.
+
+      * Scratch for fetch-next-raw-char.
+           01 raw-char pic x.
+           01 raw-eof pic x.
 
            01 tmp-ptr usage pointer.
 
@@ -42,6 +56,9 @@
            01 line-ret usage binary-c-long unsigned.
            01 col-ret usage binary-c-long unsigned.
 
+           01 buffer-ptr-arg usage pointer.
+           01 buffer-len-arg usage binary-c-long unsigned.
+
        PROCEDURE DIVISION.
          stop run.
 
@@ -56,29 +73,77 @@
 
          move 1 to lexer-line in local-lexer.
          move 0 to lexer-col in local-lexer.
+         move 'N' to lexer-line-has-token in local-lexer.
+         move 'F' to lexer-source-kind in local-lexer.
 
          open input lexer-file.
          perform check-status.
          goback.
 
+      * Same as lexer-construct, but lexes straight out of an
+      * in-memory buffer (buffer-ptr-arg, buffer-len-arg bytes) rather
+      * than opening a disk file - for callers (tests, an embedder)
+      * that already have the source text in hand.
+       entry "lexer-construct-from-buffer" using local-lexer
+                                     buffer-ptr-arg buffer-len-arg.
+         move 1 to lexer-line in local-lexer.
+         move 0 to lexer-col in local-lexer.
+         move 'N' to lexer-line-has-token in local-lexer.
+         move 'B' to lexer-source-kind in local-lexer.
+
+         move buffer-ptr-arg to lexer-buffer-cur-ptr in local-lexer.
+         move buffer-len-arg to lexer-buffer-remaining in local-lexer.
+         goback.
+
        entry "lexer-destroy" using local-lexer.
-         close lexer-file.
+         if lexer-source-is-file in local-lexer
+           close lexer-file
+         end-if.
          goback.
 
+      * Pulls one character from whichever source this lexer was
+      * constructed over (a disk file or an in-memory buffer) into
+      * raw-char, setting raw-eof instead on end of input. Knows
+      * nothing about line/col bookkeeping or lookahead - do-peek-char
+      * and do-get-char below handle that uniformly regardless of
+      * where the bytes actually came from.
+       fetch-next-raw-char.
+         move 'N' to raw-eof.
+         evaluate true
+           when lexer-source-is-file in local-lexer
+             read lexer-file into raw-char
+               at end
+                 move 'Y' to raw-eof
+             end-read
+           when lexer-source-is-buffer in local-lexer
+             if lexer-buffer-remaining in local-lexer = 0
+               move 'Y' to raw-eof
+             else
+               set address of buffer-char-buffer to
+                   lexer-buffer-cur-ptr in local-lexer
+               move buffer-char-buffer to raw-char
+               set lexer-buffer-cur-ptr in local-lexer up by 1
+               subtract 1 from lexer-buffer-remaining in local-lexer
+             end-if
+         end-evaluate.
+       end-fetch-next-raw-char.
+
       *
       * Sets peek-char.
       *
        do-peek-char.
          if lexer-has-lookahead in local-lexer = 'N'
-           read lexer-file into lexer-lookahead in local-lexer
-             at end
-               set lexer-at-eof in local-lexer to true
-               exit paragraph
-           end-read
+           perform fetch-next-raw-char
+           if raw-eof = 'Y'
+             set lexer-at-eof in local-lexer to true
+             exit paragraph
+           end-if
+           move raw-char to lexer-lookahead in local-lexer
 
            if lexer-lookahead in local-lexer = x"0A"
              set lexer-line in local-lexer up by 1
              move 0 to lexer-col in local-lexer
+             move 'N' to lexer-line-has-token in local-lexer
            else
              set lexer-col in local-lexer up by 1
            end-if
@@ -98,14 +163,17 @@
            exit paragraph
          end-if.
 
-         read lexer-file into get-char
-           at end
-             set lexer-at-eof in local-lexer to true
-         end-read.
+         perform fetch-next-raw-char.
+         if raw-eof = 'Y'
+           set lexer-at-eof in local-lexer to true
+           exit paragraph
+         end-if.
+         move raw-char to get-char.
 
          if get-char = x"0A"
            set lexer-line in local-lexer up by 1
            move 0 to lexer-col in local-lexer
+           move 'N' to lexer-line-has-token in local-lexer
          else
            set lexer-col in local-lexer up by 1
          end-if.
@@ -122,11 +190,10 @@
            end-if
 
            if peek-char = "*"
-      * Read until newline (0x0A).
-             perform do-get-char
-             perform until get-char = x"0A"
-               perform do-get-char
-             end-perform
+             perform handle-possible-comment
+             if comment-returned-star = 'Y'
+               exit paragraph
+             end-if
              exit perform cycle
            end-if
 
@@ -139,6 +206,44 @@
          end-perform.
        end-skip-whitespace-and-comments.
 
+      * A "*" is ambiguous: it is the start of a comment (the
+      * traditional full-line form, or the "*>" floating form that
+      * GnuCOBOL allows anywhere), or it is the multiply operator in
+      * the middle of an arithmetic expression. "*>" is always a
+      * comment; a bare "*" is only a comment when it is the first
+      * real character seen on the line. Otherwise it is left
+      * consumed but not classified as a comment, via
+      * comment-returned-star, so lexer-lex below picks it up as an
+      * ordinary token.
+       handle-possible-comment.
+         move 'N' to comment-returned-star.
+         perform do-get-char.
+
+         perform do-peek-char.
+         if lexer-eof in local-lexer = 'N' and peek-char = ">"
+           perform do-get-char
+           perform skip-to-eol
+           exit paragraph
+         end-if.
+
+         if lexer-line-has-token in local-lexer = 'N'
+           perform skip-to-eol
+           exit paragraph
+         end-if.
+
+         move 'Y' to comment-returned-star.
+       end-handle-possible-comment.
+
+      * Consumes the rest of a comment, through (and including) the
+      * terminating newline, or through EOF if the comment is the
+      * last line in the file with no trailing newline.
+       skip-to-eol.
+         perform until get-char = x"0A"
+                    or lexer-eof in local-lexer = 'Y'
+           perform do-get-char
+         end-perform.
+       end-skip-to-eol.
+
       * Lex one string into `token-string`.
        entry "lexer-lex" using local-lexer token-string line-ret
              col-ret.
@@ -149,13 +254,25 @@
 
          perform forever
            perform skip-whitespace-and-comments
+
+      * A "*" that skip-whitespace-and-comments decided was not a
+      * comment after all (see handle-possible-comment) - it is
+      * already consumed, so pick it up directly rather than reading
+      * another character.
+           if comment-returned-star = 'Y'
+             move "*" to read-char
+             call "string-push-back" using token-string read-char
+             move 'Y' to lexer-line-has-token in local-lexer
+             exit perform
+           end-if
+
            if lexer-eof in local-lexer = 'Y'
              goback
            end-if
 
            perform do-get-char
            move get-char to read-char
-        
+
            call "cobl-isspace" using isspace read-char
            if isspace = 'Y' or lexer-eof in local-lexer = 'Y'
              display "ERROR: read-char should not be whitespace or EOF"
@@ -163,6 +280,7 @@
            end-if
 
            call "string-push-back" using token-string read-char
+           move 'Y' to lexer-line-has-token in local-lexer
 
            exit perform
          end-perform.
