@@ -1,4 +1,4 @@
-      * gnucobol manual: https://gnucobol.sourceforge.io/faq/index.htm 
+      * gnucobol manual: https://gnucobol.sourceforge.io/faq/index.htm
        IDENTIFICATION DIVISION.
          PROGRAM-ID. COBLANG-MAIN.
        environment division.
@@ -7,9 +7,17 @@
       * to read a file normally, this would need to be:
       *       select cobol-init-file assign to ".cobolinit"
              select cobol-init-file
-             assign to cobol-init-filename
+             assign dynamic cobol-init-filename
              organization is sequential
              file status is file-status.
+      * One line per ENTRY point declared in the module just compiled -
+      * see write-entry-manifest. A plain text file, so line sequential
+      * is the natural fit, unlike the byte-at-a-time cobol-init-file
+      * above.
+             select entry-manifest-file
+             assign dynamic entry-manifest-filename
+             organization is line sequential
+             file status is manifest-file-status.
        DATA DIVISION.
          file section.
       * This actually fd needs to match the name in file-control and the record
@@ -20,6 +28,9 @@
            01 max-filename-size constant as 64.
            01 cobol-init-file-line PIC X.
 
+           fd entry-manifest-file.
+           01 entry-manifest-line PIC X(128).
+
          local-STORAGE SECTION.
            01 cobol-init-filename PIC X(max-filename-size)
               value ".cobolinit".
@@ -28,14 +39,48 @@
 
            01 EOF    PIC A(1) VALUE 'N'.
            01 line-actual   PIC X.
-           01 line2         PIC X occurs 1 to 2 times
-                            depending on line-size.
-      * Keep this less than `max-line-size`
+      * Holds the .cobolinit line currently being accumulated,
+      * one character at a time, by load-cobolinit. Only the first
+      * `line-size` characters are meaningful.
+           01 line2         PIC X(max-filename-size).
+      * Keep this less than the size of `line2`.
            01 line-size     PIC 99.
            01 file-status.
               05 fs1 pic x value "0".
               05 fs2 pic x.
 
+      * See write-entry-manifest.
+           01 entry-manifest-filename PIC X(max-filename-size).
+           01 manifest-file-status.
+              05 mfs1 pic x value "0".
+              05 mfs2 pic x.
+           01 entry-manifest-path.
+             copy "cobl-string.cpy".
+           01 entry-name-tmp-string.
+             copy "cobl-string.cpy".
+           01 entry-manifest-idx usage binary-c-long unsigned.
+           01 entry-name-ptr usage pointer.
+
+      * Config loaded from an optional .cobolinit in the working
+      * directory - see load-cobolinit. Everything here is exposed
+      * for other parts of the driver to consult once they grow a way
+      * to act on it (e.g. a target triple / optimization level flag).
+           01 cobolinit-target-triple.
+             copy "cobl-string.cpy".
+           01 cobolinit-has-target-triple pic x value 'N'.
+           01 cobolinit-opt-level usage binary-long value -1.
+           01 cobolinit-copy-dirs.
+             copy "cobl-vector.cpy".
+
+           01 cfg-key-buf pic x(max-filename-size).
+           01 cfg-value-buf pic x(max-filename-size).
+           01 cfg-eq-pos usage binary-long.
+           01 cfg-key-len usage binary-c-long unsigned.
+           01 cfg-value-len usage binary-c-long unsigned.
+           01 cfg-scan-idx usage binary-long.
+           01 cfg-dir-ptr usage pointer.
+           01 cfg-alloc-size usage index.
+
            01 print-ordinal-values-i pic 9(38).
 
       * See "CBL_GC_HOSTED".
@@ -54,16 +99,159 @@
       * needed to convert the char* to a picture we can display.
            01 arg-buff pic x based.
 
-           01 arg1-string.
+           01 arg-count usage binary-long.
+           01 arg-index usage binary-c-long unsigned.
+           01 scan-idx usage binary-c-long unsigned.
+           01 last-idx usage binary-c-long unsigned.
+           01 dot-index usage binary-long.
+           01 num-sources usage binary-c-long unsigned.
+           01 compare-return usage binary-long.
+           01 scan-char pic x.
+
+      * Every positional argument that isn't consumed by a flag is treated
+      * as a source file to compile. We only keep the raw argv pointer
+      * since it stays valid for the life of the process.
+           01 source-paths.
+              copy "cobl-vector.cpy".
+           01 this-source-ptr usage pointer.
+           01 output-path-arg usage pointer.
+           01 have-output-path pic x value 'N'.
+           01 final-output-ptr usage pointer.
+      * Set by "-emit-llvm" - see write-llvm-ir-sidecar below.
+           01 emit-llvm-ir pic x value 'N'.
+      * Set by "-fsyntax-only" - lex, parse and verify each source
+      * but skip write-obj-file/write-entry-manifest/
+      * write-llvm-ir-sidecar, the same way a syntax-check flag on a
+      * normal COBOL compiler stops short of emitting anything once it
+      * knows a source is well-formed.
+           01 syntax-only-mode pic x value 'N'.
+      * Set by "-fno-main" - overrides the default of generating a C
+      * main() wrapper around each compiled program, so the object can
+      * be linked into a larger program as a pure library of CALLable
+      * entries instead of being run on its own. See insert-main in
+      * codegen-run.
+           01 insert-main-mode pic x value 'Y'.
+      * Set by "-c" - overrides the default of invoking the system
+      * linker on each source's object file once it's written, leaving
+      * the object file itself as the only output. See link-program.
+           01 link-mode pic x value 'Y'.
+      * Built by one or more "-fexport <name>" flags into a vector of
+      * raw argv pointers (they outlive this run the same way
+      * source-paths' do), naming the only entry points that should be
+      * externally callable from the objects this run produces. Left
+      * unconstructed (have-export-filter stays 'N') when no -fexport
+      * was given, so every entry exports as before.
+           01 export-filter-vec.
+             copy "cobl-vector.cpy".
+           01 have-export-filter pic x value 'N'.
+           01 export-filter-arg usage pointer value null.
+           01 llvm-ir-path.
+             copy "cobl-string.cpy".
+      * Set by "-ftrace" - turns on the token-by-token DISPLAY trace in
+      * dispatch-verb, otherwise left silent. See trace-mode in
+      * codegen.cpy.
+           01 trace-flag pic x value 'N'.
+      * Set by "-target <triple>" - overrides both LLVM's own host
+      * default and any "target-triple=" set in .cobolinit. Null (the
+      * "use the default" marker codegen-construct already understands)
+      * until resolved below the argument-parsing loop. Only x86_64
+      * triples are backed by a registered target at this time - see
+      * codegen-construct's LLVMInitializeX86* calls; an unsupported
+      * triple is reported and stops the run rather than pressing on
+      * with an uninitialized target.
+           01 target-triple-ptr usage pointer value null.
+      * Set by "-O0"/"-O1"/"-O2"/"-O3" - overrides any "opt-level=" set
+      * in .cobolinit. -1 (the "use LLVMCodeGenLevelNone" marker
+      * codegen-construct already understands) until resolved below the
+      * argument-parsing loop.
+           01 opt-level-cli usage binary-long value -1.
+           01 final-opt-level usage binary-long.
+           01 final-target-triple-ptr usage pointer.
+      * Scratch flag/value pair filled in by match-opt-level-flag.
+           01 is-opt-level-flag pic x.
+           01 opt-level-scanned usage binary-long.
+
+           01 tmp-ptr usage pointer.
+           01 tmp-ptr2 usage pointer.
+           01 tmp-ptr-storage usage pointer based.
+
+      * A flag literal ("-o", "-ftrace", ...) has to be given real,
+      * addressable storage with an embedded null terminator before its
+      * address can be passed to string-compare-c-string's c-string-arg
+      * parameter - unlike a call to the LLVM C API, a call to another
+      * COBOL module does not turn a "by content" literal into a
+      * pointer for us. flag-literal-buf/flag-literal-ptr are reused
+      * across every such comparison below.
+           01 flag-literal-buf pic x(32).
+           01 flag-literal-ptr usage pointer.
+
+           01 pointer-size usage binary-c-long unsigned
+              value length of pointer.
+           01 pointer-align usage binary-c-long unsigned
+              value length of pointer.
+
+           01 arg-string.
+             copy "cobl-string.cpy".
+           01 src-name-string.
+             copy "cobl-string.cpy".
+           01 out-obj-name.
+             copy "cobl-string.cpy".
+      * 'Y' once the whole invocation's objects are known to be going
+      * into one linked program - see link-program, called once after
+      * every source is compiled rather than once per source, so it
+      * sees every object this run produced. 'N' for "-c", "-fno-main",
+      * "-fsyntax-only", or once any source fails to compile.
+           01 will-link pic x value 'N'.
+           01 any-compile-errors pic x value 'N'.
+      * A synthesized C main() can only exist once in a linked program,
+      * so when more than one source is going to be linked together
+      * only the first source actually gets one; the rest are compiled
+      * as though "-fno-main" had been given just for them, regardless
+      * of insert-main-mode. With a single source (the common case)
+      * this is always 'Y' whenever insert-main-mode is, same as before
+      * multi-source linking existed.
+           01 effective-insert-main-mode pic x.
+      * The linked program's own name - output-path-arg when "-o" was
+      * given, otherwise the lone source's name with its extension
+      * stripped, or "a.out" when compiling more than one source with
+      * no "-o" to go by (the same default a plain C compiler falls
+      * back on). Computed once, before the per-source loop, by
+      * compute-link-target.
+           01 link-exe-name.
+             copy "cobl-string.cpy".
+           01 have-link-exe-name pic x value 'N'.
+           01 link-target-ptr usage pointer.
+      * Every object file this invocation writes, space-separated, in
+      * compile order - appended to as each source finishes in the
+      * loop below, then handed to link-program as a single link line
+      * once the loop ends.
+           01 link-objects-buf pic x(2000).
+
+           01 link-obj-string.
              copy "cobl-string.cpy".
+           01 link-exe-string.
+             copy "cobl-string.cpy".
+           01 link-obj-buf pic x(max-filename-size).
+           01 link-exe-buf pic x(max-filename-size).
+           01 link-command pic x(2800).
+           01 link-exit-status usage binary-long.
+
+      * "coblang -" reads that source from standard input rather than
+      * a disk file. src-name-string/this-source-ptr stay "-"
+      * everywhere else (the compiling: banner, the object filename
+      * fallback, source-filename-ptr in codegen.cpy) - only the name
+      * actually handed to lexer-construct needs to resolve to a real
+      * path, and GnuCOBOL is happy to open "/dev/stdin" like any
+      * other sequential file.
+           01 lexer-open-name-string.
+             copy "cobl-string.cpy".
+
            01 coblang-lexer.
              copy "lexer.cpy".
-           01 token-string.
-             copy "cobl-string.cpy".
            01 coblang-parser.
              copy "parser.cpy".
 
-           01 llvm-result usage binary-int.
+           01 llvm-result usage binary-long.
 
       * LLVMVerifierFailureAction
            78 LLVMAbortProcessAction value 0.
@@ -74,75 +262,723 @@
          call "CBL_GC_HOSTED" using argc "argc"
 
          if argc < 2
-           display "Expected at least one argument."
+           display "Usage: coblang [-o out] [-c] [-emit-llvm] "
+                   "[-fsyntax-only] [-fno-main] [-fexport name] "
+                   "[-ftrace] [-target triple] [-O0|-O1|-O2|-O3] "
+                   "src.cbl [src2.cbl ...]"
            stop run.
 
+         compute arg-count = argc - 1.
+
+         call "vector-construct" using
+              cobolinit-copy-dirs pointer-size pointer-align.
+         perform load-cobolinit.
+
          call "CBL_GC_HOSTED" using argv "argv"
 
-      * arg now points to argv[1].
-         set argv up by function byte-length(arg)
-         set address of arg to argv
-         display "arg: " arg
-         display "arg length: " function content-length(arg)
-
-      * arg-buff now points to the character at *arg.
-         set address of arg-buff to arg
-
-         call "string-construct-from-c-str" using arg1-string arg.
-         display "arg1: " no advancing.
-         call "string-display" using arg1-string 'Y'.
-
-         call "cobl-memcpy" using address of cobol-init-filename
-                                  cobl-string-ptr in arg1-string
-                                  cobl-string-length in arg1-string.
-
-         display "reading: " with no advancing
-         perform until arg-buff = low-value
-           display arg-buff with no advancing
-           set arg up by function byte-length(arg-buff)
-           set address of arg-buff to arg
-         end-perform
-         display " ".
-
-         display "arg1-string: " no advancing.
-         call "string-display" using arg1-string 'Y'.
-
-         call "lexer-construct" using coblang-lexer
-                                      cobl-string-ptr in arg1-string.
-
-         call "parser-construct" using
-           coblang-parser
-           address of coblang-lexer.
-        
-         call "parser-parse" using coblang-parser.
-         
-         call "LLVMVerifyModule"
-              using
-                by value llvm-module in coblang-parser
-                by value LLVMPrintMessageAction
-                by value zeros
-              returning llvm-result.
-
-         if llvm-result not = zero
-           display "Verify module failed."
-           call "LLVMDumpModule"
-                using by value llvm-module in coblang-parser
-           stop run
-         end-if.
-
-         call "LLVMDumpModule"
-              using by value llvm-module in coblang-parser.
-
-         call "write-obj-file" using coblang-parser.
-
-         call "parser-destroy" using coblang-parser.
-         call "lexer-destroy" using coblang-lexer.
-         
-         call "string-destroy" using token-string.
-         call "string-destroy" using arg1-string.
+         call "vector-construct" using
+              source-paths pointer-size pointer-align.
+
+      * Walk argv[1 .. argc-1], splitting it into an optional "-o" output
+      * path and the list of source files to compile.
+         perform varying arg-index from 1 by 1
+                 until arg-index > arg-count
+           set argv up by function byte-length(arg)
+           set address of arg to argv
+
+           call "string-construct-from-c-str" using arg-string arg
+           move function concatenate("-o", x"00") to flag-literal-buf
+           set flag-literal-ptr to address of flag-literal-buf
+           call "string-compare-c-string" using arg-string
+                flag-literal-ptr compare-return
+           call "string-destroy" using arg-string
+
+           if compare-return = 0
+             if have-output-path = 'Y'
+               display "coblang: -o specified more than once"
+               stop run
+             end-if
+
+             add 1 to arg-index
+             if arg-index > arg-count
+               display "coblang: -o requires an argument"
+               stop run
+             end-if
+
+             set argv up by function byte-length(arg)
+             set address of arg to argv
+             move arg to output-path-arg
+             move 'Y' to have-output-path
+           else
+             call "string-construct-from-c-str" using arg-string arg
+             move function concatenate("-emit-llvm", x"00")
+                  to flag-literal-buf
+             set flag-literal-ptr to address of flag-literal-buf
+             call "string-compare-c-string" using arg-string
+                  flag-literal-ptr compare-return
+             call "string-destroy" using arg-string
+
+             if compare-return = 0
+               move 'Y' to emit-llvm-ir
+             else
+               call "string-construct-from-c-str" using arg-string arg
+               move function concatenate("-fsyntax-only", x"00")
+                    to flag-literal-buf
+               set flag-literal-ptr to address of flag-literal-buf
+               call "string-compare-c-string" using arg-string
+                    flag-literal-ptr compare-return
+               call "string-destroy" using arg-string
+
+               if compare-return = 0
+                 move 'Y' to syntax-only-mode
+               else
+                 call "string-construct-from-c-str" using arg-string arg
+                 move function concatenate("-fno-main", x"00")
+                      to flag-literal-buf
+                 set flag-literal-ptr to address of flag-literal-buf
+                 call "string-compare-c-string" using arg-string
+                      flag-literal-ptr compare-return
+                 call "string-destroy" using arg-string
+
+                 if compare-return = 0
+                   move 'N' to insert-main-mode
+                 else
+                   call "string-construct-from-c-str" using
+                        arg-string arg
+                   move function concatenate("-ftrace", x"00")
+                        to flag-literal-buf
+                   set flag-literal-ptr to address of flag-literal-buf
+                   call "string-compare-c-string" using arg-string
+                        flag-literal-ptr compare-return
+                   call "string-destroy" using arg-string
+
+                   if compare-return = 0
+                     move 'Y' to trace-flag
+                   else
+                     call "string-construct-from-c-str" using
+                          arg-string arg
+                     move function concatenate("-target", x"00")
+                          to flag-literal-buf
+                     set flag-literal-ptr to address of flag-literal-buf
+                     call "string-compare-c-string" using arg-string
+                          flag-literal-ptr compare-return
+                     call "string-destroy" using arg-string
+
+                     if compare-return = 0
+                       add 1 to arg-index
+                       if arg-index > arg-count
+                         display
+                              "coblang: -target requires an argument"
+                         stop run
+                       end-if
+
+                       set argv up by function byte-length(arg)
+                       set address of arg to argv
+                       move arg to target-triple-ptr
+                     else
+                       perform match-opt-level-flag
+
+                       if is-opt-level-flag = 'Y'
+                         move opt-level-scanned to opt-level-cli
+                       else
+                         perform match-c-flag-or-fexport
+                       end-if
+                     end-if
+                   end-if
+                 end-if
+               end-if
+             end-if
+           end-if
+         end-perform.
+
+         if have-export-filter = 'Y'
+           move address of export-filter-vec to export-filter-arg
+         end-if.
+
+      * -target/-O on the command line win over .cobolinit, which wins
+      * over the hardcoded defaults (null triple, LLVMCodeGenLevelNone).
+         if target-triple-ptr not = null
+           move target-triple-ptr to final-target-triple-ptr
+         else
+           if cobolinit-has-target-triple = 'Y'
+             move cobl-string-ptr in cobolinit-target-triple
+                  to final-target-triple-ptr
+           else
+             move null to final-target-triple-ptr
+           end-if
+         end-if.
+
+         if opt-level-cli not = -1
+           move opt-level-cli to final-opt-level
+         else
+           move cobolinit-opt-level to final-opt-level
+         end-if.
+
+         move vector-size in source-paths to num-sources.
+
+         if num-sources = 0
+           display "coblang: no source files given"
+           stop run.
+
+         if syntax-only-mode = 'N' and link-mode = 'Y'
+               and insert-main-mode = 'Y'
+           move 'Y' to will-link
+         else
+           move 'N' to will-link
+         end-if.
+
+      * Once linking is in play, "-o" names the linked program rather
+      * than any one source's object file (see compute-link-target), so
+      * only reject it here for the still-separate-objects case.
+         if have-output-path = 'Y' and num-sources > 1
+               and will-link = 'N'
+           display "coblang: -o cannot be used with more than one "
+                   "source file"
+           stop run.
+
+         if will-link = 'Y'
+           perform compute-link-target
+         end-if.
+
+         move spaces to link-objects-buf.
+
+      * Compile each source file to its own object file in this single
+      * invocation so callers never have to stitch separate coblang runs
+      * back together before linking.
+         perform varying arg-index from 0 by 1
+                 until arg-index >= num-sources
+           call "vector-at" using source-paths arg-index tmp-ptr2
+           set address of tmp-ptr-storage to tmp-ptr2
+           move tmp-ptr-storage to this-source-ptr
+
+           call "string-construct-from-c-str" using
+                src-name-string this-source-ptr
+           display "compiling: " no advancing
+           call "string-display" using src-name-string 'Y'
+
+      * Only the first source gets a synthesized main() when several
+      * sources are going to be linked into one program - see
+      * effective-insert-main-mode above.
+           move 'N' to effective-insert-main-mode
+           if insert-main-mode = 'Y'
+                 and (will-link = 'N' or arg-index = 0)
+             move 'Y' to effective-insert-main-mode
+           end-if
+
+           move function concatenate("-", x"00") to flag-literal-buf
+           set flag-literal-ptr to address of flag-literal-buf
+           call "string-compare-c-string" using src-name-string
+                flag-literal-ptr compare-return
+           if compare-return = 0
+             move function concatenate("/dev/stdin", x"00")
+                  to flag-literal-buf
+             set flag-literal-ptr to address of flag-literal-buf
+             call "string-construct-from-c-str" using
+                  lexer-open-name-string flag-literal-ptr
+           else
+             call "string-construct" using lexer-open-name-string
+             call "string-copy" using lexer-open-name-string
+                  src-name-string
+           end-if
+
+      * -o (when given) always names this source's own object file, the
+      * same as before linking existed - link-target-ptr (the linked
+      * program's own name, possibly also coming from -o) was already
+      * worked out once, above the loop, by compute-link-target.
+           if have-output-path = 'Y'
+             move output-path-arg to final-output-ptr
+             call "string-construct" using out-obj-name
+           else
+             call "string-construct" using out-obj-name
+             call "string-copy" using out-obj-name src-name-string
+             perform replace-extension-with-dot-o
+             move cobl-string-ptr in out-obj-name to final-output-ptr
+           end-if
+
+           call "lexer-construct" using
+                coblang-lexer lexer-open-name-string
+
+           call "parser-construct" using
+                coblang-parser
+                address of coblang-lexer
+                this-source-ptr
+                effective-insert-main-mode
+                address of cobolinit-copy-dirs
+                export-filter-arg
+                trace-flag
+                final-target-triple-ptr
+                final-opt-level
+
+           call "parser-parse" using coblang-parser
+
+           if parse-error-count in coblang-parser > 0
+             display parse-error-count in coblang-parser
+                     " error(s) in " no advancing
+             call "string-display" using src-name-string 'Y'
+             move 'Y' to any-compile-errors
+           else
+             call "LLVMVerifyModule"
+                  using
+                    by value llvm-module in coblang-parser
+                    by value LLVMPrintMessageAction
+                    by value zeros
+                  returning llvm-result
+
+             if llvm-result not = zero
+               display "Verify module failed."
+               call "LLVMDumpModule"
+                    using by value llvm-module in coblang-parser
+               stop run
+             end-if
+
+             if syntax-only-mode = 'N'
+               call "write-obj-file" using
+                    coblang-parser final-output-ptr
+               perform write-entry-manifest
+
+               if will-link = 'Y'
+                 perform append-link-object
+               end-if
+
+               if emit-llvm-ir = 'Y'
+                 perform write-llvm-ir-sidecar
+               end-if
+             end-if
+           end-if
+
+           call "parser-destroy" using coblang-parser
+           call "lexer-destroy" using coblang-lexer
+
+           call "string-destroy" using src-name-string
+           call "string-destroy" using lexer-open-name-string
+           call "string-destroy" using out-obj-name
+         end-perform.
+
+         if will-link = 'Y' and any-compile-errors = 'N'
+           perform link-program
+         end-if.
+
+         if have-link-exe-name = 'Y'
+           call "string-destroy" using link-exe-name
+         end-if.
+
+         call "vector-destroy" using source-paths.
+         if have-export-filter = 'Y'
+           call "vector-destroy" using export-filter-vec
+         end-if.
 
          STOP RUN.
 
+      * Checks whether `arg` is exactly "-O0", "-O1", "-O2" or "-O3"
+      * (case-insensitive on the O), leaving 'Y'/'N' in
+      * is-opt-level-flag and, when 'Y', the digit's value in
+      * opt-level-scanned.
+       match-opt-level-flag.
+         move 'N' to is-opt-level-flag.
+         call "string-construct-from-c-str" using arg-string arg.
+
+         if cobl-string-length in arg-string = 3
+           call "string-at" using arg-string 0 scan-char
+           if scan-char = '-'
+             call "string-at" using arg-string 1 scan-char
+             if function upper-case(scan-char) = "O"
+               call "string-at" using arg-string 2 scan-char
+               if scan-char >= '0' and scan-char <= '3'
+                 move 'Y' to is-opt-level-flag
+                 move function numval(scan-char) to opt-level-scanned
+               end-if
+             end-if
+           end-if
+         end-if.
+
+         call "string-destroy" using arg-string.
+       end-match-opt-level-flag.
+
+      * Checks whether `arg` is "-c"; if so, turns off the post-compile
+      * link step (see link-program) so each source's object file is
+      * left for the caller to link elsewhere, the same way "-fno-main"
+      * already leaves it without a main() to link against. Otherwise
+      * falls through to the "-fexport"/positional-source check below.
+       match-c-flag-or-fexport.
+         call "string-construct-from-c-str" using arg-string arg.
+         move function concatenate("-c", x"00") to flag-literal-buf.
+         set flag-literal-ptr to address of flag-literal-buf.
+         call "string-compare-c-string" using arg-string
+              flag-literal-ptr compare-return.
+         call "string-destroy" using arg-string.
+
+         if compare-return = 0
+           move 'N' to link-mode
+         else
+           perform match-fexport-flag-and-consume
+         end-if.
+       end-match-c-flag-or-fexport.
+
+      * Checks whether `arg` is "-fexport"; if so, consumes the next
+      * argv slot as the entry name to allow-list, otherwise treats
+      * `arg` itself as a source path to compile. Either way appends
+      * the raw argv pointer into the matching vector, the same way
+      * the driver already does for every other positional/value flag.
+       match-fexport-flag-and-consume.
+         call "string-construct-from-c-str" using arg-string arg.
+         move function concatenate("-fexport", x"00")
+              to flag-literal-buf.
+         set flag-literal-ptr to address of flag-literal-buf.
+         call "string-compare-c-string" using arg-string
+              flag-literal-ptr compare-return.
+         call "string-destroy" using arg-string.
+
+         if compare-return = 0
+           add 1 to arg-index
+           if arg-index > arg-count
+             display "coblang: -fexport requires an argument"
+             stop run
+           end-if
+
+           set argv up by function byte-length(arg)
+           set address of arg to argv
+
+           if have-export-filter = 'N'
+             call "vector-construct" using
+                  export-filter-vec pointer-size pointer-align
+             move 'Y' to have-export-filter
+           end-if
+
+           call "vector-append-storage" using
+                export-filter-vec tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move arg to tmp-ptr-storage
+         else
+           call "vector-append-storage" using
+                source-paths tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move arg to tmp-ptr-storage
+         end-if.
+       end-match-fexport-flag-and-consume.
+
+      * Rewrite out-obj-name in place, dropping everything from (and
+      * including) its last "." and appending ".o". If there is no ".",
+      * ".o" is simply appended to the whole name.
+       replace-extension-with-dot-o.
+         move -1 to dot-index.
+         perform varying scan-idx from 0 by 1
+                 until scan-idx >= cobl-string-length in out-obj-name
+           call "string-at" using out-obj-name scan-idx scan-char
+           if scan-char = '.'
+             move scan-idx to dot-index
+           end-if
+         end-perform.
+
+         if dot-index not < 0
+           perform until cobl-string-length in out-obj-name <= dot-index
+             compute last-idx =
+               cobl-string-length in out-obj-name - 1
+             call "string-erase" using out-obj-name last-idx
+           end-perform
+         end-if.
+
+         call "string-push-back" using out-obj-name '.'.
+         call "string-push-back" using out-obj-name 'o'.
+       end-replace-extension-with-dot-o.
+
+      * Works out link-target-ptr, the linked program's own name, once
+      * for the whole invocation - see will-link above. "-o" names it
+      * directly; otherwise it is the lone source's own name with its
+      * extension stripped (mirroring replace-extension-with-dot-o,
+      * but onto link-exe-name rather than out-obj-name, and with
+      * nothing appended afterward), or "a.out" when there is more
+      * than one source and no "-o" to go by.
+       compute-link-target.
+         if have-output-path = 'Y'
+           move output-path-arg to link-target-ptr
+         else
+           if num-sources = 1
+             call "vector-at" using source-paths 0 tmp-ptr2
+             set address of tmp-ptr-storage to tmp-ptr2
+
+             call "string-construct" using link-exe-name
+             call "string-construct-from-c-str" using
+                  arg-string tmp-ptr-storage
+             call "string-copy" using link-exe-name arg-string
+             call "string-destroy" using arg-string
+
+             move -1 to dot-index
+             perform varying scan-idx from 0 by 1
+                     until scan-idx >= cobl-string-length in
+                           link-exe-name
+               call "string-at" using link-exe-name scan-idx scan-char
+               if scan-char = '.'
+                 move scan-idx to dot-index
+               end-if
+             end-perform
+
+             if dot-index not < 0
+               perform until cobl-string-length in link-exe-name
+                       <= dot-index
+                 compute last-idx =
+                   cobl-string-length in link-exe-name - 1
+                 call "string-erase" using link-exe-name last-idx
+               end-perform
+             end-if
+
+             move cobl-string-ptr in link-exe-name to link-target-ptr
+             move 'Y' to have-link-exe-name
+           else
+             move function concatenate("a.out", x"00")
+                  to flag-literal-buf
+             set flag-literal-ptr to address of flag-literal-buf
+             call "string-construct-from-c-str" using
+                  link-exe-name flag-literal-ptr
+             move cobl-string-ptr in link-exe-name to link-target-ptr
+             move 'Y' to have-link-exe-name
+           end-if
+         end-if.
+       end-compute-link-target.
+
+      * Write one line per ENTRY point declared in the module just
+      * compiled (collected into entry-names-vec by codegen.cbl's
+      * add-entry-impl) to "<final-output-ptr>.entries", so a caller can
+      * see what a compiled object exports without having to inspect it
+      * with a separate tool.
+       write-entry-manifest.
+         call "string-construct-from-c-str" using
+              entry-manifest-path final-output-ptr.
+         call "string-push-back" using entry-manifest-path '.'.
+         call "string-push-back" using entry-manifest-path 'e'.
+         call "string-push-back" using entry-manifest-path 'n'.
+         call "string-push-back" using entry-manifest-path 't'.
+         call "string-push-back" using entry-manifest-path 'r'.
+         call "string-push-back" using entry-manifest-path 'i'.
+         call "string-push-back" using entry-manifest-path 'e'.
+         call "string-push-back" using entry-manifest-path 's'.
+
+         call "string-copy-to-pic" using
+              entry-manifest-path
+              address of entry-manifest-filename
+              max-filename-size.
+         call "string-destroy" using entry-manifest-path.
+
+         open output entry-manifest-file.
+
+         perform varying entry-manifest-idx from 0 by 1
+                 until entry-manifest-idx >=
+                       vector-size in entry-names-vec in coblang-parser
+           call "vector-at" using
+                entry-names-vec in coblang-parser
+                entry-manifest-idx tmp-ptr2
+           set address of tmp-ptr-storage to tmp-ptr2
+           move tmp-ptr-storage to entry-name-ptr
+
+           call "string-construct-from-c-str" using
+                entry-name-tmp-string entry-name-ptr
+           move spaces to entry-manifest-line
+           call "string-copy-to-pic" using
+                entry-name-tmp-string
+                address of entry-manifest-line
+                length of entry-manifest-line
+           call "string-destroy" using entry-name-tmp-string
+
+           write entry-manifest-line
+         end-perform.
+
+         close entry-manifest-file.
+       end-write-entry-manifest.
+
+      * Converts final-output-ptr (the object write-obj-file just
+      * wrote) to text and appends it, space-separated, onto
+      * link-objects-buf - see will-link above. Called once per source
+      * as it finishes compiling; link-program (called once, after
+      * every source in this invocation is done) links the whole
+      * accumulated list together in one pass.
+       append-link-object.
+         call "string-construct-from-c-str" using
+              link-obj-string final-output-ptr.
+         set tmp-ptr to address of link-obj-buf.
+         call "string-copy-to-pic" using
+              link-obj-string tmp-ptr max-filename-size.
+         call "string-destroy" using link-obj-string.
+
+         string function trim(link-objects-buf) delimited by size
+                " " delimited by size
+                function trim(link-obj-buf) delimited by size
+           into link-objects-buf.
+       end-append-link-object.
+
+      * Invoke the system linker (via "cc", so the platform's usual
+      * crt startup files and libc get pulled in the same way they
+      * would for any other C main()) once every source in this
+      * invocation has been compiled, linking link-objects-buf (every
+      * object this run produced) together with this program's own
+      * runtime helper objects into link-target-ptr as one runnable
+      * program. The same CALL "SYSTEM" / RETURN-CODE idiom
+      * example-runner.cbl already uses to drive a build.
+       link-program.
+         call "string-construct-from-c-str" using
+              link-exe-string link-target-ptr.
+         set tmp-ptr to address of link-exe-buf.
+         call "string-copy-to-pic" using
+              link-exe-string tmp-ptr max-filename-size.
+         call "string-destroy" using link-exe-string.
+
+         move spaces to link-command.
+         string "cc -o " delimited by size
+                function trim(link-exe-buf) delimited by size
+                " " delimited by size
+                function trim(link-objects-buf) delimited by size
+                " cobl-string.o cobl-vector.o cobl-malloc.o "
+                   delimited by size
+                "cobl-tree-map.o cobl-memcpy.o cobl-strlen.o "
+                   delimited by size
+                "cobl-io.o cobl-getc.o cobl-utils.o" delimited by size
+           into link-command.
+
+         call "SYSTEM" using link-command.
+         compute link-exit-status = return-code / 256.
+
+         if link-exit-status not = 0
+           display "coblang: link failed for " no advancing
+           display link-command
+         end-if.
+       end-link-program.
+
+      * Write "<final-output-ptr>.ll", the textual LLVM IR for the
+      * module just compiled - only when "-emit-llvm" was given.
+       write-llvm-ir-sidecar.
+         call "string-construct-from-c-str" using
+              llvm-ir-path final-output-ptr.
+         call "string-push-back" using llvm-ir-path '.'.
+         call "string-push-back" using llvm-ir-path 'l'.
+         call "string-push-back" using llvm-ir-path 'l'.
+
+         call "write-llvm-ir-file" using
+              coblang-parser cobl-string-ptr in llvm-ir-path.
+         call "string-destroy" using llvm-ir-path.
+       end-write-llvm-ir-sidecar.
+
+      * Read an optional ".cobolinit" out of the working directory so a
+      * project can set things like its target triple or COPY search
+      * directories once instead of every developer repeating the same
+      * flags by hand. Silently does nothing if the file isn't there.
+       load-cobolinit.
+         move 0 to line-size.
+         move 'N' to EOF.
+
+         open input cobol-init-file.
+
+         if fs1 = '3' and fs2 = '5'
+           continue
+         else
+           perform until EOF = 'Y'
+             read cobol-init-file into line-actual
+               at end move 'Y' to EOF
+               not at end
+                 perform accumulate-cobolinit-char
+             end-read
+           end-perform
+
+           if line-size > 0
+             perform process-cobolinit-line
+           end-if
+
+           close cobol-init-file
+         end-if.
+       end-load-cobolinit.
+
+      * Build up one line of .cobolinit into `line2`, `line-size`
+      * characters at a time, and hand each completed line off to
+      * process-cobolinit-line.
+       accumulate-cobolinit-char.
+         if line-actual = x"0A"
+           if line-size > 0
+             perform process-cobolinit-line
+           end-if
+           move 0 to line-size
+         else
+           if line-size < max-filename-size
+             add 1 to line-size
+             move line-actual to line2(line-size:1)
+           end-if
+         end-if.
+       end-accumulate-cobolinit-char.
+
+      * Parse one "key=value" line out of .cobolinit. Blank lines and
+      * lines starting with "*" (a comment, the same leader ordinary
+      * COBOL source uses) are skipped, as is any line missing "=".
+       process-cobolinit-line.
+         if line2(1:1) = "*" or line2(1:1) = space
+           exit paragraph
+         end-if.
+
+         move 0 to cfg-eq-pos.
+         perform varying cfg-scan-idx from 1 by 1
+                 until cfg-scan-idx > line-size
+           if line2(cfg-scan-idx:1) = "="
+             move cfg-scan-idx to cfg-eq-pos
+             exit perform
+           end-if
+         end-perform.
+
+         if cfg-eq-pos = 0
+           exit paragraph
+         end-if.
+
+         move spaces to cfg-key-buf.
+         move spaces to cfg-value-buf.
+         compute cfg-key-len = cfg-eq-pos - 1.
+         compute cfg-value-len = line-size - cfg-eq-pos.
+
+         if cfg-key-len > 0
+           move line2(1:cfg-key-len) to cfg-key-buf
+         end-if.
+         if cfg-value-len > 0
+           move line2(cfg-eq-pos + 1:cfg-value-len) to cfg-value-buf
+         end-if.
+
+         evaluate cfg-key-buf
+           when "target-triple"
+             if cfg-value-len > 0
+               call "string-construct-from-pic-str" using
+                    cobolinit-target-triple cfg-value-buf cfg-value-len
+               move 'Y' to cobolinit-has-target-triple
+               display "cobolinit: target-triple=" no advancing
+               call "string-display" using
+                    cobolinit-target-triple 'Y'
+             end-if
+
+           when "opt-level"
+             if cfg-value-len > 0
+               compute cobolinit-opt-level =
+                 function numval(cfg-value-buf(1:cfg-value-len))
+               display "cobolinit: opt-level="
+                       cfg-value-buf(1:cfg-value-len)
+             end-if
+
+           when "copy-dir"
+             if cfg-value-len > 0
+               compute cfg-alloc-size = cfg-value-len + 1
+               call "cobl-malloc" using cfg-dir-ptr cfg-alloc-size
+               call "cobl-memcpy" using cfg-dir-ptr
+                    address of cfg-value-buf
+                    cfg-value-len
+               set cfg-dir-ptr up by cfg-value-len
+               set address of arg-buff to cfg-dir-ptr
+               move x"00" to arg-buff
+               set cfg-dir-ptr down by cfg-value-len
+
+               call "vector-append-storage" using
+                    cobolinit-copy-dirs tmp-ptr
+               set address of tmp-ptr-storage to tmp-ptr
+               move cfg-dir-ptr to tmp-ptr-storage
+               display "cobolinit: copy-dir="
+                       cfg-value-buf(1:cfg-value-len)
+             end-if
+
+           when other
+             display "cobolinit: ignoring unknown key '"
+                     function trim(cfg-key-buf) "'"
+         end-evaluate.
+       end-process-cobolinit-line.
+
       * From https://www.microfocus.com/documentation/object-cobol/ocu4120/books/fhstat.htm
        check-status.
            evaluate fs1
@@ -164,18 +1000,18 @@
              when "9"
                display "File does not exist"
            end-evaluate.
-      
+
        check-eof-status.
            if fs2 = "0"
                display "no next logical record"
            end-if.
-       
+
        check-inv-key-status.
            evaluate fs2
             when "2" display "attempt to write dup key"
             when "3" display "no record found"
            end-evaluate.
-       
+
        check-perm-err-status.
            if fs2 = "5"
                display "file not found"
