@@ -8,6 +8,7 @@
          LINKAGE SECTION.
            01 src-ptr usage pointer.
            01 size-return-arg usage binary-c-long unsigned.
+           01 max-len-arg usage binary-c-long unsigned.
 
       *
       * Effectively similar to strlen.
@@ -24,3 +25,23 @@
            set local-src-ptr up by 1
          end-perform.
          goback.
+
+      * Effectively similar to strnlen - stops counting at max-len-arg
+      * even if no nul terminator was found by then, for walking
+      * strings of unknown or untrusted origin without reading past a
+      * known buffer size.
+       entry "cobl-strnlen" using src-ptr max-len-arg size-return-arg.
+         move src-ptr to local-src-ptr.
+         move 0 to size-return-arg.
+         perform forever
+           if size-return-arg >= max-len-arg
+             exit perform
+           end-if
+           set address of src-char-buffer to local-src-ptr
+           if src-char-buffer = x"00"
+             exit perform
+           end-if
+           set size-return-arg up by 1
+           set local-src-ptr up by 1
+         end-perform.
+         goback.
