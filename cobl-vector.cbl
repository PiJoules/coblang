@@ -11,6 +11,11 @@
            01 newcap usage binary-c-long unsigned.
            01 capacity-bytes usage binary-c-long unsigned.
            01 size-bytes usage binary-c-long unsigned.
+           01 other-size-bytes usage binary-c-long unsigned.
+
+           01 tmp-ptr2 usage pointer.
+           01 shift-iter usage binary-c-long unsigned.
+           01 shift-limit usage binary-c-long unsigned.
 
          LINKAGE SECTION.
            01 local-vector.
@@ -90,6 +95,66 @@
 
          goback.
 
+      * Make room for one new element at idx-arg, sliding every
+      * element at or past it up by one slot, and hand back a pointer
+      * to the now-uninitialized slot so the caller can fill it in -
+      * same "return storage, caller initializes it" contract
+      * vector-append-storage already follows, just at an arbitrary
+      * index instead of always at the end.
+       entry "vector-insert" using local-vector idx-arg ptr-return.
+         compute tmp-size = vector-size in local-vector + 1.
+         perform until tmp-size <
+                       vector-capacity in local-vector
+           compute newcap = vector-capacity in local-vector * 2
+           perform vector-reserve
+         end-perform.
+
+         perform compute-allocation-size.
+
+         move vector-size in local-vector to shift-iter.
+         perform until shift-iter = idx-arg
+           set shift-iter down by 1
+           compute size-bytes = allocation-size-bytes * shift-iter
+           move vector-data in local-vector to tmp-ptr
+           set tmp-ptr up by size-bytes
+           compute other-size-bytes = size-bytes + allocation-size-bytes
+           move vector-data in local-vector to tmp-ptr2
+           set tmp-ptr2 up by other-size-bytes
+           call "cobl-memcpy" using tmp-ptr2 tmp-ptr
+                                    allocation-size-bytes
+         end-perform.
+
+         set vector-size in local-vector up by 1.
+
+         move vector-data in local-vector to ptr-return.
+         compute size-bytes = allocation-size-bytes * idx-arg.
+         set ptr-return up by size-bytes.
+
+         goback.
+
+      * Remove the element at idx-arg, sliding every element past it
+      * down by one slot.
+       entry "vector-erase" using local-vector idx-arg.
+         perform compute-allocation-size.
+
+         compute shift-limit = vector-size in local-vector - 1.
+         move idx-arg to shift-iter.
+         perform until shift-iter >= shift-limit
+           compute size-bytes = allocation-size-bytes * shift-iter
+           move vector-data in local-vector to tmp-ptr
+           set tmp-ptr up by size-bytes
+           compute other-size-bytes = size-bytes + allocation-size-bytes
+           move vector-data in local-vector to tmp-ptr2
+           set tmp-ptr2 up by other-size-bytes
+           call "cobl-memcpy" using tmp-ptr tmp-ptr2
+                                    allocation-size-bytes
+           set shift-iter up by 1
+         end-perform.
+
+         set vector-size in local-vector down by 1.
+
+         goback.
+
        entry "vector-at" using local-vector idx-arg ptr-return.
          perform compute-allocation-size.
          move vector-data in local-vector to ptr-return.
@@ -117,6 +182,31 @@
          move vector-elem-align in local-vector to elem-align-return.
          goback.
 
+      * Release any capacity above the vector's current size. Unlike
+      * vector-reserve, which only ever grows, this is the one place
+      * a vector's backing allocation can shrink.
+       entry "vector-shrink-to-fit" using local-vector.
+         if vector-capacity in local-vector =
+            vector-size in local-vector
+           goback.
+
+         perform compute-allocation-size.
+         compute capacity-bytes =
+           vector-size in local-vector * allocation-size-bytes.
+
+         if capacity-bytes = 0
+           move 1 to capacity-bytes.
+
+         allocate capacity-bytes characters returning tmp-ptr.
+         call "cobl-memcpy" using tmp-ptr
+                                  vector-data in local-vector
+                                  capacity-bytes.
+         free vector-data in local-vector.
+         move tmp-ptr to vector-data in local-vector.
+         move vector-size in local-vector to
+              vector-capacity in local-vector.
+         goback.
+
        compute-allocation-size.
          compute allocation-size-bytes = function integer(
            (vector-elem-size in local-vector +
