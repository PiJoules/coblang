@@ -0,0 +1,8 @@
+      * NOTE: This must always be aligned with the CoblParser struct
+      * in coblang.h. A parser wraps a single codegen unit together with
+      * the source file it was constructed from.
+       05 parser-codegen.
+         copy "codegen.cpy".
+       05 parser-source-name.
+         copy "cobl-string.cpy".
+       05 parser-insert-main pic x value 'Y'.
