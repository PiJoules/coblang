@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. example-runner.
+       environment division.
+         input-output section.
+           file-control.
+      * One example source path per line, built by build-manifest
+      * below, the same way test-runner's own manifest works.
+             select manifest-file-outer
+             assign dynamic manifest-filename
+             organization is line sequential
+             file status is outer-file-status.
+      * A second, independently-positioned view of the very same
+      * manifest file, so run-one-example can walk every other
+      * example as a candidate link partner while the outer loop in
+      * run-all-examples is still partway through its own pass.
+             select manifest-file-inner
+             assign dynamic manifest-filename
+             organization is line sequential
+             file status is inner-file-status.
+      * The example source file currently being scanned for a
+      * USING clause on its main PROCEDURE DIVISION.
+             select example-source-file
+             assign dynamic example-source-filename
+             organization is line sequential
+             file status is example-source-file-status.
+       DATA DIVISION.
+         file section.
+           fd manifest-file-outer.
+           01 outer-line PIC X(128).
+
+           fd manifest-file-inner.
+           01 inner-line PIC X(128).
+
+           fd example-source-file.
+           01 example-source-line PIC X(200).
+
+         working-storage section.
+           01 max-line-size constant as 200.
+           01 max-path-size constant as 128.
+           01 manifest-filename pic x(64)
+              value ".example-runner-manifest".
+           01 outer-file-status.
+              05 ofs1 pic x.
+              05 ofs2 pic x.
+           01 inner-file-status.
+              05 ifs1 pic x.
+              05 ifs2 pic x.
+           01 example-source-filename pic x(max-path-size).
+           01 example-source-file-status.
+              05 efs1 pic x.
+              05 efs2 pic x.
+
+           01 outer-eof pic x value 'N'.
+           01 inner-eof pic x value 'N'.
+           01 source-eof pic x value 'N'.
+
+           01 candidate-filename pic x(max-path-size).
+
+      * Set by scan-for-main-using: 'Y' if the file's own main
+      * PROCEDURE DIVISION (as opposed to one of its ENTRY points)
+      * takes a USING clause, meaning it is a library module meant
+      * only to be CALLed, never run as a program in its own right.
+           01 file-has-using-main pic x value 'N'.
+           01 found-main-line pic x value 'N'.
+
+      * Generic "does haystack contain needle" scan, shared by every
+      * substring test this program needs to make.
+           01 contains-haystack pic x(max-line-size).
+           01 contains-needle pic x(40).
+           01 contains-needle-len usage binary-c-long unsigned.
+           01 contains-found pic x value 'N'.
+           01 contains-idx usage binary-c-long unsigned.
+
+           01 build-run-command pic x(400).
+           01 exit-status usage binary-long.
+           01 attempt-ok pic x value 'N'.
+           01 pair-found-ok pic x value 'N'.
+
+           01 example-total usage binary-c-long unsigned value 0.
+           01 example-passed usage binary-c-long unsigned value 0.
+           01 example-failed-count usage binary-c-long unsigned value 0.
+
+           01 shell-command pic x(80).
+
+       PROCEDURE DIVISION.
+         perform build-manifest.
+         perform run-all-examples.
+         perform cleanup-manifest.
+
+         display example-total " example(s), "
+                 example-passed " passed, "
+                 example-failed-count " failed".
+
+         if example-failed-count > 0
+           move 1 to return-code
+         end-if.
+         stop run.
+
+      * Collect every *.cbl under examples/ into manifest-filename,
+      * one path per line.
+       build-manifest.
+         move "ls examples/*.cbl 2>/dev/null >.example-runner-manifest"
+           to shell-command.
+         call "SYSTEM" using shell-command.
+       end-build-manifest.
+
+       cleanup-manifest.
+         move "rm -f .example-runner-manifest" to shell-command.
+         call "SYSTEM" using shell-command.
+       end-cleanup-manifest.
+
+       run-all-examples.
+         move 'N' to outer-eof.
+         open input manifest-file-outer.
+
+         if ofs1 = '3' and ofs2 = '5'
+           continue
+         else
+           perform until outer-eof = 'Y'
+             read manifest-file-outer into outer-line
+               at end move 'Y' to outer-eof
+               not at end perform run-one-example
+             end-read
+           end-perform
+           close manifest-file-outer
+         end-if.
+       end-run-all-examples.
+
+      * Compile and run a single example. Most examples stand on
+      * their own (hello-world-*, entry.cbl, call-entry.cbl), but a
+      * handful (the invoke-* drivers) CALL an ENTRY defined in a
+      * sibling example file that was compiled separately, so a solo
+      * build fails to resolve that CALL at run time. When that
+      * happens, fall back to linking the file together with each
+      * other example in turn until one combination actually runs
+      * clean, rather than hard-coding which examples pair up.
+       run-one-example.
+         move function trim(outer-line) to example-source-filename.
+         perform scan-for-main-using.
+
+         if file-has-using-main = 'Y'
+           display "SKIP (library module, no standalone main): "
+                   function trim(example-source-filename)
+           exit paragraph
+         end-if.
+
+         add 1 to example-total.
+         perform attempt-solo-build-and-run.
+
+         if attempt-ok = 'Y'
+           add 1 to example-passed
+           display "PASS: " function trim(example-source-filename)
+           exit paragraph
+         end-if.
+
+         perform try-every-pairing.
+
+         if pair-found-ok = 'Y'
+           add 1 to example-passed
+           display "PASS: " function trim(example-source-filename)
+                   " (linked with "
+                   function trim(candidate-filename) ")"
+         else
+           add 1 to example-failed-count
+           display "FAIL: " function trim(example-source-filename)
+         end-if.
+       end-run-one-example.
+
+      * Walk every other example as a candidate link partner for the
+      * one run-one-example is currently working on, stopping at the
+      * first combination that builds and runs clean.
+       try-every-pairing.
+         move 'N' to pair-found-ok.
+         move 'N' to inner-eof.
+         open input manifest-file-inner.
+
+         perform until inner-eof = 'Y' or pair-found-ok = 'Y'
+           read manifest-file-inner into inner-line
+             at end move 'Y' to inner-eof
+             not at end
+               move function trim(inner-line) to candidate-filename
+               if candidate-filename not = example-source-filename
+                 perform attempt-pair-build-and-run
+                 if attempt-ok = 'Y'
+                   move 'Y' to pair-found-ok
+                 end-if
+               end-if
+           end-read
+         end-perform.
+
+         close manifest-file-inner.
+       end-try-every-pairing.
+
+      * Build + run example-source-filename on its own. The whole
+      * build-compile-run-cleanup sequence is one shell command so
+      * its exit status alone tells us whether it all came off
+      * clean, without this program having to separately notice a
+      * failed build versus a failed run.
+       attempt-solo-build-and-run.
+         move spaces to build-run-command.
+         string "cobc -x -std=ibm -o .example-runner-bin "
+                   delimited by size
+                function trim(example-source-filename)
+                   delimited by size
+                " >/dev/null 2>&1 && ./.example-runner-bin"
+                   delimited by size
+                " >/dev/null 2>&1; ec=$?; rm -f .example-runner-bin; "
+                   delimited by size
+                "exit $ec" delimited by size
+           into build-run-command.
+
+         call "SYSTEM" using build-run-command.
+         compute exit-status = return-code / 256.
+
+         if exit-status = 0
+           move 'Y' to attempt-ok
+         else
+           move 'N' to attempt-ok
+         end-if.
+       end-attempt-solo-build-and-run.
+
+      * Same as attempt-solo-build-and-run, but also links in
+      * candidate-filename.
+       attempt-pair-build-and-run.
+         move spaces to build-run-command.
+         string "cobc -x -std=ibm -o .example-runner-bin "
+                   delimited by size
+                function trim(example-source-filename)
+                   delimited by size
+                " " delimited by size
+                function trim(candidate-filename)
+                   delimited by size
+                " >/dev/null 2>&1 && ./.example-runner-bin"
+                   delimited by size
+                " >/dev/null 2>&1; ec=$?; rm -f .example-runner-bin; "
+                   delimited by size
+                "exit $ec" delimited by size
+           into build-run-command.
+
+         call "SYSTEM" using build-run-command.
+         compute exit-status = return-code / 256.
+
+         if exit-status = 0
+           move 'Y' to attempt-ok
+         else
+           move 'N' to attempt-ok
+         end-if.
+       end-attempt-pair-build-and-run.
+
+      * Set file-has-using-main by looking at the first "PROCEDURE
+      * DIVISION" line in example-source-filename (its main entry -
+      * ENTRY points further down the file don't count) and checking
+      * whether it also carries a USING clause.
+       scan-for-main-using.
+         move 'N' to source-eof.
+         move 'N' to found-main-line.
+         move 'N' to file-has-using-main.
+
+         open input example-source-file.
+
+         perform until source-eof = 'Y' or found-main-line = 'Y'
+           read example-source-file into example-source-line
+             at end move 'Y' to source-eof
+             not at end
+               move function upper-case(example-source-line)
+                 to contains-haystack
+               move "PROCEDURE DIVISION" to contains-needle
+               move 18 to contains-needle-len
+               perform find-substring
+
+               if contains-found = 'Y'
+                 move 'Y' to found-main-line
+                 move "USING" to contains-needle
+                 move 5 to contains-needle-len
+                 perform find-substring
+                 move contains-found to file-has-using-main
+               end-if
+           end-read
+         end-perform.
+
+         close example-source-file.
+       end-scan-for-main-using.
+
+      * Sets contains-found to 'Y' if the first contains-needle-len
+      * characters of contains-needle appear anywhere in
+      * contains-haystack.
+       find-substring.
+         move 'N' to contains-found.
+         perform varying contains-idx from 1 by 1
+                 until contains-idx >
+                       max-line-size - contains-needle-len + 1
+           if contains-haystack(contains-idx:contains-needle-len) =
+              contains-needle(1:contains-needle-len)
+             move 'Y' to contains-found
+             exit perform
+           end-if
+         end-perform.
+       end-find-substring.
