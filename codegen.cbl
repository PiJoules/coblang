@@ -1,6 +1,31 @@
        IDENTIFICATION DIVISION.
          PROGRAM-ID. codegen.
+       environment division.
+         input-output section.
+           file-control.
+      * Used only to non-fatally probe whether a candidate copybook
+      * path exists before handing it to lexer-construct, which aborts
+      * the whole compile if its file is missing.
+             select copy-probe-file
+             assign dynamic copy-candidate-filename
+             organization is sequential
+             file status is copy-probe-status.
+      * Re-opened by dump-error-loc to pull back the actual text of
+      * the line an error was reported against, so the message can
+      * show it with a caret under the offending column instead of
+      * just a bare line:col pair.
+             select error-context-file
+             assign dynamic error-context-filename
+             organization is sequential
+             file status is error-context-status.
        DATA DIVISION.
+         file section.
+           fd copy-probe-file.
+             01 copy-probe-file-char pic x.
+
+           fd error-context-file.
+             01 error-context-file-char pic x.
+
          working-storage section.
       * FIXME: This acts as static storage but should probably exist once
       * per codegen.
@@ -22,6 +47,12 @@
            01 LLVMIntFormatSpecifier usage pointer value null.
            01 LLVMEntryPointFuncType usage pointer value null.
            01 LLVMInternalFuncType usage pointer value null.
+      * Debug-info scope for whatever is currently being codegen'd into
+      * program-func-ptr. Set once per codegen-run, right after
+      * program-func-ptr itself is created; read by dispatch-verb on
+      * every verb to keep the builder's current debug location in
+      * step with the source line/column it is compiling.
+           01 llvm-di-program-subprogram usage pointer value null.
 
          local-storage section.
            01 token-string.
@@ -32,6 +63,43 @@
              copy "cobl-string.cpy".
            01 parsed-level.
              copy "cobl-string.cpy".
+      * Holds the target data-name of a REDEFINES clause, when present.
+           01 parsed-redefines-target.
+             copy "cobl-string.cpy".
+      * Set by parse-level: the numeric value of the level number just
+      * parsed (88 included), used to decide whether the following item
+      * is a subordinate field of the one just identified.
+           01 parsed-level-numeric usage binary-long.
+      * Set to 'Y' by handle-data-division when the item just identified
+      * is a group header (the following item's level number is higher),
+      * in which case llvm-type-res ends up an LLVMStructType built by
+      * handle-group-item instead of coming from get-llvm-type.
+           01 parsed-is-group pic x.
+           01 peeked-level-numeric usage binary-long.
+      * Holds the LLVM types and names of a group item's immediate
+      * subordinate fields while handle-group-item is collecting them.
+      * Only one level of nesting is supported: a subordinate field may
+      * not itself head a further group.
+           01 group-child-types.
+             copy "cobl-vector.cpy".
+           01 group-child-names.
+             copy "cobl-vector.cpy".
+      * Used only to compute the byte size of a heap-allocated
+      * cobl-string struct for group-child-names entries.
+           01 group-child-name-size-template.
+             copy "cobl-string.cpy".
+           78 group-child-name-struct-size
+              value length of group-child-name-size-template.
+      * BASED overlay used to access a group child's heap-allocated name
+      * once its address is fetched out of group-child-names.
+           01 group-child-name-storage based.
+             copy "cobl-string.cpy".
+           01 group-child-name-ptr usage pointer.
+           01 group-child-name-alloc-size usage index.
+           01 group-child-index usage binary-long.
+           01 group-base-ptr usage pointer.
+           01 group-field-ptr usage pointer.
+           01 group-struct-type usage pointer.
 
       * A parsed pic type is a pair of vectors. The first vector contains
       * the actual symbols. The second vector contains the number of each
@@ -44,6 +112,29 @@
            01 parsed-pic-value.
               copy "cobl-string.cpy".
            01 did-parse-pic-type pic x.
+      * Set by parse-pic-type: 'Y' when the last-parsed PIC clause is
+      * made up of digit/sign/decimal symbols (9, S, V) rather than an
+      * alphanumeric X picture.
+           01 parsed-pic-is-numeric pic x.
+      * Set by get-parsed-pic-is-signed: 'Y' when the last-parsed PIC
+      * clause contains an "S" symbol.
+           01 parsed-pic-is-signed pic x.
+      * Holds a signed numeric literal parsed out of a VALUE clause for
+      * a numeric PIC item.
+           01 parsed-pic-numeric-value usage binary-long.
+      * Set by get-llvm-type: 0 when the item has no OCCURS clause,
+      * otherwise the number of table entries. llvm-type-res itself is
+      * already wrapped in an LLVMArrayType of this many entries.
+           01 parsed-occurs-count usage binary-long value 0.
+      * Set by handle-data-division: 'Y' when the item being processed
+      * has a REDEFINES clause, in which case it shares storage with
+      * parsed-redefines-target instead of getting its own.
+           01 parsed-is-redefines pic x.
+      * Set by handle-data-division: 'Y' when the item being processed
+      * carries an EXTERNAL clause, in which case its global is left at
+      * default (visible) visibility instead of being hidden, so a
+      * separately compiled program can see and update the same global.
+           01 parsed-is-external pic x.
            01 parsed-data-global usage pointer.
            01 parsed-llvm-type usage pointer.
            01 lhs-is-pic pic x.
@@ -52,7 +143,16 @@
            01 llvm-error usage pointer.
            01 llvm-triple usage pointer.
            01 llvm-target usage pointer.
-           01 llvm-result usage binary-int.
+           01 llvm-result usage binary-long.
+           01 source-filename-len usage binary-c-long unsigned.
+           01 llvm-di-subroutine-type usage pointer.
+           01 llvm-di-debug-loc usage pointer.
+      * A null pointer to pass "by value" where the LLVM C API takes an
+      * optional pointer argument (CreateSubroutineType's parameter
+      * types array, CreateDebugLocation's InlinedAt) - "by value null"
+      * itself won't do, since GnuCOBOL lowers that to a dereference of
+      * the NULL constant in the generated C.
+           01 llvm-null-ptr-arg usage pointer value null.
            01 llvm-cpu usage pointer.
            01 llvm-features usage pointer.
            01 llvm-type-res usage pointer.
@@ -67,15 +167,65 @@
            01 llvm-cond-bb usage pointer.
            01 llvm-loop-body-bb usage pointer.
            01 llvm-merge-bb usage pointer.
+           01 perform-operand-name.
+             copy "cobl-string.cpy".
+           01 perform-times-counter usage pointer.
+           01 perform-times-limit-value usage pointer.
            01 llvm-lhs-value-res usage pointer.
            01 llvm-rhs-value-res usage pointer.
            01 llvm-lhs-type-res usage pointer.
            01 llvm-rhs-type-res usage pointer.
+      * Set by get-binop-expression to the LLVMIntPredicate matching
+      * whichever relational operator (=, <, >, <=, >=, <>) it just
+      * consumed, so a single LLVMBuildICmp call downstream of the
+      * evaluate can serve all of them.
+           01 llvm-cmp-predicate usage binary-long.
+           01 is-comparison-op pic x.
+           01 llvm-if-then-bb usage pointer.
+           01 llvm-if-else-bb usage pointer.
+           01 llvm-if-end-bb usage pointer.
+           01 if-saw-else pic x value 'N'.
+           01 llvm-evaluate-subject-ptr usage pointer.
+           01 llvm-evaluate-subject-type usage pointer.
+           01 llvm-evaluate-subject-value usage pointer.
+           01 llvm-evaluate-when-ptr usage pointer.
+           01 llvm-evaluate-when-type usage pointer.
+           01 llvm-evaluate-when-value usage pointer.
+           01 llvm-evaluate-body-bb usage pointer.
+           01 llvm-evaluate-next-check-bb usage pointer.
+           01 llvm-evaluate-next-check-bb2 usage pointer.
+           01 llvm-evaluate-end-bb usage pointer.
+           01 evaluate-done pic x value 'N'.
+
+      * Used while evaluating a COMPUTE/ADD/SUBTRACT/MULTIPLY/DIVIDE
+      * arithmetic expression to accumulate the running result.
+           01 llvm-arith-acc-value usage pointer.
+           01 llvm-arith-rhs-value usage pointer.
+           01 llvm-arith-expr-acc usage pointer.
+           01 llvm-arith-target-value usage pointer.
+           01 llvm-arith-target-type usage pointer.
+           01 arith-loop-done pic x.
+
+      * Used while handling an optional OCCURS table subscript in
+      * get-single-expression: the table's own address/type are saved
+      * off here before recursing into get-single-expression again to
+      * evaluate the index, since that recursive call reuses
+      * llvm-value-res/llvm-type-res for its own result.
+           01 subscript-array-value usage pointer.
+           01 subscript-array-type usage pointer.
+           01 subscript-index-value usage pointer.
+           01 table-subscript-gep-offsets occurs 2 times usage pointer.
 
            01 llvm-cond-bb-stack.
               copy "cobl-vector.cpy".
            01 llvm-merge-bb-stack.
               copy "cobl-vector.cpy".
+      * Holds the counter alloca for the PERFORM ... TIMES loop(s) we
+      * are currently inside, protected the same way llvm-cond-bb-stack
+      * and llvm-merge-bb-stack protect their own scalars across a
+      * nested loop in the body.
+           01 perform-times-counter-stack.
+              copy "cobl-vector.cpy".
 
       * LLVMCodeGenFileType
            78 LLVMAssemblyFile value 0.
@@ -169,6 +319,20 @@
            78 LLVMX86_AMXTypeKind value 19.
            78 LLVMTargetExtTypeKind value 20.
 
+      * LLVMDWARFSourceLanguage (only the one member we ever pass)
+           78 LLVMDWARFSourceLanguageCobol74 value 4.
+
+      * LLVMDWARFEmissionKind
+           78 LLVMDWARFEmissionFull value 1.
+
+      * LLVMDIFlags
+           78 LLVMDIFlagZero value 0.
+
+      * How many unrecognized verbs dispatch-verb will record before
+      * giving up on this file altogether. See
+      * record-parse-error-and-resync.
+           78 max-parse-errors value 20.
+
            01 func-type-params.
               copy "cobl-vector.cpy".
 
@@ -206,20 +370,24 @@
            01 tmp-unsigned-long usage binary-c-long unsigned.
            01 tmp-unsigned-long2 usage binary-c-long unsigned.
            01 tmp-unsigned-long3 usage binary-c-long unsigned.
-           01 tmp-unsigned-long-long usage binary-long-long unsigned.
+           01 tmp-unsigned-long-long usage binary-double unsigned.
            01 iter usage binary-c-long unsigned.
            01 tmp-char-storage pic x based.
            01 tmp-unsigned-long-storage usage binary-c-long unsigned
               based.
            01 last-parsed-pic-symbol pic x.
-           01 tmp-int usage binary-int.
-           01 tmp-unsigned-int usage binary-int unsigned.
+      * Used by get-parsed-pic-scale-count to track whether the "V"
+      * symbol has been seen yet while walking parsed-pic-type.
+           01 tmp-seen-pic-v pic x.
+           01 tmp-int usage binary-long.
+           01 tmp-unsigned-int usage binary-long unsigned.
            01 paragraph-bb usage pointer.
            01 paragraph-block-addr usage pointer.
            01 frame-ptr-alloca usage pointer.
            01 frame-ptr-value usage pointer.
            01 frame-stack-global usage pointer.
            01 perform-bb usage pointer.
+           01 goto-bb usage pointer.
            01 paragraph-block-addr-ret usage pointer.
            01 current-indirect-br usage pointer.
            01 num-entries usage binary-c-long unsigned.
@@ -234,17 +402,26 @@
            01 is-linkage-section-global pic x.
            01 is-local-storage-section-global pic x.
            01 is-based pic x.
+           01 is-based-global pic x.
            01 is-string-literal pic x.
+           01 is-condition-name pic x.
 
            01 data-division-section pic x.
               88 parsing-working-storage value 0.
               88 parsing-local-storage value 1.
               88 parsing-linkage value 2.
+              88 parsing-file-section value 3.
 
            01 tmp-string.
               copy "cobl-string.cpy".
            01 entry-name-string.
               copy "cobl-string.cpy".
+      * A heap-allocated, null-terminated copy of an entry name, made
+      * when it is recorded into entry-names-vec - entry-name-string
+      * itself is destroyed at the end of handle-entry/add-entry-impl,
+      * so the manifest needs its own long-lived copy.
+           01 entry-name-copy-ptr usage pointer.
+           01 entry-name-copy-alloc-size usage index.
            01 move-from-string.
               copy "cobl-string.cpy".
 
@@ -254,6 +431,11 @@
            01 parsed-callee-args.
               copy "cobl-vector.cpy".
            01 callee-args-type usage pointer.
+           01 did-parse-call-returning pic x.
+      * 'R'eference, 'V'alue or 'C'ontent: which BY clause governs the
+      * CALL argument currently being parsed. Sticks until the next BY
+      * clause changes it, same as real COBOL's USING phrase.
+           01 call-arg-mode pic x.
            01 callee-gep-offsets occurs 2 times usage pointer.
       * These are the actual arguments passed to the call, which
       * are the arguments for LLVMEntryPointFuncType.
@@ -262,7 +444,102 @@
               02 callee-args-num-alloca-args usage pointer.
               02 callee-args-ret-ptr usage pointer.
            01 callee-args-gep usage pointer.
-           01 printf-args occurs 2 times usage pointer.
+           01 printf-args occurs 4 times usage pointer.
+      * How many of printf-args are actually in use for the DISPLAY
+      * currently being built - 2 for a plain value, more once a sign
+      * and/or a decimal point are being assembled out of separate
+      * printf arguments below.
+           01 display-printf-arg-count usage binary-long.
+      * Holds the identifier token of the operand DISPLAY is currently
+      * printing, peeked before get-expression consumes it, so it can
+      * be looked up in numeric-pic-widths afterwards.
+           01 display-operand-name.
+              copy "cobl-string.cpy".
+           01 display-numeric-width usage binary-c-long unsigned.
+           01 display-numeric-width-found pic x.
+           01 display-numeric-width-buff pic z(10).
+      * Looked up alongside display-numeric-width so DISPLAY can insert
+      * a decimal point at the right spot (numeric-pic-scales) and a
+      * "-" sign when the value is negative (numeric-pic-signs). See
+      * record-numeric-pic-width.
+           01 display-numeric-scale usage binary-c-long unsigned.
+           01 display-numeric-scale-found pic x.
+           01 display-numeric-is-signed usage binary-c-long unsigned.
+           01 display-numeric-is-signed-found pic x.
+           01 display-int-digit-count usage binary-c-long unsigned.
+           01 display-int-digit-buff pic z(10).
+           01 display-scale-buff pic z(10).
+           01 display-scale-const usage pointer.
+           01 display-is-neg-value usage pointer.
+           01 display-magnitude-value usage pointer.
+           01 display-int-part-value usage pointer.
+           01 display-frac-part-value usage pointer.
+           01 display-sign-value usage pointer.
+           01 display-need-sign pic x.
+           01 display-need-split pic x.
+      * Used by compute-power-of-ten to turn a scale digit count into
+      * the 10**scale divisor DISPLAY needs to split a magnitude into
+      * integer/fractional parts.
+           01 power-of-ten-exponent usage binary-c-long unsigned.
+           01 power-of-ten-result usage binary-c-long unsigned.
+           01 power-of-ten-iter usage binary-c-long unsigned.
+
+      * STRING collects one entry per source operand into these parallel
+      * vectors while it scans up to INTO, the same way parsed-callee-args
+      * collects CALL USING arguments before the call can be emitted.
+           01 parsed-string-src-addrs.
+              copy "cobl-vector.cpy".
+           01 parsed-string-src-sizes.
+              copy "cobl-vector.cpy".
+      * 0 for DELIMITED BY SIZE, 1 for a DELIMITED BY delimiter.
+           01 parsed-string-src-modes.
+              copy "cobl-vector.cpy".
+           01 parsed-string-src-delim-vals.
+              copy "cobl-vector.cpy".
+           01 string-src-addr usage pointer.
+           01 string-src-size usage binary-c-long unsigned.
+           01 string-src-mode usage binary-c-long unsigned.
+           01 string-src-delim-val usage pointer.
+           01 string-target-addr usage pointer.
+           01 string-target-size usage binary-c-long unsigned.
+           01 string-with-pointer-addr usage pointer.
+           01 string-with-pointer-type usage pointer.
+           01 string-has-pointer pic x.
+           01 string-cursor-alloca usage pointer.
+           01 string-cursor-val usage pointer.
+           01 string-dest-ptr usage pointer.
+
+      * UNSTRING walks its INTO targets in the order they were written,
+      * advancing this shared offset into the source field between them.
+           01 unstring-src-addr usage pointer.
+           01 unstring-src-size usage binary-c-long unsigned.
+           01 unstring-delim-val usage pointer.
+           01 unstring-target-addr usage pointer.
+           01 unstring-offset-alloca usage pointer.
+           01 unstring-seg-len usage pointer.
+           01 unstring-seg-ptr usage pointer.
+           01 unstring-next-offset usage pointer.
+
+      * Shared helper (string-scan-for-delim) that scans a fixed-size
+      * byte field for a delimiter byte, starting at a caller-supplied
+      * index. Used by both STRING (scan from 0 within one source) and
+      * UNSTRING (scan from the running source offset).
+           01 string-scan-base usage pointer.
+           01 string-scan-max-const usage pointer.
+           01 string-scan-delim-const usage pointer.
+           01 string-scan-start usage pointer.
+           01 string-scan-result usage pointer.
+           01 string-scan-idx-alloca usage pointer.
+           01 string-scan-idx-val usage pointer.
+           01 string-scan-cmp1 usage pointer.
+           01 string-scan-cmp2 usage pointer.
+           01 string-scan-byte-ptr usage pointer.
+           01 string-scan-byte-val usage pointer.
+           01 string-scan-next-idx usage pointer.
+           01 llvm-string-scan-cond-bb usage pointer.
+           01 llvm-string-scan-check-bb usage pointer.
+           01 llvm-string-scan-body-bb usage pointer.
+           01 llvm-string-scan-merge-bb usage pointer.
 
       * This is a map of C strings to global pointers for linkage-section
       * variables. Note these store pointers to the pointers to the actual
@@ -282,6 +559,98 @@
       * This is a map of C strings to BASED values.
            01 based-vars.
               copy "cobl-tree-map-node.cpy".
+      * Only used for WORKING-STORAGE BASED items: the global's own
+      * LLVM type becomes an opaque pointer (it now holds the address
+      * of the real storage rather than being the real storage), so
+      * this map keeps the original element type around for the reader
+      * side to use once it has loaded that pointer.
+           01 based-var-types.
+              copy "cobl-tree-map-node.cpy".
+      * These track 88-level condition names: the address/type of the
+      * data item the condition name conditions on, and a heap-backed
+      * cobl-vector of the comma-separated VALUE clause alternatives
+      * (OR'd together) that make the condition true. Each entry is
+      * either a bare LLVMConstInt i32 value, or - for a "v1 THRU v2"
+      * alternative - a heap-allocated through-expr; see
+      * condition-value-vec-storage below.
+           01 condition-name-vars.
+              copy "cobl-tree-map-node.cpy".
+           01 condition-name-var-types.
+              copy "cobl-tree-map-node.cpy".
+           01 condition-name-value-vecs.
+              copy "cobl-tree-map-node.cpy".
+      * Used only to compute the byte size of a heap-allocated
+      * cobl-vector struct for condition-name-value-vecs; never
+      * constructed or read itself.
+           01 condition-value-vec-size-template.
+              copy "cobl-vector.cpy".
+           78 condition-value-vec-struct-size
+              value length of condition-value-vec-size-template.
+      * BASED overlay used to access a condition name's heap-allocated
+      * value vector once its address is fetched out of
+      * condition-name-value-vecs.
+           01 condition-value-vec-storage based.
+              copy "cobl-vector.cpy".
+           01 condition-value-vec-alloc-size usage index.
+           01 condition-value-vec-ptr usage pointer.
+      * A "v1 THRU v2" alternative in an 88-level VALUE clause is kept
+      * in condition-value-vec-storage right alongside the plain
+      * discrete values, but as a heap-allocated through-expr (see
+      * through-expr.cpy/exprs.cbl) wrapping two numeric-literal-expr
+      * boundaries instead of a bare LLVMConstInt pointer. An entry is
+      * told apart from a bare LLVMConstInt at check time via
+      * "is-through-expr", the same vtable-ptr tag exprs.cbl already
+      * uses for is-space-expr.
+           01 generic-expr-storage based.
+              copy "expr.cpy".
+           01 through-expr-storage based.
+              copy "through-expr.cpy".
+           01 numeric-literal-expr-storage based.
+              copy "numeric-literal-expr.cpy".
+           01 through-expr-size-template.
+              copy "through-expr.cpy".
+           78 through-expr-struct-size
+              value length of through-expr-size-template.
+           01 numeric-literal-expr-size-template.
+              copy "numeric-literal-expr.cpy".
+           78 numeric-literal-expr-struct-size
+              value length of numeric-literal-expr-size-template.
+           01 condition-range-lo-ptr usage pointer.
+           01 condition-range-hi-ptr usage pointer.
+           01 condition-range-through-ptr usage pointer.
+           01 condition-range-alloc-size usage index.
+           01 condition-range-lo-value usage binary-long.
+           01 condition-range-hi-value usage binary-long.
+           01 is-range-entry pic x.
+           01 range-lo-cmp-res usage pointer.
+           01 range-hi-cmp-res usage pointer.
+      * This is a map of C strings to heap-boxed digit counts for plain
+      * numeric (9/S/V only, no OCCURS) elementary items, so a later
+      * DISPLAY of one of these items can zero-pad its value out to the
+      * PICTURE's declared width instead of printing it as a bare
+      * integer. Populated in handle-data-division right after
+      * get-llvm-type collapses the PICTURE down to an i32, since the
+      * digit width is lost once that happens.
+           01 numeric-pic-widths.
+              copy "cobl-tree-map-node.cpy".
+           01 numeric-pic-width-template usage binary-c-long unsigned.
+           78 numeric-pic-width-struct-size
+              value length of numeric-pic-width-template.
+           01 numeric-pic-width-storage usage binary-c-long unsigned
+              based.
+           01 numeric-pic-width-alloc-size usage index.
+           01 numeric-pic-width-ptr usage pointer.
+      * Companion maps to numeric-pic-widths above, keyed the same way,
+      * holding the count of "9" positions after the PICTURE's "V" (0
+      * if there is none) and whether the PICTURE has an "S", so a
+      * later DISPLAY can insert a decimal point and a sign. These
+      * reuse numeric-pic-width-template/-storage/-alloc-size/-ptr
+      * above, since all three maps box the same kind of value.
+           01 numeric-pic-scales.
+              copy "cobl-tree-map-node.cpy".
+           01 numeric-pic-signs.
+              copy "cobl-tree-map-node.cpy".
+           01 parsed-level-is-88 pic x.
 
            01 bb-entry-ptr usage pointer.
            01 builder-ptr usage pointer.
@@ -289,6 +658,7 @@
            01 func-ptr usage pointer.
            01 program-func-ptr usage pointer.
            01 entry-func-ptr usage pointer.
+           01 entry-di-subprogram usage pointer.
            01 main-func-ptr usage pointer.
            01 printf-func-ptr usage pointer.
            01 printf-func-type-ptr usage pointer.
@@ -298,6 +668,13 @@
            01 pic-buffer-upper pic x(1024).
            78 pic-buffer-size value length of pic-buffer.
 
+      * Used when a numeric literal token carries a leading "-": the
+      * class test below considers that sign character non-numeric, so
+      * it has to be peeled off into literal-buffer and checked/parsed
+      * on its own, with the resulting magnitude negated afterwards.
+           01 is-negative-literal pic x.
+           01 literal-buffer pic x(1024).
+
            01 this-codegen-lexer based.
               copy "lexer.cpy".
 
@@ -306,6 +683,157 @@
            01 move-to-llvm-value-ptr usage pointer.
            01 move-to-size usage binary-double unsigned.
 
+      * File I/O support: ENVIRONMENT DIVISION SELECT clauses and FILE
+      * SECTION FDs register a select-name with the literal ASSIGN TO
+      * path and with a hidden global coblang allocates to hold the
+      * FILE* handle OPEN fills in. A record's FD association is kept
+      * both ways: file-record-owner maps the record's own name to the
+      * file handle it belongs to (for a bare WRITE record-name), and
+      * file-default-records maps the select-name to that same record's
+      * global (for a READ with no INTO).
+           01 file-assign-names.
+             copy "cobl-tree-map-node.cpy".
+           01 file-handle-globals.
+             copy "cobl-tree-map-node.cpy".
+           01 file-record-owner.
+             copy "cobl-tree-map-node.cpy".
+           01 file-default-records.
+             copy "cobl-tree-map-node.cpy".
+      * Remembers which FD the record item(s) coming up in the FILE
+      * SECTION belong to, between the "FD x." line and the 01-level
+      * record line(s) that follow it. current-fd-handle-global is
+      * resolved right away, off the (mutable, reused) current-fd-name
+      * buffer, into the stable file-handle-globals entry for that
+      * select-name, since that global's own address never changes
+      * even though current-fd-name's contents do.
+           01 current-fd-name.
+             copy "cobl-string.cpy".
+           01 current-fd-handle-global usage pointer.
+      * Holds a SELECT's file-name across the ASSIGN/clause-parsing loop
+      * that follows it, the same way current-fd-name holds an FD's.
+           01 current-select-name.
+             copy "cobl-string.cpy".
+      * Heap-persisted copy of an ASSIGN TO literal, made the same way
+      * register-group-children persists a group child's name: the
+      * literal text lives in the shared tmp-string scratch buffer,
+      * which the next string literal anywhere in the program will
+      * overwrite, so a stable copy is malloc'd and stored in the map
+      * instead of tmp-string's own pointer.
+           01 file-literal-size-template.
+             copy "cobl-string.cpy".
+           78 file-literal-struct-size
+              value length of file-literal-size-template.
+           01 file-literal-storage based.
+             copy "cobl-string.cpy".
+           01 file-literal-ptr usage pointer.
+           01 file-literal-alloc-size usage index.
+
+           01 file-call-args.
+             copy "cobl-vector.cpy".
+           01 file-mode-literal pic x(02).
+
+           01 fopen-func-ptr usage pointer.
+           01 fopen-func-type-ptr usage pointer.
+           01 fgets-func-ptr usage pointer.
+           01 fgets-func-type-ptr usage pointer.
+           01 fputs-func-ptr usage pointer.
+           01 fputs-func-type-ptr usage pointer.
+           01 fclose-func-ptr usage pointer.
+           01 fclose-func-type-ptr usage pointer.
+
+           01 file-handle-val usage pointer.
+           01 file-record-global usage pointer.
+           01 file-record-size usage binary-long.
+           01 file-mode-global usage pointer.
+           01 file-is-known pic x.
+
+      * COPY support: a COPY statement is expanded transparently down
+      * in the token-fetch layer (fetch-raw-token), so every paragraph
+      * above that keeps reading tokens from "the lexer" without ever
+      * knowing a copybook got spliced in. copy-depth is how many
+      * copybook files are currently open, nested inside one another;
+      * copy-lexer-ptrs(1) is the outermost, copy-lexer-ptrs(copy-depth)
+      * the one fetch-raw-token is currently reading from. The source
+      * program's own lexer (this-codegen-lexer) is always depth 0 and
+      * isn't kept in this table.
+           78 max-copy-depth value 8.
+           78 max-copy-replacing value 16.
+           01 copy-depth usage binary-c-long unsigned value 0.
+           01 copy-lexer-ptrs occurs 8 times usage pointer.
+      * REPLACING is limited to single-token-for-single-token text
+      * substitution (no ==pseudo-text== spanning more than one token);
+      * that covers the common case of swapping out a placeholder name
+      * and keeps this a table lookup instead of a second lexer pass.
+           01 copy-replacing-table occurs 8 times.
+             05 copy-replacing-count usage binary-c-long unsigned.
+             05 copy-replacing-pair occurs 16 times.
+               10 copy-replacing-old pic x(256).
+               10 copy-replacing-new pic x(256).
+               10 copy-replacing-new-len usage binary-c-long unsigned.
+
+           01 copy-lexer-size-template.
+             copy "lexer.cpy".
+           78 copy-lexer-struct-size
+              value length of copy-lexer-size-template.
+           01 copy-lexer-storage based.
+             copy "lexer.cpy".
+           01 copy-lexer-alloc-ptr usage pointer.
+
+           01 copy-path-string.
+             copy "cobl-string.cpy".
+           01 copy-candidate-filename pic x(1000).
+           78 copy-candidate-filename-size
+              value length of copy-candidate-filename.
+           01 copy-probe-status.
+             05 copy-probe-fs1 pic x.
+             05 copy-probe-fs2 pic x.
+           01 copy-dir-index usage binary-c-long unsigned.
+           01 copy-dir-count usage binary-c-long unsigned.
+
+      * Used by dump-error-loc. See error-context-file above.
+           01 error-context-filename pic x(1000).
+           78 error-context-filename-size
+              value length of error-context-filename.
+           01 error-context-status.
+             05 error-context-fs1 pic x.
+             05 error-context-fs2 pic x.
+           01 error-context-path-string.
+             copy "cobl-string.cpy".
+           01 error-context-cur-line usage binary-c-long unsigned.
+           01 error-context-line pic x(256).
+           01 error-context-line-len usage binary-c-long unsigned.
+           01 error-context-caret-line pic x(256).
+           01 error-context-col usage binary-c-long unsigned.
+           01 copy-dir-c-str usage pointer.
+           01 copy-found pic x.
+           01 copy-pair-idx usage binary-c-long unsigned.
+           01 copy-replacing-did-substitute pic x.
+           01 copy-new-tok-idx usage binary-c-long unsigned.
+           01 copy-lexer-alloc-size usage index.
+           01 copy-dirs-storage based.
+             copy "cobl-vector.cpy".
+           01 copy-name-char-idx usage binary-c-long unsigned.
+
+      * Used by add-entry-impl to decide whether the entry it is about
+      * to emit should keep external linkage (the default, when
+      * export-filter-ptr in this-codegen is null) or be narrowed down
+      * to internal linkage because a "-fexport" allow-list was given
+      * and this entry's name isn't on it.
+           01 export-filter-storage based.
+             copy "cobl-vector.cpy".
+           01 export-filter-count usage binary-c-long unsigned.
+           01 export-filter-index usage binary-c-long unsigned.
+           01 export-filter-c-str usage pointer.
+           01 export-compare-return usage binary-long.
+           01 entry-is-exported pic x.
+
+      * Scratch for codegen-construct's target-triple-arg/opt-level-arg
+      * handling below - local to that paragraph, not part of its
+      * USING list, so these belong here rather than in the LINKAGE
+      * SECTION.
+           01 have-default-triple pic x.
+           01 effective-opt-level usage binary-long.
+
          LINKAGE SECTION.
            01 this-codegen.
              copy "codegen.cpy".
@@ -314,13 +842,32 @@
            01 output-filename usage pointer.
            01 source-filename usage pointer.
            01 insert-main pic x.
+           01 copy-dirs-ptr-arg usage pointer.
+           01 export-filter-ptr-arg usage pointer.
+           01 trace-arg pic x.
+      * Null means "ask LLVM for the host's default triple", the same
+      * as before this arg existed. Otherwise a C string owned by the
+      * caller (argv, or .cobolinit's cobolinit-target-triple) naming
+      * the triple to target instead. See target-triple-arg in
+      * coblang.cbl.
+           01 target-triple-arg usage pointer.
+      * -1 means "use LLVMCodeGenLevelNone", the same as before this
+      * arg existed. Otherwise an LLVMCodeGenOptLevel value (0-3) to
+      * pass straight to LLVMCreateTargetMachine. See opt-level-arg in
+      * coblang.cbl.
+           01 opt-level-arg usage binary-long.
 
        PROCEDURE DIVISION.
          stop run.
 
        entry "codegen-construct" using this-codegen lexer-ptr-arg
-             source-filename.
+             source-filename copy-dirs-ptr-arg export-filter-ptr-arg
+             trace-arg target-triple-arg opt-level-arg.
          move lexer-ptr-arg to lexer-ptr in this-codegen.
+         move copy-dirs-ptr-arg to copy-dirs-ptr in this-codegen.
+         move export-filter-ptr-arg to export-filter-ptr in this-codegen.
+         move trace-arg to trace-mode in this-codegen.
+         move source-filename to source-filename-ptr in this-codegen.
 
          call "LLVMModuleCreateWithName"
               using by value source-filename
@@ -330,14 +877,57 @@
               using by value llvm-module in this-codegen
               returning llvm-dibuilder in this-codegen.
 
+      * Real DWARF debug info: a DIFile for the source we were handed,
+      * a DICompileUnit hanging off of it, and (later, per codegen-run)
+      * a DISubprogram per LLVM function we emit plus a debug location
+      * on the builder for every verb we compile. dispatch-verb and
+      * add-entry-impl keep those current as compilation proceeds.
+         call "cobl-strlen" using source-filename source-filename-len.
+
+         call "LLVMDIBuilderCreateFile" using
+              by value llvm-dibuilder in this-codegen
+              by value source-filename
+              by value source-filename-len
+              by content x"00"
+              by value 0
+              returning llvm-di-file in this-codegen.
+
+         call "LLVMDIBuilderCreateCompileUnit" using
+              by value llvm-dibuilder in this-codegen
+              by value LLVMDWARFSourceLanguageCobol74
+              by value llvm-di-file in this-codegen
+              by content function concatenate("coblang", x"00")
+              by value 7
+              by value 0
+              by content x"00"
+              by value 0
+              by value 0
+              by content x"00"
+              by value 0
+              by value LLVMDWARFEmissionFull
+              by value 0
+              by value 0
+              by value 0
+              by content x"00"
+              by value 0
+              by content x"00"
+              by value 0
+              returning llvm-di-compile-unit in this-codegen.
+
          call "LLVMInitializeX86TargetInfo".
          call "LLVMInitializeX86Target".
          call "LLVMInitializeX86TargetMC".
          call "LLVMInitializeX86AsmParser".
          call "LLVMInitializeX86AsmPrinter".
 
-         call "LLVMGetDefaultTargetTriple"
-              returning llvm-triple.
+         if target-triple-arg = null
+           call "LLVMGetDefaultTargetTriple"
+                returning llvm-triple
+           move 'Y' to have-default-triple
+         else
+           move target-triple-arg to llvm-triple
+           move 'N' to have-default-triple
+         end-if.
 
          call "LLVMGetTargetFromTriple"
               using
@@ -350,24 +940,40 @@
            display "llvm error:"
            call "print-c-string" using llvm-error
            call "LLVMDisposeMessage" using llvm-error
-           call "LLVMDisposeMessage" using llvm-triple
+           if have-default-triple = 'Y'
+             call "LLVMDisposeMessage" using llvm-triple
+           end-if
+      * Only the x86 backend is registered above, so any triple that
+      * backend doesn't recognize (a typo, or a genuinely different
+      * architecture) leaves llvm-target unusable - stop here rather
+      * than feed it to LLVMGetHostCPUName/LLVMCreateTargetMachine/
+      * LLVMCreateTargetDataLayout below, which assume a valid target.
+           stop run
          end-if.
 
          call "LLVMGetHostCPUName" returning llvm-cpu.
          call "LLVMGetHostCPUFeatures" returning llvm-features.
 
+         if opt-level-arg = -1
+           move LLVMCodeGenLevelNone to effective-opt-level
+         else
+           move opt-level-arg to effective-opt-level
+         end-if.
+
          call "LLVMCreateTargetMachine"
               using
                 by value llvm-target
                 by value llvm-triple
                 by value llvm-cpu
                 by value llvm-features
-                by value LLVMCodeGenLevelNone
+                by value effective-opt-level
                 by value LLVMRelocPIC
                 by value LLVMCodeModelDefault
               returning llvm-target-machine in this-codegen.
 
-         call "LLVMDisposeMessage" using by value llvm-triple.
+         if have-default-triple = 'Y'
+           call "LLVMDisposeMessage" using by value llvm-triple
+         end-if.
          call "LLVMDisposeMessage" using by value llvm-cpu.
          call "LLVMDisposeMessage" using by value llvm-features.
 
@@ -385,9 +991,9 @@
          call "LLVMIntType" using by value 32 returning LLVMInt32Type.
          call "LLVMIntType" using by value 8 returning LLVMInt8Type.
          call "LLVMIntType" using by value 1 returning LLVMInt1Type.
-         call "LLVMPointerTypeInContext"
+         call "LLVMPointerType"
               using
-                by value LLVMContext
+                by value LLVMInt8Type
                 by value 0
               returning LLVMPtrType.
          call "LLVMVoidType" returning LLVMVoidType.
@@ -443,20 +1049,28 @@
       * The internal function takes a single argument: a unique identifier
       * corresponding to the BB it should immediately jump to. This BB
       * corresponds to the entry point we would call into.
+         set tmp-ptr to address of LLVMInt32Type.
          call "LLVMFunctionType" using
               by value LLVMVoidType
-              by value address of LLVMInt32Type
+              by value tmp-ptr
               by value 1
               by value 0
               returning LLVMInternalFuncType.
 
          call "vector-destroy" using tmp-vector.
 
+         call "vector-construct" using
+              entry-names-vec in this-codegen
+              pointer-size pointer-align.
+
          goback.
 
        entry "codegen-destroy" using this-codegen.
          call "string-destroy" using module-identifier in this-codegen.
 
+         call "LLVMDIBuilderFinalize"
+              using by value llvm-dibuilder in this-codegen.
+
          call "LLVMDisposeDIBuilder"
               using by value llvm-dibuilder in this-codegen.
 
@@ -468,6 +1082,8 @@
 
          call "LLVMDisposeModule"
               using by value llvm-module in this-codegen.
+
+         call "vector-destroy" using entry-names-vec in this-codegen.
          goback.
 
        dispatch-verb.
@@ -477,14 +1093,29 @@
            exit paragraph
          end-if.
 
-      *   move token-line to token-line-buff
-      *   move token-col to token-col-buff
-      *   display function trim(token-line-buff, leading)
-      *           ":"
-      *           function trim(token-col-buff, leading)
-      *           ": '" no advancing
-      *   call "string-display" using token-string 'N'
-      *   display "'"
+         if trace-mode in this-codegen = 'Y'
+           move token-line to token-line-buff
+           move token-col to token-col-buff
+           display function trim(token-line-buff, leading)
+                   ":"
+                   function trim(token-col-buff, leading)
+                   ": '" no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+         end-if
+
+      * Keep the IR we are about to emit for this verb tagged with
+      * where it came from in the source.
+         call "LLVMDIBuilderCreateDebugLocation" using
+              by value LLVMContext
+              by value token-line
+              by value token-col
+              by value llvm-di-program-subprogram
+              by value llvm-null-ptr-arg
+              returning llvm-di-debug-loc.
+         call "LLVMSetCurrentDebugLocation2" using
+              by value builder-ptr
+              by value llvm-di-debug-loc.
 
          evaluate pic-buffer-upper
            when "IDENTIFICATION"
@@ -499,6 +1130,12 @@
              perform handle-display
            when "PERFORM"
              perform handle-perform
+           when "GO"
+             perform handle-go-to
+           when "IF"
+             perform handle-if
+           when "EVALUATE"
+             perform handle-evaluate
            when "ENTRY"
              perform handle-entry
            when "GOBACK"
@@ -511,6 +1148,30 @@
              perform handle-set
            when "CALL"
              perform handle-call
+           when "COMPUTE"
+             perform handle-compute
+           when "ADD"
+             perform handle-add
+           when "SUBTRACT"
+             perform handle-subtract
+           when "MULTIPLY"
+             perform handle-multiply
+           when "DIVIDE"
+             perform handle-divide
+           when "STRING"
+             perform handle-string
+           when "UNSTRING"
+             perform handle-unstring
+           when "ENVIRONMENT"
+             perform handle-environment-division
+           when "OPEN"
+             perform handle-open
+           when "CLOSE"
+             perform handle-close
+           when "READ"
+             perform handle-read
+           when "WRITE"
+             perform handle-write
       * Just skip period for now.
            when "."
              continue
@@ -527,12 +1188,35 @@
                display "Unknown verb '" no advancing
                call "string-display" using tmp-string 'N'
                display "'"
-               stop run
+               perform record-parse-error-and-resync
              end-if
              call "string-destroy" using tmp-string
          end-evaluate.
        end-dispatch-verb.
 
+      * Record one more parse error against this module (see
+      * parse-error-count in codegen.cpy) and skip tokens up through
+      * the next period, so dispatch-verb's caller picks the next
+      * statement back up as if the bad one had never been there. This
+      * is only safe to call from dispatch-verb's own unrecognized-verb
+      * path: no codegen has happened yet for the statement that
+      * triggered the error, so there is no half-built IR to clean up.
+      * Too many errors in one file (max-parse-errors) still aborts the
+      * whole compile rather than flooding the user with noise.
+       record-parse-error-and-resync.
+         set parse-error-count in this-codegen up by 1.
+
+         if parse-error-count in this-codegen >= max-parse-errors
+           display "error: too many errors, stopping"
+           stop run
+         end-if.
+
+         perform until pic-buffer = "." or
+                 lexer-eof in this-codegen-lexer = 'Y'
+           perform get-token-string-and-buffer
+         end-perform.
+       end-record-parse-error-and-resync.
+
       *
       * This does the actual codegen.
       *
@@ -546,9 +1230,55 @@
          call "string-tree-map-construct" using local-storage-var-types.
          call "string-tree-map-construct" using
               based-vars.
+         call "string-tree-map-construct" using
+              based-var-types.
+         call "string-tree-map-construct" using
+              condition-name-vars.
+         call "string-tree-map-construct" using
+              condition-name-var-types.
+         call "string-tree-map-construct" using
+              condition-name-value-vecs.
+         call "string-tree-map-construct" using file-assign-names.
+         call "string-tree-map-construct" using file-handle-globals.
+         call "string-tree-map-construct" using file-record-owner.
+         call "string-tree-map-construct" using file-default-records.
+         call "string-tree-map-construct" using numeric-pic-widths.
+         call "string-tree-map-construct" using numeric-pic-scales.
+         call "string-tree-map-construct" using numeric-pic-signs.
 
          perform insert-program-func.
 
+      * Give program-func-ptr a DISubprogram so dispatch-verb has a
+      * scope to hang each verb's debug location off of below.
+         call "LLVMDIBuilderCreateSubroutineType" using
+              by value llvm-dibuilder in this-codegen
+              by value llvm-di-file in this-codegen
+              by value llvm-null-ptr-arg
+              by value 0
+              by value LLVMDIFlagZero
+              returning llvm-di-subroutine-type.
+
+         call "LLVMDIBuilderCreateFunction" using
+              by value llvm-dibuilder in this-codegen
+              by value llvm-di-file in this-codegen
+              by content function concatenate("module-program", x"00")
+              by value 15
+              by content x"00"
+              by value 0
+              by value llvm-di-file in this-codegen
+              by value 1
+              by value llvm-di-subroutine-type
+              by value 1
+              by value 1
+              by value 1
+              by value LLVMDIFlagZero
+              by value 0
+              returning llvm-di-program-subprogram.
+
+         call "LLVMSetSubprogram" using
+              by value program-func-ptr
+              by value llvm-di-program-subprogram.
+
          call "LLVMAppendBasicBlock" using
               by value program-func-ptr
               by content function concatenate("entry", x"00")
@@ -582,8 +1312,10 @@
          call "string-construct" using token-string.
          call "string-construct" using parsed-identifier.
          call "string-construct" using parsed-level.
+         call "string-construct" using parsed-redefines-target.
          call "string-construct" using parsed-integer.
          call "string-construct" using parsed-pic-value.
+         call "string-construct" using current-fd-name.
          call "vector-construct" using
               symbols in parsed-pic-type
               char-size char-align.
@@ -599,6 +1331,9 @@
          call "vector-construct" using
               llvm-merge-bb-stack
               pointer-size pointer-align.
+         call "vector-construct" using
+              perform-times-counter-stack
+              pointer-size pointer-align.
 
       * Add the frame stack. This is an array of pointers to return to
       * from performs to paragraphs.
@@ -638,6 +1373,7 @@
               by value frame-ptr-alloca.
 
          move 0 to num-entries.
+         move 0 to parse-error-count in this-codegen.
 
          perform dispatch-verb until
                  lexer-eof in this-codegen-lexer = 'Y'.
@@ -685,13 +1421,16 @@
          call "vector-destroy" using all-indirect-brs.
          call "vector-destroy" using llvm-cond-bb-stack.
          call "vector-destroy" using llvm-merge-bb-stack.
+         call "vector-destroy" using perform-times-counter-stack.
          call "vector-destroy" using sizes in parsed-pic-type.
          call "vector-destroy" using symbols in parsed-pic-type.
          call "string-destroy" using token-string.
          call "string-destroy" using parsed-identifier.
          call "string-destroy" using parsed-level.
+         call "string-destroy" using parsed-redefines-target.
          call "string-destroy" using parsed-integer.
          call "string-destroy" using parsed-pic-value.
+         call "string-destroy" using current-fd-name.
 
          call "LLVMDisposeBuilder" using by value builder-ptr.
 
@@ -711,11 +1450,12 @@
                 by value builder-ptr
                 by value bb-entry-ptr
 
+           set tmp-ptr to address of LLVMInt32ZeroValue
            call "LLVMBuildCall2" using
                 by value builder-ptr
                 by value LLVMInternalFuncType
                 by value program-func-ptr
-                by value address of LLVMInt32ZeroValue
+                by value tmp-ptr
                 by value 1
                 by content x"00"
 
@@ -733,8 +1473,19 @@
          call "tree-map-destroy" using linkage-section-var-types.
          call "tree-map-destroy" using paragraph-bbs.
          call "tree-map-destroy" using based-vars.
+         call "tree-map-destroy" using based-var-types.
          call "tree-map-destroy" using local-storage-vars.
          call "tree-map-destroy" using local-storage-var-types.
+         call "tree-map-destroy" using condition-name-vars.
+         call "tree-map-destroy" using condition-name-var-types.
+         call "tree-map-destroy" using condition-name-value-vecs.
+         call "tree-map-destroy" using file-assign-names.
+         call "tree-map-destroy" using file-handle-globals.
+         call "tree-map-destroy" using file-record-owner.
+         call "tree-map-destroy" using file-default-records.
+         call "tree-map-destroy" using numeric-pic-widths.
+         call "tree-map-destroy" using numeric-pic-scales.
+         call "tree-map-destroy" using numeric-pic-signs.
          goback.
 
        entry "dump-module" using this-codegen.
@@ -776,6 +1527,26 @@
          end-if.
          goback.
 
+      *
+      * Write the module out as textual LLVM IR, alongside (not instead
+      * of) the object file - for inspecting what a source file
+      * actually generated.
+      *
+       entry "write-llvm-ir-file" using this-codegen output-filename.
+         call "LLVMPrintModuleToFile" using
+              by value llvm-module in this-codegen
+              by value output-filename
+              by reference llvm-error
+              returning llvm-result.
+
+         if llvm-result not = zero
+           display "llvm error:"
+           call "print-c-string" using llvm-error
+           call "LLVMDisposeMessage" using llvm-error
+           stop run
+         end-if.
+         goback.
+
       *
       * These both set `token-string` and `pic-buffer`.
       *
@@ -783,32 +1554,313 @@
          if has-lookahead in this-codegen = 'Y'
            move 'N' to has-lookahead in this-codegen
          else
-           call "string-clear" using token-string
-           call "lexer-lex" using this-codegen-lexer token-string
-                token-line token-col
+           perform fetch-raw-token
+         end-if.
+       end-get-token-string-and-buffer.
+
+       peek-token-string-and-buffer.
+         if has-lookahead in this-codegen = 'N'
+           perform fetch-raw-token
+           move 'Y' to has-lookahead in this-codegen
+         end-if.
+       end-peek-token-string-and-buffer.
+
+      * Reads the next token into `token-string`/`pic-buffer`, exactly
+      * like a plain lexer-lex call, except COPY statements and any
+      * REPLACING text they carry are transparently expanded first: a
+      * COPY is consumed in full right here and never handed back to
+      * the caller, and every token read out of the copybook it opens
+      * is run through that copybook's REPLACING table before it is
+      * returned. Everything above this paragraph (the whole rest of
+      * codegen.cbl) just sees the expanded token stream.
+       fetch-raw-token.
+         perform forever
+           perform fetch-one-raw-token
+
            set tmp-ptr to address of pic-buffer
            call "string-copy-to-pic" using
                 token-string
                 tmp-ptr
                 pic-buffer-size
            move function upper-case(pic-buffer) to pic-buffer-upper
-         end-if.
-       end-get-token-string-and-buffer.
 
-       peek-token-string-and-buffer.
-         if has-lookahead in this-codegen = 'N'
+           if pic-buffer-upper = "COPY"
+             perform expand-copy-statement
+             exit perform cycle
+           end-if
+
+           if copy-depth > 0
+             perform apply-copy-replacing
+             if copy-replacing-did-substitute = 'Y'
+               set tmp-ptr to address of pic-buffer
+               call "string-copy-to-pic" using
+                    token-string
+                    tmp-ptr
+                    pic-buffer-size
+               move function upper-case(pic-buffer) to pic-buffer-upper
+             end-if
+           end-if
+
+           exit perform
+         end-perform.
+       end-fetch-raw-token.
+
+      * Reads one token from whichever lexer is active (the program's
+      * own, or the copybook at the top of the copy stack), popping
+      * and closing finished copybooks as they hit EOF. Never looks at
+      * what the token actually is - that is fetch-raw-token's job.
+       fetch-one-raw-token.
+         perform forever
            call "string-clear" using token-string
-           call "lexer-lex" using this-codegen-lexer token-string
-                token-line token-col
+
+           if copy-depth > 0
+             set address of copy-lexer-storage to
+                 copy-lexer-ptrs(copy-depth)
+             call "lexer-lex" using copy-lexer-storage token-string
+                  token-line token-col
+
+             if lexer-eof in copy-lexer-storage = 'Y'
+               call "lexer-destroy" using copy-lexer-storage
+               subtract 1 from copy-depth
+               exit perform cycle
+             end-if
+           else
+             call "lexer-lex" using this-codegen-lexer token-string
+                  token-line token-col
+           end-if
+
+           exit perform
+         end-perform.
+       end-fetch-one-raw-token.
+
+      * Checks `token-string` (already uppercased into pic-buffer-upper
+      * by fetch-raw-token) against the innermost copybook's REPLACING
+      * table and, on a match, rewrites token-string to the replacement
+      * text.
+       apply-copy-replacing.
+         move 'N' to copy-replacing-did-substitute.
+         move 0 to copy-pair-idx.
+         perform until copy-pair-idx >=
+                       copy-replacing-count(copy-depth)
+                    or copy-replacing-did-substitute = 'Y'
+           add 1 to copy-pair-idx
+
+           if pic-buffer-upper =
+              copy-replacing-old(copy-depth, copy-pair-idx)
+             call "string-clear" using token-string
+             perform varying copy-new-tok-idx from 1 by 1
+                     until copy-new-tok-idx >
+                           copy-replacing-new-len(copy-depth,
+                                                   copy-pair-idx)
+               call "string-push-back" using token-string
+                    copy-replacing-new(copy-depth, copy-pair-idx)
+                    (copy-new-tok-idx:1)
+             end-perform
+             move 'Y' to copy-replacing-did-substitute
+           end-if
+         end-perform.
+       end-apply-copy-replacing.
+
+      * COPY's own name token has just been read by fetch-raw-token;
+      * this reads everything after it (the copybook name, an optional
+      * REPLACING clause, and the terminating period), opens the
+      * copybook and pushes it onto the copy stack. Only plain-word or
+      * literal REPLACING operands are supported, not ==pseudo-text==
+      * delimiters - that covers swapping out a single placeholder
+      * name, which is what REPLACING is used for almost everywhere.
+       expand-copy-statement.
+         perform fetch-one-raw-token.
+         perform maybe-strip-quoted-token.
+         perform resolve-copybook-path.
+
+         if copy-found = 'N'
+           perform dump-error-loc
+           display "error: copybook '" no advancing
+           call "string-display" using token-string 'N'
+           display "' not found"
+           stop run
+         end-if.
+
+         if copy-depth >= max-copy-depth
+           perform dump-error-loc
+           display "error: COPY statements nested too deeply"
+           stop run
+         end-if.
+
+         add 1 to copy-depth.
+         move copy-lexer-struct-size to copy-lexer-alloc-size.
+         call "cobl-malloc" using
+              copy-lexer-alloc-ptr copy-lexer-alloc-size.
+         move copy-lexer-alloc-ptr to copy-lexer-ptrs(copy-depth).
+         set address of copy-lexer-storage to copy-lexer-alloc-ptr.
+         call "lexer-construct" using
+              copy-lexer-storage copy-path-string.
+
+         move 0 to copy-replacing-count(copy-depth).
+
+         perform fetch-one-raw-token.
+         perform uppercase-token-into-pic-buffer.
+         if pic-buffer-upper = "REPLACING"
+           perform parse-copy-replacing-clause
+         else
+           if pic-buffer not = "."
+             perform dump-error-loc
+             display "error: Expected '.' after COPY "
+                     "(OF/IN library-name is not supported)"
+             stop run
+           end-if
+         end-if.
+       end-expand-copy-statement.
+
+      * REPLACING old-1 BY new-1 [, old-2 BY new-2] ... . Pairs may be
+      * separated by commas or just whitespace, matching plain COBOL.
+       parse-copy-replacing-clause.
+         perform forever
+           perform fetch-one-raw-token
+           perform uppercase-token-into-pic-buffer
+           if pic-buffer = "."
+             exit perform
+           end-if
+           if pic-buffer = ","
+             exit perform cycle
+           end-if
+
+           if copy-replacing-count(copy-depth) >= max-copy-replacing
+             perform dump-error-loc
+             display "error: too many REPLACING pairs in one COPY"
+             stop run
+           end-if
+           add 1 to copy-replacing-count(copy-depth)
+           move copy-replacing-count(copy-depth) to copy-pair-idx
+
+           perform maybe-strip-quoted-token
            set tmp-ptr to address of pic-buffer
            call "string-copy-to-pic" using
                 token-string
                 tmp-ptr
                 pic-buffer-size
-           move function upper-case(pic-buffer) to pic-buffer-upper
-           move 'Y' to has-lookahead in this-codegen
+           move function upper-case(pic-buffer) to
+                copy-replacing-old(copy-depth, copy-pair-idx)
+
+           perform fetch-one-raw-token
+           perform uppercase-token-into-pic-buffer
+           if pic-buffer-upper not = "BY"
+             perform dump-error-loc
+             display "error: Expected BY in REPLACING clause"
+             stop run
+           end-if
+
+           perform fetch-one-raw-token
+           perform maybe-strip-quoted-token
+           move cobl-string-length in token-string to
+                copy-replacing-new-len(copy-depth, copy-pair-idx)
+           set tmp-ptr to address of pic-buffer
+           call "string-copy-to-pic" using
+                token-string
+                tmp-ptr
+                pic-buffer-size
+           move pic-buffer to
+                copy-replacing-new(copy-depth, copy-pair-idx)
+         end-perform.
+       end-parse-copy-replacing-clause.
+
+      * Sets pic-buffer/pic-buffer-upper from the raw token currently
+      * in token-string, without going through fetch-raw-token (which
+      * would try to expand it as a COPY/REPLACING target again).
+       uppercase-token-into-pic-buffer.
+         set tmp-ptr to address of pic-buffer.
+         call "string-copy-to-pic" using
+              token-string
+              tmp-ptr
+              pic-buffer-size.
+         move function upper-case(pic-buffer) to pic-buffer-upper.
+       end-uppercase-token-into-pic-buffer.
+
+      * A COPY operand may be given as a literal ("CUSTREC") instead of
+      * a bare word; strip the surrounding quotes in place if so.
+       maybe-strip-quoted-token.
+         move 0 to tmp-unsigned-long.
+         call "string-at" using token-string tmp-unsigned-long tmp-char.
+         if tmp-char = '"' or tmp-char = "'"
+           move token-string to tmp-string
+           perform strip-quotes-from-string-token
+           move tmp-string to token-string
          end-if.
-       end-peek-token-string-and-buffer.
+       end-maybe-strip-quoted-token.
+
+      * Looks for <name>.cpy (the copybook name lower-cased, matching
+      * this repo's own copybook filenames) in each of this program's
+      * configured copy-dir search directories, in order, then finally
+      * in the working directory. Sets copy-found and, when found,
+      * copy-path-string to the resolved path.
+       resolve-copybook-path.
+         move 'N' to copy-found.
+
+         set address of copy-dirs-storage to
+             copy-dirs-ptr in this-codegen.
+         call "vector-size" using copy-dirs-storage copy-dir-count.
+
+         move 0 to copy-dir-index.
+         perform until copy-dir-index >= copy-dir-count
+                    or copy-found = 'Y'
+           call "vector-at" using
+                copy-dirs-storage copy-dir-index tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move tmp-ptr-storage to copy-dir-c-str
+
+           perform build-copy-candidate-and-probe
+
+           set copy-dir-index up by 1
+         end-perform.
+
+         if copy-found = 'N'
+           move null to copy-dir-c-str
+           perform build-copy-candidate-and-probe
+         end-if.
+       end-resolve-copybook-path.
+
+      * Builds copy-candidate-filename/copy-path-string as
+      * "<copy-dir-c-str>/<name>.cpy" (or just "<name>.cpy" when
+      * copy-dir-c-str is null, i.e. the working-directory fallback)
+      * and probes whether it exists, setting copy-found.
+       build-copy-candidate-and-probe.
+         if copy-dir-c-str not = null
+           call "string-construct-from-c-str" using
+                copy-path-string copy-dir-c-str
+           call "string-push-back" using copy-path-string "/"
+         else
+           call "string-construct" using copy-path-string
+         end-if.
+
+         move 0 to copy-name-char-idx.
+         perform until copy-name-char-idx >=
+                       cobl-string-length in token-string
+           call "string-at" using
+                token-string copy-name-char-idx tmp-char
+           move function lower-case(tmp-char) to tmp-char
+           call "string-push-back" using copy-path-string tmp-char
+           set copy-name-char-idx up by 1
+         end-perform.
+
+         call "string-push-back" using copy-path-string ".".
+         call "string-push-back" using copy-path-string "c".
+         call "string-push-back" using copy-path-string "p".
+         call "string-push-back" using copy-path-string "y".
+
+         set tmp-ptr to address of copy-candidate-filename.
+         call "string-copy-to-pic" using
+              copy-path-string
+              tmp-ptr
+              copy-candidate-filename-size.
+
+         open input copy-probe-file.
+         if copy-probe-fs1 = '0'
+           move 'Y' to copy-found
+           close copy-probe-file
+         else
+           move 'N' to copy-found
+         end-if.
+       end-build-copy-candidate-and-probe.
 
        handle-paragraph.
       * 0) Create the BB for the new paragraph if it has not yet been created.
@@ -881,11 +1933,12 @@
               by value frame-ptr-alloca
               by content x"00"
               returning paragraph-block-addr-ret.
+         set tmp-ptr to address of LLVMInt32NegOneValue.
          call "LLVMBuildGEP2" using
               by value builder-ptr
               by value LLVMPtrType
               by value paragraph-block-addr-ret
-              by value address of LLVMInt32NegOneValue
+              by value tmp-ptr
               by value 1
               by content x"00"
               returning llvm-value-res.
@@ -937,6 +1990,8 @@
                 set parsing-local-storage to true
              when "LINKAGE"
                 set parsing-linkage to true
+             when "FILE"
+                set parsing-file-section to true
              when other
                exit perform
            end-evaluate
@@ -947,15 +2002,94 @@
 
            perform forever
              perform peek-token-string-and-buffer
+
+      * An "FD x." line introduces the record(s) that follow as x's
+      * record layout; it carries no PIC/USAGE of its own, so just
+      * remember x's name for the 01-level item(s) coming up and
+      * re-peek so the numeric check right below sees that item's
+      * level number instead.
+             if parsing-file-section and pic-buffer-upper = "FD"
+               perform get-token-string-and-buffer
+               perform get-token-string-and-buffer
+               call "string-copy" using current-fd-name token-string
+               call "tree-map-get" using file-handle-globals
+                    cobl-string-ptr in current-fd-name
+                    current-fd-handle-global file-is-known
+               perform pop-period
+               perform peek-token-string-and-buffer
+             end-if
+
              if function trim(pic-buffer TRAILING) is not numeric
                exit perform
              end-if
 
              perform parse-level
+             if function trim(pic-buffer) = "88"
+               move 'Y' to parsed-level-is-88
+             else
+               move 'N' to parsed-level-is-88
+             end-if
+
              perform parse-identifier
 
-             perform get-llvm-type
+             move 'N' to parsed-is-redefines
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "REDEFINES"
+               perform get-token-string-and-buffer
+               perform get-token-string-and-buffer
+               call "string-copy" using parsed-redefines-target
+                    token-string
+               move 'Y' to parsed-is-redefines
+             end-if
+
+             move 'N' to parsed-is-external
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "EXTERNAL"
+               perform get-token-string-and-buffer
+               if not parsing-working-storage
+                 perform dump-error-loc
+                 display "TODO: Handle EXTERNAL outside of "
+                         "WORKING-STORAGE"
+                 stop run
+               end-if
+               move 'Y' to parsed-is-external
+             end-if
+
+             move 'N' to parsed-is-group
+             if parsed-level-is-88 = 'N'
+               perform peek-token-string-and-buffer
+               if function trim(pic-buffer TRAILING) is numeric
+                 move function numval(pic-buffer) to
+                      peeked-level-numeric
+                 if peeked-level-numeric > parsed-level-numeric
+                   move 'Y' to parsed-is-group
+                 end-if
+               end-if
+             end-if
+
+             if parsed-level-is-88 = 'Y'
+               perform handle-condition-name-88
+             else
+
+             if parsed-is-group = 'Y'
+               if parsing-linkage
+                 perform dump-error-loc
+                 display "TODO: Handle group items in linkage section"
+                 stop run
+               end-if
+               perform handle-group-item
+             else
+               perform get-llvm-type
+               if did-parse-pic-type = 'Y' and
+                  parsed-pic-is-numeric = 'Y' and
+                  parsed-occurs-count = 0
+                 perform record-numeric-pic-width
+               end-if
+             end-if
 
+             if parsed-is-redefines = 'Y'
+               perform handle-redefines-storage
+             else
              evaluate true
                when parsing-working-storage
                  call "LLVMAddGlobal" using
@@ -964,10 +2098,19 @@
                       by value cobl-string-ptr in parsed-identifier
                       returning parsed-data-global
 
-      * TODO: This global should be hidden unless it's an EXTERNAL data item.
-                 call "LLVMSetVisibility" using
-                      by value parsed-data-global
-                      by value LLVMHiddenVisibility
+                 if parsed-is-external = 'Y'
+      * EXTERNAL data items are given common linkage so several
+      * separately compiled programs can each declare the same name
+      * and share one zero-initialized definition instead of the
+      * linker seeing multiple conflicting definitions.
+                   call "LLVMSetLinkage" using
+                        by value parsed-data-global
+                        by value LLVMCommonLinkage
+                 else
+                   call "LLVMSetVisibility" using
+                        by value parsed-data-global
+                        by value LLVMHiddenVisibility
+                 end-if
                when parsing-local-storage
                  call "LLVMBuildAlloca" using
                       by value builder-ptr
@@ -1002,18 +2145,48 @@
                       linkage-section-var-types
                       cobl-string-ptr in parsed-identifier
                       llvm-type-res
-             end-evaluate
-
-
-             perform peek-token-string-and-buffer
-             if pic-buffer-upper = "VALUE"
-               perform get-token-string-and-buffer
+               when parsing-file-section
+                 call "LLVMAddGlobal" using
+                      by value llvm-module in this-codegen
+                      by value llvm-type-res
+                      by value cobl-string-ptr in parsed-identifier
+                      returning parsed-data-global
+                 call "LLVMSetVisibility" using
+                      by value parsed-data-global
+                      by value LLVMHiddenVisibility
 
-               if parsing-linkage
-                 display "TODO: Handle VALUE in linkage section"
-                 stop run
-               end-if
+      * Tie this record back to the FD (= select-name) it belongs to
+      * both ways: by record name, for a bare WRITE record-name, and
+      * by select-name, for a READ with no INTO naming a destination
+      * explicitly.
+                 call "tree-map-set" using file-record-owner
+                      cobl-string-ptr in parsed-identifier
+                      current-fd-handle-global
+                 call "tree-map-set" using file-default-records
+                      cobl-string-ptr in current-fd-name
+                      parsed-data-global
+             end-evaluate
+             end-if
+
+             if parsed-is-group = 'Y'
+               perform register-group-children
+             end-if
+
+             perform peek-token-string-and-buffer
+             if parsed-is-redefines = 'Y'
+      * REDEFINES items share their target's storage and default
+      * initialization; they may not carry their own VALUE clause.
+               continue
+             else if pic-buffer-upper = "VALUE"
+               perform get-token-string-and-buffer
 
+      * A LINKAGE SECTION item has no storage of its own - it is always
+      * a pointer the caller supplies - so its VALUE clause is purely
+      * documentation of the default a test harness would see if it
+      * invoked the entry point directly without going through the
+      * usual argument binding. It is parsed like any other VALUE
+      * clause below so the source compiles, but none of the branches
+      * for `parsing-linkage` apply an initializer.
                perform get-token-string-and-buffer
                evaluate pic-buffer-upper
                  when "NULL"
@@ -1030,98 +2203,215 @@
                             by value builder-ptr
                             by value llvm-value-res
                             by value alloca-ptr
+                     when parsing-linkage
+                       continue
                    end-evaluate
-                 when other
-                   if pic-buffer(1:1) not = '"' and
-                      pic-buffer(1:1) not = "'"
-                     perform dump-error-loc
-                     display "Unable to handle VALUE '" no advancing
-                     call "string-display" using token-string
-                     display "'"
-                     stop run
-                   end-if
-
-                   move token-string to tmp-string
-                   perform strip-quotes-from-string-token
-                   move tmp-string to token-string
-                   call "string-copy" using
-                        parsed-pic-value token-string
-
-                   perform get-parsed-pic-size
-                   call "string-resize" using parsed-pic-value
-                        tmp-unsigned-long ' '
-
+                 when "ZERO" when "ZEROS" when "ZEROES"
+                   move 0 to parsed-pic-numeric-value
                    evaluate true
                      when parsing-working-storage
-                       call "LLVMConstStringInContext" using
-                            by value LLVMContext
-                            by value cobl-string-ptr in parsed-pic-value
-                            by value cobl-string-length in 
-                                     parsed-pic-value
-                            by value 0
+                       call "LLVMConstInt" using
+                            by value llvm-type-res
+                            by value parsed-pic-numeric-value
+                            by value 1
                             returning llvm-value-res2
-
                        call "LLVMSetInitializer" using
                             by value parsed-data-global
                             by value llvm-value-res2
                      when parsing-local-storage
                        call "LLVMConstInt" using
-                            by value LLVMInt32Type
-                            by value cobl-string-length in
-                                     parsed-pic-value
-                            by value 0
+                            by value llvm-type-res
+                            by value parsed-pic-numeric-value
+                            by value 1
                             returning llvm-value-res2
-
-                       call "LLVMBuildGlobalStringPtr" using
-                            by value builder-ptr
-                            by value cobl-string-ptr in parsed-pic-value
-                            by content x"00"
-                            returning default-value
-
-                       call "LLVMBuildMemCpy" using
+                       call "LLVMBuildStore" using
                             by value builder-ptr
-                            by value alloca-ptr
-                            by value 0
-                            by value default-value
-                            by value 0
                             by value llvm-value-res2
+                            by value alloca-ptr
+                     when parsing-linkage
+                       continue
                    end-evaluate
+                 when other
+      * A leading "-" is not itself part of what the class test below
+      * considers NUMERIC, so a negative VALUE clause is recognized by
+      * checking the sign and remainder separately; FUNCTION NUMVAL
+      * itself already parses the leading "-" correctly once we know
+      * to call it.
+                   move 'N' to is-negative-literal
+                   move pic-buffer to literal-buffer
+                   if pic-buffer(1:1) = "-"
+                     move 'Y' to is-negative-literal
+                     move pic-buffer(2:pic-buffer-size - 1) to
+                          literal-buffer
+                   end-if
+
+                   if parsed-pic-is-numeric = 'Y' and
+                      function trim(literal-buffer TRAILING) is numeric
+                     move function numval(pic-buffer) to
+                          parsed-pic-numeric-value
+                     evaluate true
+                       when parsing-working-storage
+                         call "LLVMConstInt" using
+                              by value llvm-type-res
+                              by value parsed-pic-numeric-value
+                              by value 1
+                              returning llvm-value-res2
+                         call "LLVMSetInitializer" using
+                              by value parsed-data-global
+                              by value llvm-value-res2
+                       when parsing-local-storage
+                         call "LLVMConstInt" using
+                              by value llvm-type-res
+                              by value parsed-pic-numeric-value
+                              by value 1
+                              returning llvm-value-res2
+                         call "LLVMBuildStore" using
+                              by value builder-ptr
+                              by value llvm-value-res2
+                              by value alloca-ptr
+                       when parsing-linkage
+                         continue
+                     end-evaluate
+                   else
+                     if pic-buffer(1:1) not = '"' and
+                        pic-buffer(1:1) not = "'"
+                       perform dump-error-loc
+                       display "Unable to handle VALUE '" no advancing
+                       call "string-display" using token-string
+                       display "'"
+                       stop run
+                     end-if
+
+                     move token-string to tmp-string
+                     perform strip-quotes-from-string-token
+                     move tmp-string to token-string
+                     call "string-copy" using
+                          parsed-pic-value token-string
+
+                     perform get-parsed-pic-size
+                     call "string-resize" using parsed-pic-value
+                          tmp-unsigned-long ' '
+
+                     evaluate true
+                       when parsing-working-storage
+                         call "LLVMConstStringInContext" using
+                              by value LLVMContext
+                              by value cobl-string-ptr in
+                                       parsed-pic-value
+                              by value cobl-string-length in
+                                       parsed-pic-value
+                              by value 0
+                              returning llvm-value-res2
+
+                         call "LLVMSetInitializer" using
+                              by value parsed-data-global
+                              by value llvm-value-res2
+                       when parsing-local-storage
+                         call "LLVMConstInt" using
+                              by value LLVMInt32Type
+                              by value cobl-string-length in
+                                       parsed-pic-value
+                              by value 0
+                              returning llvm-value-res2
+
+                         call "LLVMBuildGlobalStringPtr" using
+                              by value builder-ptr
+                              by value cobl-string-ptr in
+                                       parsed-pic-value
+                              by content x"00"
+                              returning default-value
+
+                         call "LLVMBuildMemCpy" using
+                              by value builder-ptr
+                              by value alloca-ptr
+                              by value 0
+                              by value default-value
+                              by value 0
+                              by value llvm-value-res2
+                       when parsing-linkage
+                         continue
+                     end-evaluate
+                   end-if
                end-evaluate
              else if pic-buffer-upper = "BASED"
                perform get-token-string-and-buffer
 
-               if not parsing-local-storage
-                 display "TODO: Handle BASED for more than "
-                         "local-storage"
-                 stop run
-               end-if
+               evaluate true
+                 when parsing-working-storage
+      * A BASED working-storage item has no storage of its own either -
+      * like a LINKAGE item, its global just holds the address of
+      * whatever storage gets set into it later (e.g. via SET ADDRESS
+      * OF). Swap the global that was just created for llvm-type-res
+      * itself out for one of type LLVMPtrType, remembering the
+      * original element type in based-var-types so a reader can load
+      * through the pointer and still know what it points at.
+                   move llvm-type-res to tmp-ptr2
+                   call "tree-map-set" using based-var-types
+                        cobl-string-ptr in parsed-identifier
+                        tmp-ptr2
+
+                   call "LLVMDeleteGlobal" using
+                        by value parsed-data-global
 
-      * BASED local storage vars are represented as allocas for pointers.
-      * The alloca will store a pointer to the actual storage.
-               move null to tmp-ptr
-               call "tree-map-set" using based-vars
-                    cobl-string-ptr in parsed-identifier
-                    tmp-ptr
+                   call "LLVMAddGlobal" using
+                        by value llvm-module in this-codegen
+                        by value LLVMPtrType
+                        by value cobl-string-ptr in parsed-identifier
+                        returning parsed-data-global
+                   call "LLVMSetInitializer" using
+                        by value parsed-data-global
+                        by value LLVMNullPtrValue
 
-      * TODO: Rather than erasing an already constructed value, we should
-      * instead parse the line in its entirety then construct the value
-      * based on the line.
-               call "LLVMInstructionEraseFromParent" using
-                    by value alloca-ptr
+                   if parsed-is-external = 'Y'
+                     call "LLVMSetLinkage" using
+                          by value parsed-data-global
+                          by value LLVMCommonLinkage
+                   else
+                     call "LLVMSetVisibility" using
+                          by value parsed-data-global
+                          by value LLVMHiddenVisibility
+                   end-if
 
-               call "LLVMBuildAlloca" using
-                    by value builder-ptr
-                    by value LLVMPtrType
-                    by value cobl-string-ptr in parsed-identifier
-                    returning alloca-ptr
+                   move null to tmp-ptr
+                   call "tree-map-set" using based-vars
+                        cobl-string-ptr in parsed-identifier
+                        tmp-ptr
+                 when parsing-local-storage
+      * BASED local storage vars are represented as allocas for
+      * pointers. The alloca will store a pointer to the actual
+      * storage.
+                   move null to tmp-ptr
+                   call "tree-map-set" using based-vars
+                        cobl-string-ptr in parsed-identifier
+                        tmp-ptr
+
+      * TODO: Rather than erasing an already constructed value, we
+      * should instead parse the line in its entirety then construct
+      * the value based on the line.
+                   call "LLVMInstructionEraseFromParent" using
+                        by value alloca-ptr
 
-               call "tree-map-set" using local-storage-vars
-                    cobl-string-ptr in parsed-identifier
-                    alloca-ptr
+                   call "LLVMBuildAlloca" using
+                        by value builder-ptr
+                        by value LLVMPtrType
+                        by value cobl-string-ptr in parsed-identifier
+                        returning alloca-ptr
+
+                   call "tree-map-set" using local-storage-vars
+                        cobl-string-ptr in parsed-identifier
+                        alloca-ptr
+                 when parsing-linkage
+      * A LINKAGE SECTION item is already represented as a global
+      * holding the address of caller-supplied storage, i.e. it is
+      * already "based" by construction, so BASED here is accepted as
+      * documentation and otherwise a no-op.
+                   continue
+               end-evaluate
              else
                evaluate true
                  when parsing-working-storage
-                   if did-parse-pic-type = 'Y'
+                   if did-parse-pic-type = 'Y' and
+                      parsed-pic-is-numeric = 'N'
       * Initialize the global even if no explicit VALUE is provided.
                      call "string-clear" using parsed-pic-value
                      perform get-parsed-pic-size
@@ -1146,32 +2436,46 @@
                           by value llvm-value-res
                    end-if
                  when parsing-local-storage
-                   call "string-clear" using parsed-pic-value
-                   perform get-parsed-pic-size
-                   call "string-resize" using parsed-pic-value
-                        tmp-unsigned-long ' '
+                   if did-parse-pic-type = 'Y' and
+                      parsed-pic-is-numeric = 'N'
+                     call "string-clear" using parsed-pic-value
+                     perform get-parsed-pic-size
+                     call "string-resize" using parsed-pic-value
+                          tmp-unsigned-long ' '
 
-                   set tmp-unsigned-long up by 1
+                     set tmp-unsigned-long up by 1
 
-                   call "LLVMConstInt" using
-                        by value LLVMInt32Type
-                        by value tmp-unsigned-long
-                        by value 0
-                        returning llvm-value-res2
+                     call "LLVMConstInt" using
+                          by value LLVMInt32Type
+                          by value tmp-unsigned-long
+                          by value 0
+                          returning llvm-value-res2
 
-                   call "LLVMBuildGlobalStringPtr" using
-                        by value builder-ptr
-                        by value cobl-string-ptr in parsed-pic-value
-                        by content x"00"
-                        returning default-value
+                     call "LLVMBuildGlobalStringPtr" using
+                          by value builder-ptr
+                          by value cobl-string-ptr in parsed-pic-value
+                          by content x"00"
+                          returning default-value
 
-                   call "LLVMBuildMemCpy" using
-                        by value builder-ptr
-                        by value alloca-ptr
-                        by value 0
-                        by value default-value
-                        by value 0
-                        by value llvm-value-res2
+                     call "LLVMBuildMemCpy" using
+                          by value builder-ptr
+                          by value alloca-ptr
+                          by value 0
+                          by value default-value
+                          by value 0
+                          by value llvm-value-res2
+                   else if did-parse-pic-type = 'Y' and
+                           parsed-pic-is-numeric = 'Y'
+                     call "LLVMConstInt" using
+                          by value llvm-type-res
+                          by value 0
+                          by value 1
+                          returning llvm-value-res2
+                     call "LLVMBuildStore" using
+                          by value builder-ptr
+                          by value llvm-value-res2
+                          by value alloca-ptr
+                   end-if
                  when parsing-linkage
                    call "LLVMSetInitializer" using
                         by value parsed-data-global
@@ -1179,10 +2483,359 @@
                end-evaluate
              end-if
 
+             end-if
+
              perform pop-period
            end-perform
          end-perform.
 
+      * Handles an "88 condition-name VALUE v1 [, v2] ... ." clause.
+      * The condition-name's parent data item is whatever
+      * parsed-data-global/alloca-ptr/llvm-type-res were last set to,
+      * since 88-levels never call get-llvm-type themselves and always
+      * immediately follow their parent item in the source.
+       handle-condition-name-88.
+         if parsing-linkage
+           perform dump-error-loc
+           display "TODO: Handle 88-level condition names in "
+                   "linkage section"
+           stop run
+         end-if
+
+         if parsed-pic-is-numeric = 'N'
+           perform dump-error-loc
+           display "TODO: Handle 88-level condition names on "
+                   "non-numeric items"
+           stop run
+         end-if
+
+         evaluate true
+           when parsing-working-storage
+             move parsed-data-global to tmp-ptr
+           when parsing-local-storage
+             move alloca-ptr to tmp-ptr
+         end-evaluate
+
+         call "tree-map-set" using condition-name-vars
+              cobl-string-ptr in parsed-identifier
+              tmp-ptr
+         call "tree-map-set" using condition-name-var-types
+              cobl-string-ptr in parsed-identifier
+              llvm-type-res
+
+         move condition-value-vec-struct-size to
+              condition-value-vec-alloc-size
+         call "cobl-malloc" using
+              condition-value-vec-ptr condition-value-vec-alloc-size
+         set address of condition-value-vec-storage to
+             condition-value-vec-ptr
+         call "vector-construct" using
+              condition-value-vec-storage pointer-size pointer-align
+
+         call "tree-map-set" using condition-name-value-vecs
+              cobl-string-ptr in parsed-identifier
+              condition-value-vec-ptr
+
+         perform get-token-string-and-buffer
+         if pic-buffer-upper not = "VALUE"
+           perform dump-error-loc
+           display "Expected VALUE after 88-level condition name '"
+                   no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+           stop run
+         end-if
+
+         perform forever
+           perform get-token-string-and-buffer
+           if function trim(pic-buffer TRAILING) is not numeric
+             perform dump-error-loc
+             display "Expected numeric literal in 88-level VALUE "
+                     "clause; found '" no advancing
+             call "string-display" using token-string 'N'
+             display "'"
+             stop run
+           end-if
+
+           move function numval(pic-buffer) to parsed-pic-numeric-value
+           move parsed-pic-numeric-value to condition-range-lo-value
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "THRU" or pic-buffer-upper = "THROUGH"
+             perform get-token-string-and-buffer
+
+             perform get-token-string-and-buffer
+             if function trim(pic-buffer TRAILING) is not numeric
+               perform dump-error-loc
+               display "Expected numeric literal after THRU/THROUGH "
+                       "in 88-level VALUE clause; found '" no advancing
+               call "string-display" using token-string 'N'
+               display "'"
+               stop run
+             end-if
+
+             move function numval(pic-buffer) to
+                  parsed-pic-numeric-value
+             move parsed-pic-numeric-value to condition-range-hi-value
+
+             perform build-condition-range-expr
+
+             call "vector-append-storage" using
+                  condition-value-vec-storage tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move condition-range-through-ptr to tmp-ptr-storage
+           else
+             call "LLVMConstInt" using
+                  by value llvm-type-res
+                  by value parsed-pic-numeric-value
+                  by value 1
+                  returning llvm-value-res
+
+             call "vector-append-storage" using
+                  condition-value-vec-storage tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move llvm-value-res to tmp-ptr-storage
+           end-if
+
+           perform peek-token-string-and-buffer
+           if pic-buffer = ","
+             perform get-token-string-and-buffer
+           else
+             exit perform
+           end-if
+         end-perform.
+
+      * Builds a heap-allocated through-expr wrapping the two numeric-
+      * literal-expr boundaries in condition-range-lo-value/-hi-value,
+      * leaving it in condition-range-through-ptr. Called only out of
+      * handle-condition-name-88's VALUE-clause loop, once a THRU/
+      * THROUGH pair has been parsed.
+       build-condition-range-expr.
+         move numeric-literal-expr-struct-size to
+              condition-range-alloc-size
+         call "cobl-malloc" using
+              condition-range-lo-ptr condition-range-alloc-size
+         set address of numeric-literal-expr-storage to
+             condition-range-lo-ptr
+         call "numeric-literal-expr-construct" using
+              numeric-literal-expr-storage condition-range-lo-value
+
+         call "cobl-malloc" using
+              condition-range-hi-ptr condition-range-alloc-size
+         set address of numeric-literal-expr-storage to
+             condition-range-hi-ptr
+         call "numeric-literal-expr-construct" using
+              numeric-literal-expr-storage condition-range-hi-value
+
+         move through-expr-struct-size to condition-range-alloc-size
+         call "cobl-malloc" using
+              condition-range-through-ptr condition-range-alloc-size
+         set address of through-expr-storage to
+             condition-range-through-ptr
+         call "through-expr-construct" using
+              through-expr-storage
+              condition-range-lo-ptr
+              condition-range-hi-ptr.
+
+      * Handles a "REDEFINES data-name-1" clause on the item currently
+      * being processed (identifier already in parsed-identifier,
+      * target name in parsed-redefines-target, own llvm-type-res
+      * already resolved from its own PIC/USAGE clause). Rather than
+      * allocating new storage, the redefining item aliases the target
+      * item's existing storage under its own type.
+       handle-redefines-storage.
+         evaluate true
+           when parsing-working-storage
+             call "LLVMGetNamedGlobal" using
+                  by value llvm-module in this-codegen
+                  by value cobl-string-ptr in parsed-redefines-target
+                  returning tmp-ptr
+
+             if tmp-ptr = null
+               perform dump-error-loc
+               display "Unknown REDEFINES target '" no advancing
+               call "string-display" using parsed-redefines-target 'N'
+               display "'"
+               stop run
+             end-if
+
+      * A global alias lets the redefining name be looked up by
+      * LLVMGetNamedGlobal like any other working-storage global while
+      * actually sharing the aliasee's storage.
+             call "LLVMAddAlias2" using
+                  by value llvm-module in this-codegen
+                  by value llvm-type-res
+                  by value 0
+                  by value tmp-ptr
+                  by value cobl-string-ptr in parsed-identifier
+                  returning parsed-data-global
+           when parsing-local-storage
+             call "tree-map-get" using local-storage-vars
+                  cobl-string-ptr in parsed-redefines-target
+                  alloca-ptr
+                  tmp-bool
+
+             if tmp-bool = 'N'
+               perform dump-error-loc
+               display "Unknown REDEFINES target '" no advancing
+               call "string-display" using parsed-redefines-target 'N'
+               display "'"
+               stop run
+             end-if
+
+             call "tree-map-set" using local-storage-vars
+                  cobl-string-ptr in parsed-identifier
+                  alloca-ptr
+             call "tree-map-set" using local-storage-var-types
+                  cobl-string-ptr in parsed-identifier
+                  llvm-type-res
+           when parsing-linkage
+             perform dump-error-loc
+             display "TODO: Handle REDEFINES in linkage section"
+             stop run
+         end-evaluate.
+
+      * The item just identified by parsed-identifier is a group header:
+      * every following item numbered higher than parsed-level-numeric is
+      * one of its subordinate fields, up to (but not including) the
+      * first item back at parsed-level-numeric or lower. Collects each
+      * child's LLVM type and name, then builds one LLVMStructType
+      * spanning all of them into llvm-type-res, the same as get-llvm-type
+      * would for an elementary item, so the caller can go on to give the
+      * group its own global/alloca exactly like any other item.
+      *
+      * Only one level of nesting is supported: a subordinate field may
+      * not itself head a further group.
+       handle-group-item.
+         move 0 to parsed-occurs-count.
+         move 'N' to did-parse-pic-type.
+         move 'N' to parsed-pic-is-numeric.
+
+         call "vector-construct" using
+              group-child-types pointer-size pointer-align.
+         call "vector-construct" using
+              group-child-names pointer-size pointer-align.
+
+         perform forever
+           perform peek-token-string-and-buffer
+           if function trim(pic-buffer TRAILING) is not numeric
+             exit perform
+           end-if
+
+           move function numval(pic-buffer) to peeked-level-numeric
+           if peeked-level-numeric <= parsed-level-numeric
+             exit perform
+           end-if
+
+           perform parse-level
+           if function trim(pic-buffer) = "88"
+             perform handle-condition-name-88
+           else
+             perform parse-identifier
+
+             move group-child-name-struct-size to
+                  group-child-name-alloc-size
+             call "cobl-malloc" using
+                  group-child-name-ptr group-child-name-alloc-size
+             set address of group-child-name-storage to
+                 group-child-name-ptr
+             call "string-construct" using group-child-name-storage
+             call "string-copy" using group-child-name-storage
+                  parsed-identifier
+
+             call "vector-append-storage" using
+                  group-child-names tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move group-child-name-ptr to tmp-ptr-storage
+
+             move 'N' to parsed-is-redefines
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "REDEFINES"
+               perform dump-error-loc
+               display "TODO: Handle REDEFINES on a group's "
+                       "subordinate field"
+               stop run
+             end-if
+
+             perform get-llvm-type
+
+             call "vector-append-storage" using
+                  group-child-types tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move llvm-type-res to tmp-ptr-storage
+
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "VALUE"
+               perform dump-error-loc
+               display "TODO: Handle VALUE on a group's "
+                       "subordinate field"
+               stop run
+             end-if
+           end-if
+
+           perform pop-period
+         end-perform.
+
+         call "LLVMStructTypeInContext" using
+              by value LLVMContext
+              by value vector-data in group-child-types
+              by value vector-size in group-child-types
+              by value 0
+              returning llvm-type-res.
+       end-handle-group-item.
+
+      * Walks the children collected by handle-group-item and registers
+      * each one as an ordinary variable whose address is a GEP into the
+      * group's own storage (parsed-data-global for working-storage,
+      * alloca-ptr for local-storage). Both cases are registered in
+      * local-storage-vars/local-storage-var-types: that pair already
+      * means "this name resolves directly to an address of the given
+      * type", which is exactly what a GEP result is, regardless of
+      * whether the group itself lives in a global or an alloca.
+       register-group-children.
+         move llvm-type-res to group-struct-type.
+
+         evaluate true
+           when parsing-working-storage
+             move parsed-data-global to group-base-ptr
+           when parsing-local-storage
+             move alloca-ptr to group-base-ptr
+         end-evaluate
+
+         move 0 to group-child-index
+         perform until group-child-index >=
+                        vector-size in group-child-names
+           call "vector-at" using
+                group-child-names group-child-index tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           set address of group-child-name-storage to tmp-ptr-storage
+
+           call "LLVMBuildStructGEP2" using
+                by value builder-ptr
+                by value group-struct-type
+                by value group-base-ptr
+                by value group-child-index
+                by value cobl-string-ptr in group-child-name-storage
+                returning group-field-ptr
+
+           call "vector-at" using
+                group-child-types group-child-index tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move tmp-ptr-storage to llvm-type-res
+
+           call "tree-map-set" using local-storage-vars
+                cobl-string-ptr in group-child-name-storage
+                group-field-ptr
+           call "tree-map-set" using local-storage-var-types
+                cobl-string-ptr in group-child-name-storage
+                llvm-type-res
+
+           set group-child-index up by 1
+         end-perform.
+
+         move group-struct-type to llvm-type-res.
+       end-register-group-children.
+
        abort-unknown-usage-type.
          display "error: Unknown USAGE type '" no advancing.
          call "string-display" using token-string 'N'.
@@ -1199,13 +2852,17 @@
              move 'Y' to did-parse-pic-type
              perform parse-pic-type
 
-             perform get-parsed-pic-size
+             if parsed-pic-is-numeric = 'Y'
+               move LLVMInt32Type to llvm-type-res
+             else
+               perform get-parsed-pic-size
       * Increment by 1 because we always append the null terminator.
-             set tmp-unsigned-long up by 1
-             call "LLVMArrayType" using
-                  by value LLVMInt8Type
-                  by value tmp-unsigned-long
-                  returning llvm-type-res
+               set tmp-unsigned-long up by 1
+               call "LLVMArrayType" using
+                    by value LLVMInt8Type
+                    by value tmp-unsigned-long
+                    returning llvm-type-res
+             end-if
            when "USAGE"
              perform get-token-string-and-buffer
              evaluate pic-buffer-upper
@@ -1224,6 +2881,25 @@
              perform abort-expected-pic-or-usage
          end-evaluate.
 
+         move 0 to parsed-occurs-count.
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "OCCURS"
+           perform get-token-string-and-buffer
+           perform parse-integer
+           move function numval(pic-buffer) to parsed-occurs-count
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "TIMES"
+             perform get-token-string-and-buffer
+           end-if
+
+           move parsed-occurs-count to tmp-unsigned-long
+           call "LLVMArrayType" using
+                by value llvm-type-res
+                by value tmp-unsigned-long
+                returning llvm-type-res
+         end-if.
+
        abort-expected-pic-or-usage.
          perform dump-error-loc.
          display "Expected either PIC or USAGE for type; "
@@ -1232,6 +2908,19 @@
          display "'".
          stop run.
 
+      * Raises 10 to power-of-ten-exponent and leaves the result in
+      * power-of-ten-result. Used by handle-display to turn a PICTURE's
+      * scale into the divisor it needs to split a value's magnitude
+      * into integer/fractional parts.
+       compute-power-of-ten.
+         move 1 to power-of-ten-result.
+         move 0 to power-of-ten-iter.
+         perform until power-of-ten-iter >= power-of-ten-exponent
+           multiply power-of-ten-result by 10 giving power-of-ten-result
+           add 1 to power-of-ten-iter
+         end-perform.
+       end-compute-power-of-ten.
+
       * Get the total number of characters for the last parsed-pic-type
       * and store it in `tmp-unsigned-long`.
        get-parsed-pic-size.
@@ -1245,35 +2934,168 @@
          end-perform.
        end-get-parsed-pic-size.
 
-       parse-pic-type.
-         perform get-token-string-and-buffer.
+      * Get the total number of "9" digit positions for the last
+      * parsed-pic-type and store it in `tmp-unsigned-long`. Unlike
+      * get-parsed-pic-size above, S and V symbols are not counted,
+      * since they do not themselves contribute a printable digit.
+       get-parsed-pic-digit-count.
+         move 0 to tmp-unsigned-long.
+         move 0 to iter.
+         perform until iter >= vector-size in symbols in parsed-pic-type
+           call "vector-at" using
+                symbols in parsed-pic-type iter tmp-ptr
+           set address of tmp-char-storage to tmp-ptr
+           if tmp-char-storage = "9"
+             call "vector-at" using
+                  sizes in parsed-pic-type iter tmp-ptr
+             set address of tmp-unsigned-long-storage to tmp-ptr
+             set tmp-unsigned-long up by tmp-unsigned-long-storage
+           end-if
+           set iter up by 1
+         end-perform.
+       end-get-parsed-pic-digit-count.
 
-         call "vector-clear" using symbols in parsed-pic-type.
-         call "vector-clear" using sizes in parsed-pic-type.
+      * Get the number of "9" digit positions that come after the "V"
+      * in the last parsed-pic-type (0 if there is no "V") and store it
+      * in `tmp-unsigned-long`. This is the number of fractional digits
+      * DISPLAY needs to print after the decimal point.
+       get-parsed-pic-scale-count.
+         move 0 to tmp-unsigned-long.
+         move 0 to iter.
+         move 'N' to tmp-seen-pic-v.
+         perform until iter >= vector-size in symbols in parsed-pic-type
+           call "vector-at" using
+                symbols in parsed-pic-type iter tmp-ptr
+           set address of tmp-char-storage to tmp-ptr
+           if tmp-char-storage = "V"
+             move 'Y' to tmp-seen-pic-v
+           else
+             if tmp-char-storage = "9" and tmp-seen-pic-v = 'Y'
+               call "vector-at" using
+                    sizes in parsed-pic-type iter tmp-ptr
+               set address of tmp-unsigned-long-storage to tmp-ptr
+               set tmp-unsigned-long up by tmp-unsigned-long-storage
+             end-if
+           end-if
+           set iter up by 1
+         end-perform.
+       end-get-parsed-pic-scale-count.
 
-         if pic-buffer-upper = "X"
-           call "vector-append-storage" using
-                symbols in parsed-pic-type tmp-ptr
+      * Set parsed-pic-is-signed to 'Y' when the last parsed-pic-type
+      * contains an "S" symbol, 'N' otherwise.
+       get-parsed-pic-is-signed.
+         move 'N' to parsed-pic-is-signed.
+         move 0 to iter.
+         perform until iter >= vector-size in symbols in parsed-pic-type
+           call "vector-at" using
+                symbols in parsed-pic-type iter tmp-ptr
            set address of tmp-char-storage to tmp-ptr
-           move "X" to tmp-char-storage
+           if tmp-char-storage = "S"
+             move 'Y' to parsed-pic-is-signed
+           end-if
+           set iter up by 1
+         end-perform.
+       end-get-parsed-pic-is-signed.
+
+      * Remembers the digit width, scale (fractional digit count) and
+      * signedness of the plain numeric item just parsed in
+      * parsed-identifier (parsed-pic-type still describes it) so
+      * handle-display can format it correctly later. Only called for
+      * elementary, non-OCCURS, numeric items - see the caller in
+      * handle-data-division.
+       record-numeric-pic-width.
+         perform get-parsed-pic-digit-count.
+
+         move numeric-pic-width-struct-size to
+              numeric-pic-width-alloc-size.
+         call "cobl-malloc" using
+              numeric-pic-width-ptr numeric-pic-width-alloc-size.
+         set address of numeric-pic-width-storage to
+             numeric-pic-width-ptr.
+         move tmp-unsigned-long to numeric-pic-width-storage.
+
+         call "tree-map-set" using numeric-pic-widths
+              cobl-string-ptr in parsed-identifier
+              numeric-pic-width-ptr.
+
+         perform get-parsed-pic-scale-count.
+
+         move numeric-pic-width-struct-size to
+              numeric-pic-width-alloc-size.
+         call "cobl-malloc" using
+              numeric-pic-width-ptr numeric-pic-width-alloc-size.
+         set address of numeric-pic-width-storage to
+             numeric-pic-width-ptr.
+         move tmp-unsigned-long to numeric-pic-width-storage.
+
+         call "tree-map-set" using numeric-pic-scales
+              cobl-string-ptr in parsed-identifier
+              numeric-pic-width-ptr.
+
+         perform get-parsed-pic-is-signed.
+
+         move numeric-pic-width-struct-size to
+              numeric-pic-width-alloc-size.
+         call "cobl-malloc" using
+              numeric-pic-width-ptr numeric-pic-width-alloc-size.
+         set address of numeric-pic-width-storage to
+             numeric-pic-width-ptr.
+         if parsed-pic-is-signed = 'Y'
+           move 1 to numeric-pic-width-storage
          else
-           perform dump-error-loc
-           display "Unhandled PIC symbol '" no advancing
-           call "string-display" using token-string 'N'
-           display "'"
-           stop run
+           move 0 to numeric-pic-width-storage
          end-if.
 
-         move pic-buffer(1:1) to last-parsed-pic-symbol.
+         call "tree-map-set" using numeric-pic-signs
+              cobl-string-ptr in parsed-identifier
+              numeric-pic-width-ptr.
+       end-record-numeric-pic-width.
+
+      * Appends the one-character symbol in `tmp-char` to `parsed-pic-type`,
+      * collapsing a run of the same symbol (e.g. "999") into one entry
+      * with a size, the same way repeated X's already collapse.
+       append-pic-symbol.
+         if last-parsed-pic-symbol = tmp-char
+           call "vector-back" using
+                sizes in parsed-pic-type tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           set tmp-unsigned-long-storage up by 1
+         else
+           call "vector-append-storage" using
+                symbols in parsed-pic-type tmp-ptr
+           set address of tmp-char-storage to tmp-ptr
+           move tmp-char to tmp-char-storage
 
-         call "vector-append-storage" using
-              sizes in parsed-pic-type tmp-ptr.
-         set address of tmp-unsigned-long-storage to tmp-ptr.
-         move 1 to tmp-unsigned-long-storage.
+           call "vector-append-storage" using
+                sizes in parsed-pic-type tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           move 1 to tmp-unsigned-long-storage
+         end-if.
+         move tmp-char to last-parsed-pic-symbol.
+       end-append-pic-symbol.
+
+       parse-pic-type.
+         perform get-token-string-and-buffer.
+
+         call "vector-clear" using symbols in parsed-pic-type.
+         call "vector-clear" using sizes in parsed-pic-type.
+         move space to last-parsed-pic-symbol.
+
+         if pic-buffer-upper = "X" or pic-buffer-upper = "9" or
+            pic-buffer-upper = "S" or pic-buffer-upper = "V"
+           move pic-buffer-upper(1:1) to tmp-char
+           perform append-pic-symbol
+         else
+           perform dump-error-loc
+           display "Unhandled PIC symbol '" no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+           stop run
+         end-if.
 
          perform forever
            perform peek-token-string-and-buffer
-           evaluate pic-buffer
+           evaluate pic-buffer-upper
              when "("
                perform pop-lpar
                perform parse-integer
@@ -1285,31 +3107,29 @@
                     tmp-unsigned-long-storage
 
                perform pop-rpar
-             when "X"
-               if last-parsed-pic-symbol = "X"
-                 call "vector-back" using
-                      sizes in parsed-pic-type tmp-ptr
-                 set address of tmp-unsigned-long-storage to tmp-ptr
-                 set tmp-unsigned-long-storage up by 1
-               else
-                 call "vector-append-storage" using
-                      symbols in parsed-pic-type tmp-ptr
-                 set address of tmp-char-storage to tmp-ptr
-                 move "X" to tmp-char-storage
-
-                 call "vector-append-storage" using
-                      sizes in parsed-pic-type tmp-ptr
-                 set address of tmp-unsigned-long-storage to tmp-ptr
-                 move 1 to tmp-unsigned-long-storage
-               end-if
-
-               move "X" to last-parsed-pic-symbol
+             when "X" when "9" when "S" when "V"
+               move pic-buffer-upper(1:1) to tmp-char
+               perform append-pic-symbol
                perform get-token-string-and-buffer
              when other
                exit perform
            end-evaluate
          end-perform.
 
+      * Decide whether the just-parsed PIC clause is a numeric picture
+      * (built only out of 9/S/V) or an alphanumeric one (contains an X).
+         move 'Y' to parsed-pic-is-numeric.
+         move 0 to iter.
+         perform until iter >= vector-size in symbols in parsed-pic-type
+           call "vector-at" using
+                symbols in parsed-pic-type iter tmp-ptr
+           set address of tmp-char-storage to tmp-ptr
+           if tmp-char-storage = "X"
+             move 'N' to parsed-pic-is-numeric
+           end-if
+           set iter up by 1
+         end-perform.
+
       * Gets a token and copies it into `parsed-integer`.
        parse-integer.
          perform get-token-string-and-buffer.
@@ -1334,15 +3154,85 @@
            display "'"
            stop run.
          call "string-copy" using parsed-level token-string.
+         move function numval(pic-buffer) to parsed-level-numeric.
        end-parse-level.
 
        dump-error-loc.
+         perform show-error-source-line.
+
          move token-line to token-line-buff.
          move token-col to token-col-buff.
          display "error:" function trim(token-line-buff, leading)
                  ":" function trim(token-col-buff, leading)
                  ": " no advancing.
 
+      * Best-effort: re-open the source file fresh (the lexer has
+      * already consumed it character-by-character with no buffer of
+      * its own) and walk forward to the line the current token came
+      * from, so the message is followed by the actual offending text
+      * with a caret under the column instead of just a bare
+      * line:col pair. Anything that goes wrong along the way
+      * (missing file, token-line past end of file) just means we
+      * fall back to the plain line:col message above.
+       show-error-source-line.
+         move source-filename-ptr in this-codegen to tmp-ptr.
+         call "string-construct-from-c-str" using
+              error-context-path-string tmp-ptr.
+         set tmp-ptr to address of error-context-filename.
+         call "string-copy-to-pic" using
+              error-context-path-string
+              tmp-ptr
+              error-context-filename-size.
+         call "string-destroy" using error-context-path-string.
+
+         open input error-context-file.
+         if error-context-fs1 not = '0'
+           exit paragraph
+         end-if.
+
+         move 1 to error-context-cur-line.
+         move spaces to error-context-line.
+         move 0 to error-context-line-len.
+
+         perform until error-context-cur-line > token-line
+           read error-context-file into error-context-file-char
+             at end
+               compute error-context-cur-line = token-line + 1
+               exit perform
+           end-read
+
+           if error-context-file-char = x"0A"
+             add 1 to error-context-cur-line
+           else
+             if error-context-cur-line = token-line and
+                error-context-line-len < length of error-context-line
+               add 1 to error-context-line-len
+               move error-context-file-char to
+                    error-context-line(error-context-line-len:1)
+             end-if
+           end-if
+         end-perform.
+
+         close error-context-file.
+
+         if error-context-line-len = 0
+           exit paragraph
+         end-if.
+
+         display function trim(error-context-line, trailing).
+
+         move spaces to error-context-caret-line.
+         move token-col to error-context-col.
+         if error-context-col < 1
+           move 1 to error-context-col
+         end-if.
+         if error-context-col > length of error-context-caret-line
+           move length of error-context-caret-line to error-context-col
+         end-if.
+         move "^" to error-context-caret-line(error-context-col:1).
+         display function trim(error-context-caret-line, trailing).
+       end-show-error-source-line.
+
        pop-pic.
          perform get-token-string-and-buffer.
          if function upper-case(pic-buffer) not = "PIC"
@@ -1404,6 +3294,15 @@
                    "'"
            stop run.
 
+       pop-from.
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "FROM"
+           perform dump-error-loc
+           display "Expected `FROM`; found '"
+                   function trim(pic-buffer, trailing)
+                   "'"
+           stop run.
+
        pop-section.
          perform get-token-string-and-buffer.
          if function upper-case(pic-buffer) not = "SECTION"
@@ -1424,11 +3323,12 @@
       * exit(0)
          perform get-exit-func.
 
+         set tmp-ptr to address of LLVMInt32ZeroValue.
          call "LLVMBuildCall2" using
               by value builder-ptr
               by value exit-func-type-ptr
               by value exit-func-ptr
-              by value address of LLVMInt32ZeroValue
+              by value tmp-ptr
               by value 1
               by content x"00".
        end-handle-exit.
@@ -1547,19 +3447,67 @@
          call "vector-construct" using
               parsed-callee-args pointer-size pointer-align.
 
+         move 'N' to did-parse-call-returning.
+         move LLVMNullPtrValue to callee-args-ret-ptr.
+
          perform get-token-string-and-buffer.
 
          evaluate pic-buffer-upper
            when "USING"
+             move "R" to call-arg-mode
              perform forever
+               perform peek-token-string-and-buffer
+               if pic-buffer-upper = "BY"
+                 perform get-token-string-and-buffer
+                 perform get-token-string-and-buffer
+                 evaluate pic-buffer-upper
+                   when "REFERENCE"
+                     move "R" to call-arg-mode
+                   when "VALUE"
+                     move "V" to call-arg-mode
+                   when "CONTENT"
+                     move "C" to call-arg-mode
+                   when other
+                     perform dump-error-loc
+                     display "error: Expected REFERENCE, VALUE or "
+                             "CONTENT after BY in CALL USING"
+                     stop run
+                 end-evaluate
+               end-if
+
                perform get-expression
+
+               if call-arg-mode = "R"
+                 move llvm-value-res to tmp-ptr2
+               else
+      * BY VALUE and BY CONTENT both hand the callee a private copy
+      * rather than sharing our storage; we don't yet distinguish the
+      * two any further than that (BY CONTENT additionally forbids the
+      * callee from modifying its copy, which we don't enforce).
+                 call "LLVMBuildLoad2" using
+                      by value builder-ptr
+                      by value llvm-type-res
+                      by value llvm-value-res
+                      by content x"00"
+                      returning llvm-value-res2
+                 call "LLVMBuildAlloca" using
+                      by value builder-ptr
+                      by value llvm-type-res
+                      by content x"00"
+                      returning tmp-ptr2
+                 call "LLVMBuildStore" using
+                      by value builder-ptr
+                      by value llvm-value-res2
+                      by value tmp-ptr2
+               end-if
+
                call "vector-append-storage" using
                     parsed-callee-args tmp-ptr
                set address of tmp-ptr-storage to tmp-ptr
-               move llvm-value-res to tmp-ptr-storage
+               move tmp-ptr2 to tmp-ptr-storage
 
                perform peek-token-string-and-buffer
-               if pic-buffer = "."
+               if pic-buffer = "." or pic-buffer-upper = "RETURNING"
                  exit perform
                end-if
 
@@ -1573,6 +3521,13 @@
                  exit perform
                end-if
              end-perform
+           when "RETURNING"
+      * CALL "..." RETURNING x, with no USING clause: the RETURNING
+      * keyword itself was already consumed by the get-token-string-
+      * and-buffer above, so the next token is the variable itself.
+             perform get-single-expression
+             move llvm-value-res to callee-args-ret-ptr
+             move 'Y' to did-parse-call-returning
            when "."
              continue
            when other
@@ -1583,6 +3538,20 @@
              stop run
          end-evaluate.
 
+      * An optional RETURNING clause names a variable in this program
+      * that the callee's own RETURNING item should be written through.
+      * Pass its address as the entry function's `ret` parameter instead
+      * of null so the callee can store directly into our storage, by
+      * reference, the same way each USING argument already works.
+         if did-parse-call-returning = 'N'
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "RETURNING"
+             perform get-token-string-and-buffer
+             perform get-single-expression
+             move llvm-value-res to callee-args-ret-ptr
+           end-if
+         end-if.
+
          move vector-size in parsed-callee-args to tmp-unsigned-long.
          perform get-call-args-alloca.
          move llvm-value-res to callee-args-alloca.
@@ -1628,8 +3597,6 @@
               by value vector-size in parsed-callee-args
               returning callee-args-num-alloca-args.
 
-         move LLVMNullPtrValue to callee-args-ret-ptr.
-
          set tmp-ptr to address of callee-args.
          call "LLVMBuildCall2" using
               by value builder-ptr
@@ -1697,11 +3664,12 @@
                 returning llvm-value-res
 
            if llvm-src-type-res = LLVMPtrType
+             set tmp-ptr to address of llvm-value-res
              call "LLVMBuildGEP2" using
                   by value builder-ptr
                   by value LLVMInt8Type
                   by value llvm-dst-value-res
-                  by value address of llvm-value-res
+                  by value tmp-ptr
                   by value 1
                   by content x"00"
                   returning llvm-value-res
@@ -1758,87 +3726,1670 @@
            move tmp-unsigned-long to move-from-size
          end-if.
 
-         perform pop-to.
+         perform pop-to.
+
+         perform get-expression.
+
+         move llvm-type-res to llvm-rhs-type-res.
+         perform llvm-type-res-is-pic.
+         move tmp-bool to rhs-is-pic.
+         move llvm-rhs-type-res to llvm-type-res.
+
+         move llvm-value-res to move-to-llvm-value-ptr.
+
+         if is-linkage-section-global = 'Y'
+           call "LLVMStoreSizeOfType" using
+                by value llvm-data-layout in this-codegen
+                by value llvm-type-res
+                returning move-to-size
+         else if is-local-storage-section-global = 'Y'
+           call "LLVMGetModuleDataLayout" using
+                by value llvm-module in this-codegen
+                returning llvm-target-data-res
+           call "LLVMStoreSizeOfType" using
+                by value llvm-target-data-res
+                by value llvm-type-res
+                returning tmp-unsigned-long-long
+           move tmp-unsigned-long-long to move-to-size
+         else
+           move move-to-llvm-value-ptr to tmp-ptr
+           perform get-size-of-global
+           move tmp-unsigned-long to move-to-size
+         end-if.
+
+         if lhs-is-pic = 'Y' and rhs-is-pic = 'Y'
+           move function min(move-from-size, move-to-size) to
+                tmp-unsigned-long
+      * Each of these strings is null-terminated, but we don't want to copy the
+      * null-terminator.
+           set tmp-unsigned-long down by 1
+
+           call "LLVMConstInt" using
+                by value LLVMInt32Type
+                by value tmp-unsigned-long
+                by value 0
+                returning llvm-value-res
+
+           call "LLVMBuildMemCpy" using
+                by value builder-ptr
+                by value move-to-llvm-value-ptr
+                by value 0
+                by value move-from-llvm-value-ptr
+                by value 0
+                by value llvm-value-res
+         else if lhs-is-pic = 'Y' and rhs-is-pic = 'N'
+           display "TODO: Handle lhs-is-pic and !rhs-is-pic"
+           stop run
+         else if lhs-is-pic = 'N' and rhs-is-pic = 'Y'
+           display "TODO: Handle !lhs-is-pic and rhs-is-pic"
+           stop run
+         else
+           if llvm-lhs-type-res not = llvm-rhs-type-res
+             perform dump-error-loc
+             display "LHS and RHS in move do not match LLVM types: "
+             call "LLVMDumpType" using by value llvm-lhs-type-res
+             display " vs " no advancing
+             call "LLVMDumpType" using by value llvm-rhs-type-res
+             display " "
+             stop run
+           end-if
+
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value llvm-lhs-type-res
+                by value move-from-llvm-value-ptr
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value move-to-llvm-value-ptr
+                by content x"00"
+         end-if.
+
+      * Parses a single "*"/"/"-only chain of operands (a COBOL
+      * multiplication/division term) and leaves the loaded i32 result in
+      * `llvm-value-res` (with `llvm-type-res` set to LLVMInt32Type).
+       get-arith-term.
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning llvm-arith-acc-value.
+
+         move 'N' to arith-loop-done.
+         perform until arith-loop-done = 'Y'
+           perform peek-token-string-and-buffer
+           if pic-buffer = "*" or pic-buffer = "/"
+             move pic-buffer(1:1) to tmp-char
+             perform get-token-string-and-buffer
+             perform get-single-expression
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-type-res
+                  by value llvm-value-res
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             if tmp-char = "*"
+               call "LLVMBuildMul" using
+                    by value builder-ptr
+                    by value llvm-arith-acc-value
+                    by value llvm-arith-rhs-value
+                    by content x"00"
+                    returning llvm-arith-acc-value
+             else
+               call "LLVMBuildSDiv" using
+                    by value builder-ptr
+                    by value llvm-arith-acc-value
+                    by value llvm-arith-rhs-value
+                    by content x"00"
+                    returning llvm-arith-acc-value
+             end-if
+           else
+             move 'Y' to arith-loop-done
+           end-if
+         end-perform.
+
+         move llvm-arith-acc-value to llvm-value-res.
+         move LLVMInt32Type to llvm-type-res.
+       end-get-arith-term.
+
+      * Parses a full "+"/"-" arithmetic expression (each term itself
+      * possibly a "*"/"/" chain) and leaves the loaded i32 result in
+      * `llvm-value-res`. All arithmetic is done in 32-bit signed
+      * registers regardless of a numeric PIC's declared digit count or
+      * V-scale - this is a known limitation, not yet handled here.
+       get-arith-expr.
+         perform get-arith-term.
+         move llvm-value-res to llvm-arith-expr-acc.
+
+         move 'N' to arith-loop-done.
+         perform until arith-loop-done = 'Y'
+           perform peek-token-string-and-buffer
+           if pic-buffer = "+" or pic-buffer = "-"
+             move pic-buffer(1:1) to tmp-char
+             perform get-token-string-and-buffer
+             perform get-arith-term
+             if tmp-char = "+"
+               call "LLVMBuildAdd" using
+                    by value builder-ptr
+                    by value llvm-arith-expr-acc
+                    by value llvm-value-res
+                    by content x"00"
+                    returning llvm-arith-expr-acc
+             else
+               call "LLVMBuildSub" using
+                    by value builder-ptr
+                    by value llvm-arith-expr-acc
+                    by value llvm-value-res
+                    by content x"00"
+                    returning llvm-arith-expr-acc
+             end-if
+           else
+             move 'Y' to arith-loop-done
+           end-if
+         end-perform.
+
+         move llvm-arith-expr-acc to llvm-value-res.
+         move LLVMInt32Type to llvm-type-res.
+       end-get-arith-expr.
+
+      * COMPUTE target = arithmetic-expression.
+       handle-compute.
+         perform get-single-expression.
+         move llvm-value-res to llvm-arith-target-value.
+
+         perform get-token-string-and-buffer.
+         if pic-buffer not = "="
+           perform dump-error-loc
+           display "Expected '=' in COMPUTE"
+           stop run
+         end-if.
+
+         perform get-arith-expr.
+
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value llvm-arith-target-value.
+       end-handle-compute.
+
+      * ADD operand {operand} TO target [GIVING result].
+      * ADD operand {operand} GIVING result.
+       handle-add.
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning llvm-arith-acc-value.
+
+         move 'N' to arith-loop-done.
+         perform until arith-loop-done = 'Y'
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "TO" or pic-buffer-upper = "GIVING"
+             move 'Y' to arith-loop-done
+           else
+             perform get-single-expression
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-type-res
+                  by value llvm-value-res
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             call "LLVMBuildAdd" using
+                  by value builder-ptr
+                  by value llvm-arith-acc-value
+                  by value llvm-arith-rhs-value
+                  by content x"00"
+                  returning llvm-arith-acc-value
+           end-if
+         end-perform.
+
+         perform get-token-string-and-buffer.
+         evaluate pic-buffer-upper
+           when "TO"
+             perform get-single-expression
+             move llvm-value-res to llvm-arith-target-value
+             move llvm-type-res to llvm-arith-target-type
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-arith-target-type
+                  by value llvm-arith-target-value
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             call "LLVMBuildAdd" using
+                  by value builder-ptr
+                  by value llvm-arith-rhs-value
+                  by value llvm-arith-acc-value
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "GIVING"
+               perform get-token-string-and-buffer
+               perform get-single-expression
+               call "LLVMBuildStore" using
+                    by value builder-ptr
+                    by value llvm-arith-rhs-value
+                    by value llvm-value-res
+             else
+               call "LLVMBuildStore" using
+                    by value builder-ptr
+                    by value llvm-arith-rhs-value
+                    by value llvm-arith-target-value
+             end-if
+           when "GIVING"
+             perform get-single-expression
+             call "LLVMBuildStore" using
+                  by value builder-ptr
+                  by value llvm-arith-acc-value
+                  by value llvm-value-res
+           when other
+             perform dump-error-loc
+             display "Expected TO or GIVING in ADD"
+             stop run
+         end-evaluate.
+       end-handle-add.
+
+      * SUBTRACT operand {operand} FROM target [GIVING result].
+       handle-subtract.
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning llvm-arith-acc-value.
+
+         move 'N' to arith-loop-done.
+         perform until arith-loop-done = 'Y'
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "FROM"
+             move 'Y' to arith-loop-done
+           else
+             perform get-single-expression
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-type-res
+                  by value llvm-value-res
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             call "LLVMBuildAdd" using
+                  by value builder-ptr
+                  by value llvm-arith-acc-value
+                  by value llvm-arith-rhs-value
+                  by content x"00"
+                  returning llvm-arith-acc-value
+           end-if
+         end-perform.
+
+         perform pop-from.
+
+         perform get-single-expression.
+         move llvm-value-res to llvm-arith-target-value.
+         move llvm-type-res to llvm-arith-target-type.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-arith-target-type
+              by value llvm-arith-target-value
+              by content x"00"
+              returning llvm-arith-rhs-value.
+         call "LLVMBuildSub" using
+              by value builder-ptr
+              by value llvm-arith-rhs-value
+              by value llvm-arith-acc-value
+              by content x"00"
+              returning llvm-arith-rhs-value.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "GIVING"
+           perform get-token-string-and-buffer
+           perform get-single-expression
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-arith-rhs-value
+                by value llvm-value-res
+         else
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-arith-rhs-value
+                by value llvm-arith-target-value
+         end-if.
+       end-handle-subtract.
+
+      * MULTIPLY operand BY target [GIVING result].
+       handle-multiply.
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning llvm-arith-acc-value.
+
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "BY"
+           perform dump-error-loc
+           display "Expected BY in MULTIPLY"
+           stop run
+         end-if.
+
+         perform get-single-expression.
+         move llvm-value-res to llvm-arith-target-value.
+         move llvm-type-res to llvm-arith-target-type.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-arith-target-type
+              by value llvm-arith-target-value
+              by content x"00"
+              returning llvm-arith-rhs-value.
+         call "LLVMBuildMul" using
+              by value builder-ptr
+              by value llvm-arith-rhs-value
+              by value llvm-arith-acc-value
+              by content x"00"
+              returning llvm-arith-rhs-value.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "GIVING"
+           perform get-token-string-and-buffer
+           perform get-single-expression
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-arith-rhs-value
+                by value llvm-value-res
+         else
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-arith-rhs-value
+                by value llvm-arith-target-value
+         end-if.
+       end-handle-multiply.
+
+      * DIVIDE operand INTO target [GIVING result].
+      * DIVIDE operand BY operand GIVING result.
+       handle-divide.
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning llvm-arith-acc-value.
+
+         perform get-token-string-and-buffer.
+         evaluate pic-buffer-upper
+           when "INTO"
+             perform get-single-expression
+             move llvm-value-res to llvm-arith-target-value
+             move llvm-type-res to llvm-arith-target-type
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-arith-target-type
+                  by value llvm-arith-target-value
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             call "LLVMBuildSDiv" using
+                  by value builder-ptr
+                  by value llvm-arith-rhs-value
+                  by value llvm-arith-acc-value
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "GIVING"
+               perform get-token-string-and-buffer
+               perform get-single-expression
+               call "LLVMBuildStore" using
+                    by value builder-ptr
+                    by value llvm-arith-rhs-value
+                    by value llvm-value-res
+             else
+               call "LLVMBuildStore" using
+                    by value builder-ptr
+                    by value llvm-arith-rhs-value
+                    by value llvm-arith-target-value
+             end-if
+           when "BY"
+             perform get-single-expression
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-type-res
+                  by value llvm-value-res
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+             call "LLVMBuildSDiv" using
+                  by value builder-ptr
+                  by value llvm-arith-acc-value
+                  by value llvm-arith-rhs-value
+                  by content x"00"
+                  returning llvm-arith-rhs-value
+
+             perform get-token-string-and-buffer
+             if pic-buffer-upper not = "GIVING"
+               perform dump-error-loc
+               display "Expected GIVING in DIVIDE ... BY"
+               stop run
+             end-if
+
+             perform get-single-expression
+             call "LLVMBuildStore" using
+                  by value builder-ptr
+                  by value llvm-arith-rhs-value
+                  by value llvm-value-res
+           when other
+             perform dump-error-loc
+             display "Expected INTO or BY in DIVIDE"
+             stop run
+         end-evaluate.
+       end-handle-divide.
+
+      * Scans the fixed-size byte field starting at `string-scan-base`
+      * (of `string-scan-max-const` bytes) for the first occurrence of
+      * `string-scan-delim-const`, beginning at index `string-scan-start`.
+      * Leaves the index of that occurrence in `string-scan-result`, or
+      * `string-scan-max-const` if the delimiter never turns up.
+       string-scan-for-delim.
+         call "LLVMBuildAlloca" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by content x"00"
+              returning string-scan-idx-alloca.
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value string-scan-start
+              by value string-scan-idx-alloca.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("string-scan-cond", x"00")
+              returning llvm-string-scan-cond-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("str-scan-check", x"00")
+              returning llvm-string-scan-check-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("string-scan-body", x"00")
+              returning llvm-string-scan-body-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("str-scan-merge", x"00")
+              returning llvm-string-scan-merge-bb.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-string-scan-cond-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-string-scan-cond-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-string-scan-cond-bb.
+
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by value string-scan-idx-alloca
+              by content x"00"
+              returning string-scan-idx-val.
+         call "LLVMBuildICmp" using
+              by value builder-ptr
+              by value LLVMIntULT
+              by value string-scan-idx-val
+              by value string-scan-max-const
+              by content x"00"
+              returning string-scan-cmp1.
+         call "LLVMBuildCondBr" using
+              by value builder-ptr
+              by value string-scan-cmp1
+              by value llvm-string-scan-check-bb
+              by value llvm-string-scan-merge-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-string-scan-check-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-string-scan-check-bb.
+
+         set tmp-ptr to address of string-scan-idx-val.
+         call "LLVMBuildGEP2" using
+              by value builder-ptr
+              by value LLVMInt8Type
+              by value string-scan-base
+              by value tmp-ptr
+              by value 1
+              by content x"00"
+              returning string-scan-byte-ptr.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMInt8Type
+              by value string-scan-byte-ptr
+              by content x"00"
+              returning string-scan-byte-val.
+         call "LLVMBuildICmp" using
+              by value builder-ptr
+              by value LLVMIntNE
+              by value string-scan-byte-val
+              by value string-scan-delim-const
+              by content x"00"
+              returning string-scan-cmp2.
+         call "LLVMBuildCondBr" using
+              by value builder-ptr
+              by value string-scan-cmp2
+              by value llvm-string-scan-body-bb
+              by value llvm-string-scan-merge-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-string-scan-body-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-string-scan-body-bb.
+
+         call "LLVMConstInt" using
+              by value LLVMInt32Type
+              by value 1
+              by value 0
+              returning llvm-value-res2.
+         call "LLVMBuildAdd" using
+              by value builder-ptr
+              by value string-scan-idx-val
+              by value llvm-value-res2
+              by content x"00"
+              returning string-scan-next-idx.
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value string-scan-next-idx
+              by value string-scan-idx-alloca.
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-string-scan-cond-bb.
+
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-string-scan-merge-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-string-scan-merge-bb.
+
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by value string-scan-idx-alloca
+              by content x"00"
+              returning string-scan-result.
+       end-string-scan-for-delim.
+
+      * STRING src1 [DELIMITED BY {SIZE|SPACE|literal}]
+      *        src2 [DELIMITED BY ...] ...
+      *        INTO target [WITH POINTER ptr-var] [END-STRING]
+      *
+      * Only single-character literal delimiters (or SPACE) are
+      * supported; a DELIMITED BY naming a variable is not handled yet.
+       handle-string.
+         call "vector-construct" using
+              parsed-string-src-addrs pointer-size pointer-align.
+         call "vector-construct" using
+              parsed-string-src-sizes pointer-size pointer-align.
+         call "vector-construct" using
+              parsed-string-src-modes pointer-size pointer-align.
+         call "vector-construct" using
+              parsed-string-src-delim-vals pointer-size pointer-align.
+
+         perform forever
+           perform get-expression
+           move llvm-value-res to string-src-addr
+
+           call "LLVMStoreSizeOfType" using
+                by value llvm-data-layout in this-codegen
+                by value llvm-type-res
+                returning tmp-unsigned-long-long
+           move tmp-unsigned-long-long to string-src-size
+           subtract 1 from string-src-size
+
+           move 0 to string-src-mode
+           move null to string-src-delim-val
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "DELIMITED"
+             perform get-token-string-and-buffer
+             perform get-token-string-and-buffer
+             if pic-buffer-upper not = "BY"
+               perform dump-error-loc
+               display "Expected BY after DELIMITED in STRING"
+               stop run
+             end-if
+
+             perform get-token-string-and-buffer
+             evaluate true
+               when pic-buffer-upper = "SIZE"
+                 move 0 to string-src-mode
+               when pic-buffer-upper = "SPACE" or
+                    pic-buffer-upper = "SPACES"
+                 move 1 to string-src-mode
+                 call "LLVMConstInt" using
+                      by value LLVMInt8Type
+                      by value 32
+                      by value 0
+                      returning string-src-delim-val
+               when other
+                 call "string-front" using token-string tmp-char
+                 if tmp-char = '"' or tmp-char = "'"
+                   move 1 to string-src-mode
+                   move token-string to tmp-string
+                   perform get-llvm-string-from-string-literal
+                   call "LLVMBuildLoad2" using
+                        by value builder-ptr
+                        by value LLVMInt8Type
+                        by value llvm-value-res
+                        by content x"00"
+                        returning string-src-delim-val
+                 else
+                   perform dump-error-loc
+                   display "TODO: Handle STRING DELIMITED BY a "
+                           "variable delimiter"
+                   stop run
+                 end-if
+             end-evaluate
+           end-if
+
+           call "vector-append-storage" using
+                parsed-string-src-addrs tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move string-src-addr to tmp-ptr-storage
+
+           call "vector-append-storage" using
+                parsed-string-src-sizes tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           move string-src-size to tmp-unsigned-long-storage
+
+           call "vector-append-storage" using
+                parsed-string-src-modes tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           move string-src-mode to tmp-unsigned-long-storage
+
+           call "vector-append-storage" using
+                parsed-string-src-delim-vals tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move string-src-delim-val to tmp-ptr-storage
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "INTO"
+             perform get-token-string-and-buffer
+             exit perform
+           end-if
+         end-perform.
+
+         perform get-single-expression.
+         move llvm-value-res to string-target-addr.
+         call "LLVMStoreSizeOfType" using
+              by value llvm-data-layout in this-codegen
+              by value llvm-type-res
+              returning tmp-unsigned-long-long.
+         move tmp-unsigned-long-long to string-target-size.
+         subtract 1 from string-target-size.
+
+         move 'N' to string-has-pointer.
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "WITH"
+           perform get-token-string-and-buffer
+           perform get-token-string-and-buffer
+           if pic-buffer-upper not = "POINTER"
+             perform dump-error-loc
+             display "Expected POINTER after WITH in STRING"
+             stop run
+           end-if
+
+           perform get-single-expression
+           move llvm-value-res to string-with-pointer-addr
+           move llvm-type-res to string-with-pointer-type
+           move 'Y' to string-has-pointer
+         end-if.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "END-STRING"
+           perform get-token-string-and-buffer
+         end-if.
+
+         call "LLVMBuildAlloca" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by content x"00"
+              returning string-cursor-alloca.
+
+         if string-has-pointer = 'Y'
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value string-with-pointer-type
+                by value string-with-pointer-addr
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMConstInt" using
+                by value LLVMInt32Type
+                by value 1
+                by value 0
+                returning llvm-value-res2
+           call "LLVMBuildSub" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value llvm-value-res2
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value string-cursor-alloca
+         else
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value LLVMInt32ZeroValue
+                by value string-cursor-alloca
+         end-if.
+
+         move 0 to iter.
+         perform until iter >= vector-size in parsed-string-src-addrs
+           call "vector-at" using parsed-string-src-addrs iter tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move tmp-ptr-storage to string-src-addr
+
+           call "vector-at" using parsed-string-src-sizes iter tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           move tmp-unsigned-long-storage to string-src-size
+
+           call "vector-at" using parsed-string-src-modes iter tmp-ptr
+           set address of tmp-unsigned-long-storage to tmp-ptr
+           move tmp-unsigned-long-storage to string-src-mode
+
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value LLVMInt32Type
+                by value string-cursor-alloca
+                by content x"00"
+                returning string-cursor-val
+
+           set tmp-ptr to address of string-cursor-val
+           call "LLVMBuildGEP2" using
+                by value builder-ptr
+                by value LLVMInt8Type
+                by value string-target-addr
+                by value tmp-ptr
+                by value 1
+                by content x"00"
+                returning string-dest-ptr
+
+           if string-src-mode = 0
+             call "LLVMConstInt" using
+                  by value LLVMInt32Type
+                  by value string-src-size
+                  by value 0
+                  returning llvm-value-res
+             call "LLVMBuildMemCpy" using
+                  by value builder-ptr
+                  by value string-dest-ptr
+                  by value 0
+                  by value string-src-addr
+                  by value 0
+                  by value llvm-value-res
+
+             call "LLVMBuildAdd" using
+                  by value builder-ptr
+                  by value string-cursor-val
+                  by value llvm-value-res
+                  by content x"00"
+                  returning llvm-value-res
+             call "LLVMBuildStore" using
+                  by value builder-ptr
+                  by value llvm-value-res
+                  by value string-cursor-alloca
+           else
+             call "vector-at" using
+                  parsed-string-src-delim-vals iter tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move tmp-ptr-storage to string-src-delim-val
+
+             call "LLVMConstInt" using
+                  by value LLVMInt32Type
+                  by value string-src-size
+                  by value 0
+                  returning string-scan-max-const
+             move string-src-addr to string-scan-base
+             move string-src-delim-val to string-scan-delim-const
+             move LLVMInt32ZeroValue to string-scan-start
+             perform string-scan-for-delim
+
+             call "LLVMBuildMemCpy" using
+                  by value builder-ptr
+                  by value string-dest-ptr
+                  by value 0
+                  by value string-src-addr
+                  by value 0
+                  by value string-scan-result
+
+             call "LLVMBuildAdd" using
+                  by value builder-ptr
+                  by value string-cursor-val
+                  by value string-scan-result
+                  by content x"00"
+                  returning llvm-value-res
+             call "LLVMBuildStore" using
+                  by value builder-ptr
+                  by value llvm-value-res
+                  by value string-cursor-alloca
+           end-if
+
+           set iter up by 1
+         end-perform.
+
+         if string-has-pointer = 'Y'
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value LLVMInt32Type
+                by value string-cursor-alloca
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMConstInt" using
+                by value LLVMInt32Type
+                by value 1
+                by value 0
+                returning llvm-value-res2
+           call "LLVMBuildAdd" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value llvm-value-res2
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value string-with-pointer-addr
+         end-if.
+
+         call "vector-destroy" using parsed-string-src-addrs.
+         call "vector-destroy" using parsed-string-src-sizes.
+         call "vector-destroy" using parsed-string-src-modes.
+         call "vector-destroy" using parsed-string-src-delim-vals.
+       end-handle-string.
+
+      * UNSTRING src DELIMITED BY {SPACE|literal} INTO target1
+      *          [target2 ...] [END-UNSTRING]
+      *
+      * Each INTO target receives the next delimiter-separated segment
+      * of src, truncated to the target's own declared size the same
+      * way an alphanumeric MOVE truncates rather than space-fills.
+      * DELIMITER IN/COUNT IN/TALLYING/POINTER phrases aren't handled.
+       handle-unstring.
+         perform get-single-expression.
+         move llvm-value-res to unstring-src-addr.
+         call "LLVMStoreSizeOfType" using
+              by value llvm-data-layout in this-codegen
+              by value llvm-type-res
+              returning tmp-unsigned-long-long.
+         move tmp-unsigned-long-long to unstring-src-size.
+         subtract 1 from unstring-src-size.
+
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "DELIMITED"
+           perform dump-error-loc
+           display "Expected DELIMITED BY in UNSTRING"
+           stop run
+         end-if.
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "BY"
+           perform dump-error-loc
+           display "Expected DELIMITED BY in UNSTRING"
+           stop run
+         end-if.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "ALL"
+           perform get-token-string-and-buffer
+         end-if.
+
+         perform get-token-string-and-buffer.
+         evaluate true
+           when pic-buffer-upper = "SPACE" or
+                pic-buffer-upper = "SPACES"
+             call "LLVMConstInt" using
+                  by value LLVMInt8Type
+                  by value 32
+                  by value 0
+                  returning unstring-delim-val
+           when other
+             call "string-front" using token-string tmp-char
+             if tmp-char = '"' or tmp-char = "'"
+               move token-string to tmp-string
+               perform get-llvm-string-from-string-literal
+               call "LLVMBuildLoad2" using
+                    by value builder-ptr
+                    by value LLVMInt8Type
+                    by value llvm-value-res
+                    by content x"00"
+                    returning unstring-delim-val
+             else
+               perform dump-error-loc
+               display "TODO: Handle UNSTRING DELIMITED BY a "
+                       "variable delimiter"
+               stop run
+             end-if
+         end-evaluate.
+
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "INTO"
+           perform dump-error-loc
+           display "Expected INTO in UNSTRING"
+           stop run
+         end-if.
+
+         call "LLVMBuildAlloca" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by content x"00"
+              returning unstring-offset-alloca.
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value LLVMInt32ZeroValue
+              by value unstring-offset-alloca.
+
+         call "LLVMConstInt" using
+              by value LLVMInt32Type
+              by value unstring-src-size
+              by value 0
+              returning string-scan-max-const.
+
+         perform forever
+           perform get-single-expression
+           move llvm-value-res to unstring-target-addr
+
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value LLVMInt32Type
+                by value unstring-offset-alloca
+                by content x"00"
+                returning string-scan-start
+
+           move unstring-src-addr to string-scan-base
+           move unstring-delim-val to string-scan-delim-const
+           perform string-scan-for-delim
+
+           call "LLVMBuildSub" using
+                by value builder-ptr
+                by value string-scan-result
+                by value string-scan-start
+                by content x"00"
+                returning unstring-seg-len
+
+           set tmp-ptr to address of string-scan-start
+           call "LLVMBuildGEP2" using
+                by value builder-ptr
+                by value LLVMInt8Type
+                by value unstring-src-addr
+                by value tmp-ptr
+                by value 1
+                by content x"00"
+                returning unstring-seg-ptr
+
+           call "LLVMBuildMemCpy" using
+                by value builder-ptr
+                by value unstring-target-addr
+                by value 0
+                by value unstring-seg-ptr
+                by value 0
+                by value unstring-seg-len
+
+           call "LLVMConstInt" using
+                by value LLVMInt32Type
+                by value 1
+                by value 0
+                returning llvm-value-res2
+           call "LLVMBuildAdd" using
+                by value builder-ptr
+                by value string-scan-result
+                by value llvm-value-res2
+                by content x"00"
+                returning unstring-next-offset
+           call "LLVMBuildICmp" using
+                by value builder-ptr
+                by value LLVMIntULT
+                by value unstring-next-offset
+                by value string-scan-max-const
+                by content x"00"
+                returning llvm-value-res
+           call "LLVMBuildSelect" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value unstring-next-offset
+                by value string-scan-max-const
+                by content x"00"
+                returning unstring-next-offset
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value unstring-next-offset
+                by value unstring-offset-alloca
+
+           perform peek-token-string-and-buffer
+           if pic-buffer = "." or pic-buffer-upper = "END-UNSTRING"
+             exit perform
+           end-if
+
+           perform is-token-verb
+           if tmp-bool = 'Y'
+             exit perform
+           end-if
+
+           perform is-token-verb-end
+           if tmp-bool = 'Y'
+             exit perform
+           end-if
+         end-perform.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "END-UNSTRING"
+           perform get-token-string-and-buffer
+         end-if.
+       end-handle-unstring.
+
+       get-fopen-func.
+         call "LLVMGetNamedFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fopen", x"00")
+              returning fopen-func-ptr.
+         if fopen-func-ptr not = null
+           exit paragraph.
+
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+
+         call "LLVMFunctionType" using
+              by value LLVMPtrType
+              by value vector-data in file-call-args
+              by value 2
+              by value 0
+              returning fopen-func-type-ptr.
+         call "vector-destroy" using file-call-args.
+
+         call "LLVMAddFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fopen", x"00")
+              by value fopen-func-type-ptr
+              returning fopen-func-ptr.
+       end-get-fopen-func.
+
+       get-fgets-func.
+         call "LLVMGetNamedFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fgets", x"00")
+              returning fgets-func-ptr.
+         if fgets-func-ptr not = null
+           exit paragraph.
+
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMInt32Type to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+
+         call "LLVMFunctionType" using
+              by value LLVMPtrType
+              by value vector-data in file-call-args
+              by value 3
+              by value 0
+              returning fgets-func-type-ptr.
+         call "vector-destroy" using file-call-args.
+
+         call "LLVMAddFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fgets", x"00")
+              by value fgets-func-type-ptr
+              returning fgets-func-ptr.
+       end-get-fgets-func.
+
+       get-fputs-func.
+         call "LLVMGetNamedFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fputs", x"00")
+              returning fputs-func-ptr.
+         if fputs-func-ptr not = null
+           exit paragraph.
+
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+
+         call "LLVMFunctionType" using
+              by value LLVMInt32Type
+              by value vector-data in file-call-args
+              by value 2
+              by value 0
+              returning fputs-func-type-ptr.
+         call "vector-destroy" using file-call-args.
+
+         call "LLVMAddFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fputs", x"00")
+              by value fputs-func-type-ptr
+              returning fputs-func-ptr.
+       end-get-fputs-func.
+
+       get-fclose-func.
+         call "LLVMGetNamedFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fclose", x"00")
+              returning fclose-func-ptr.
+         if fclose-func-ptr not = null
+           exit paragraph.
+
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMPtrType to tmp-ptr-storage.
+
+         call "LLVMFunctionType" using
+              by value LLVMInt32Type
+              by value vector-data in file-call-args
+              by value 1
+              by value 0
+              returning fclose-func-type-ptr.
+         call "vector-destroy" using file-call-args.
+
+         call "LLVMAddFunction" using
+              by value llvm-module in this-codegen
+              by content function concatenate("fclose", x"00")
+              by value fclose-func-type-ptr
+              returning fclose-func-ptr.
+       end-get-fclose-func.
+
+      * Given a select-name token in `token-string`, resolve its hidden
+      * FILE* handle global into `file-handle-val` and its FD record
+      * global (if any) into `file-record-global`/`file-record-size`.
+      * Stops the run with an unknown-file error if the name was never
+      * SELECTed.
+       resolve-file-handle.
+         call "tree-map-get" using file-handle-globals
+              cobl-string-ptr in token-string
+              file-handle-val file-is-known.
+         if file-is-known = 'N'
+           perform dump-error-loc
+           display "Unknown file '" no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+           stop run.
+
+         call "tree-map-get" using file-default-records
+              cobl-string-ptr in token-string
+              file-record-global file-is-known.
+         if file-is-known = 'Y'
+           move file-record-global to tmp-ptr
+           perform get-size-of-global
+           move tmp-unsigned-long to file-record-size
+         end-if.
+       end-resolve-file-handle.
+
+      * ENVIRONMENT DIVISION. INPUT-OUTPUT SECTION. FILE-CONTROL.
+      *     SELECT file-name ASSIGN TO "literal" [ORGANIZATION ...]
+      *     [FILE STATUS IS ...].
+      * Only the file-name and its ASSIGN TO literal matter to codegen;
+      * every SELECT also gets a hidden FILE* global allocated for it
+      * up front so OPEN/READ/WRITE/CLOSE always have somewhere to
+      * store and find the handle.
+       handle-environment-division.
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "DIVISION"
+           display "error: Expected ENVIRONMENT DIVISION."
+           stop run.
+         perform pop-period.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper not = "INPUT-OUTPUT"
+           exit paragraph.
+         perform get-token-string-and-buffer.
+         perform pop-section.
+         perform pop-period.
+
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "FILE-CONTROL"
+           perform dump-error-loc
+           display "error: Expected FILE-CONTROL."
+           stop run.
+         perform pop-period.
+
+         perform forever
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper not = "SELECT"
+             exit perform
+           end-if
+
+           perform get-token-string-and-buffer
+           perform get-token-string-and-buffer
+           call "string-copy" using current-select-name token-string
+
+           call "LLVMAddGlobal" using
+                by value llvm-module in this-codegen
+                by value LLVMPtrType
+                by value cobl-string-ptr in current-select-name
+                returning file-handle-val
+
+           call "LLVMSetInitializer" using
+                by value file-handle-val
+                by value LLVMNullPtrValue
+           call "LLVMSetVisibility" using
+                by value file-handle-val
+                by value LLVMHiddenVisibility
+
+           call "tree-map-set" using file-handle-globals
+                cobl-string-ptr in current-select-name
+                file-handle-val
+
+           perform forever
+             perform get-token-string-and-buffer
+             if pic-buffer = "."
+               exit perform
+             end-if
+
+             if pic-buffer-upper = "ASSIGN"
+               perform peek-token-string-and-buffer
+               if pic-buffer-upper = "TO"
+                 perform get-token-string-and-buffer
+               end-if
+               perform get-token-string-and-buffer
+               move token-string to tmp-string
+               perform strip-quotes-from-string-token
+
+               move file-literal-struct-size to
+                    file-literal-alloc-size
+               call "cobl-malloc" using
+                    file-literal-ptr file-literal-alloc-size
+               set address of file-literal-storage to
+                   file-literal-ptr
+               call "string-construct" using file-literal-storage
+               call "string-copy" using file-literal-storage
+                    tmp-string
+
+               call "tree-map-set" using file-assign-names
+                    cobl-string-ptr in current-select-name
+                    file-literal-ptr
+             end-if
+           end-perform
+         end-perform.
+       end-handle-environment-division.
+
+      * OPEN INPUT|OUTPUT file-name [file-name2 ...] [...].
+       handle-open.
+         perform get-token-string-and-buffer.
+         evaluate pic-buffer-upper
+           when "INPUT"
+             move x"7200" to file-mode-literal
+           when "OUTPUT"
+             move x"7700" to file-mode-literal
+           when other
+             perform dump-error-loc
+             display "error: Expected INPUT or OUTPUT after OPEN"
+             stop run
+         end-evaluate.
+
+         call "LLVMBuildGlobalStringPtr" using
+              by value builder-ptr
+              by content file-mode-literal
+              by content x"00"
+              returning file-mode-global.
+
+         perform get-fopen-func.
+
+         perform forever
+           perform get-token-string-and-buffer
+           if pic-buffer = "."
+             exit perform
+           end-if
+
+           perform resolve-file-handle
+
+           call "tree-map-get" using file-assign-names
+                cobl-string-ptr in token-string
+                tmp-ptr file-is-known
+           if file-is-known = 'N'
+             perform dump-error-loc
+             display "error: '" no advancing
+             call "string-display" using token-string 'N'
+             display "' has no ASSIGN TO clause"
+             stop run
+           end-if
+
+           set address of file-literal-storage to tmp-ptr
+           call "LLVMBuildGlobalStringPtr" using
+                by value builder-ptr
+                by value cobl-string-ptr in file-literal-storage
+                by content x"00"
+                returning llvm-value-res2
+
+           call "vector-construct" using
+                file-call-args pointer-size pointer-align
+           call "vector-append-storage" using file-call-args tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move llvm-value-res2 to tmp-ptr-storage
+           call "vector-append-storage" using file-call-args tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move file-mode-global to tmp-ptr-storage
+
+           call "LLVMBuildCall2" using
+                by value builder-ptr
+                by value fopen-func-type-ptr
+                by value fopen-func-ptr
+                by value vector-data in file-call-args
+                by value 2
+                by content x"00"
+                returning llvm-value-res
+           call "vector-destroy" using file-call-args
+
+           call "tree-map-get" using file-handle-globals
+                cobl-string-ptr in token-string
+                file-handle-val file-is-known
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value file-handle-val
+         end-perform.
+       end-handle-open.
+
+      * CLOSE file-name [file-name2 ...].
+       handle-close.
+         perform get-fclose-func.
+
+         perform forever
+           perform get-token-string-and-buffer
+           if pic-buffer = "."
+             exit perform
+           end-if
+
+           perform resolve-file-handle
+
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value LLVMPtrType
+                by value file-handle-val
+                by content x"00"
+                returning llvm-value-res
+
+           set tmp-ptr to address of llvm-value-res
+           call "LLVMBuildCall2" using
+                by value builder-ptr
+                by value fclose-func-type-ptr
+                by value fclose-func-ptr
+                by value tmp-ptr
+                by value 1
+                by content x"00"
+
+           call "LLVMConstNull" using
+                by value LLVMPtrType
+                returning llvm-value-res
+           call "LLVMBuildStore" using
+                by value builder-ptr
+                by value llvm-value-res
+                by value file-handle-val
+         end-perform.
+       end-handle-close.
+
+      * READ file-name [INTO identifier] AT END imperative-statement(s)
+      * [END-READ].
+      *
+      * Lowered as an fgets() call whose NULL-on-failure result decides
+      * whether to fall into the AT END body (built the same way
+      * handle-if builds its THEN block, so nested IF/PERFORM inside it
+      * work) or straight past it. NOT AT END is not supported.
+       handle-read.
+         perform get-token-string-and-buffer.
+         perform resolve-file-handle.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "INTO"
+           perform get-token-string-and-buffer
+           perform get-token-string-and-buffer
+           call "LLVMGetNamedGlobal" using
+                by value llvm-module in this-codegen
+                by value cobl-string-ptr in token-string
+                returning file-record-global
+           if file-record-global = null
+             perform dump-error-loc
+             display "Unknown global '" no advancing
+             call "string-display" using token-string 'N'
+             display "'"
+             stop run
+           end-if
+           move file-record-global to tmp-ptr
+           perform get-size-of-global
+           move tmp-unsigned-long to file-record-size
+         end-if.
+
+         if file-record-global = null
+           perform dump-error-loc
+           display "error: READ has no INTO and no FD record"
+           stop run.
+
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMPtrType
+              by value file-handle-val
+              by content x"00"
+              returning llvm-lhs-value-res.
+
+         call "LLVMConstInt" using
+              by value LLVMInt32Type
+              by value file-record-size
+              by value 0
+              returning llvm-value-res2.
+
+         perform get-fgets-func.
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move file-record-global to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-value-res2 to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-lhs-value-res to tmp-ptr-storage.
+
+         call "LLVMBuildCall2" using
+              by value builder-ptr
+              by value fgets-func-type-ptr
+              by value fgets-func-ptr
+              by value vector-data in file-call-args
+              by value 3
+              by content x"00"
+              returning llvm-value-res
+         call "vector-destroy" using file-call-args.
+
+         call "LLVMConstNull" using
+              by value LLVMPtrType
+              returning llvm-value-res2.
+         call "LLVMBuildICmp" using
+              by value builder-ptr
+              by value LLVMIntEQ
+              by value llvm-value-res
+              by value llvm-value-res2
+              by content x"00"
+              returning llvm-value-res.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("read-at-end", x"00")
+              returning llvm-if-then-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function concatenate("read-end", x"00")
+              returning llvm-if-end-bb.
+
+         call "LLVMBuildCondBr" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value llvm-if-then-bb
+              by value llvm-if-end-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-if-then-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-if-then-bb.
+
+         call "vector-append-storage" using
+              llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-if-end-bb to tmp-ptr-storage.
+         call "vector-append-storage" using
+              llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-if-end-bb to tmp-ptr-storage.
+
+         perform forever
+           perform dispatch-verb
+
+           if lexer-eof in this-codegen-lexer = 'Y'
+             exit perform
+           end-if
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "END-READ"
+             perform get-token-string-and-buffer
+             exit perform
+           end-if
+           if pic-buffer = "."
+             exit perform
+           end-if
+         end-perform.
 
-         perform get-expression.
+         call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr.
+         call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr.
 
-         move llvm-type-res to llvm-rhs-type-res.
-         perform llvm-type-res-is-pic.
-         move tmp-bool to rhs-is-pic.
-         move llvm-rhs-type-res to llvm-type-res.
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-if-end-bb.
 
-         move llvm-value-res to move-to-llvm-value-ptr.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-if-end-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-if-end-bb.
+       end-handle-read.
+
+      * WRITE record-name [FROM identifier].
+      * The file is inferred from the record's owning FD, same as
+      * standard COBOL. Lowered as an fputs() of the record's bytes
+      * followed by a newline, matching LINE SEQUENTIAL text files.
+       handle-write.
+         perform get-token-string-and-buffer.
+         call "LLVMGetNamedGlobal" using
+              by value llvm-module in this-codegen
+              by value cobl-string-ptr in token-string
+              returning file-record-global.
+         if file-record-global = null
+           perform dump-error-loc
+           display "Unknown global '" no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+           stop run
+         end-if.
 
-         if is-linkage-section-global = 'Y'
-           call "LLVMStoreSizeOfType" using
-                by value llvm-data-layout in this-codegen
-                by value llvm-type-res
-                returning move-to-size
-         else if is-local-storage-section-global = 'Y'
-           call "LLVMGetModuleDataLayout" using
-                by value llvm-module in this-codegen
-                returning llvm-target-data-res
-           call "LLVMStoreSizeOfType" using
-                by value llvm-target-data-res
-                by value llvm-type-res
-                returning tmp-unsigned-long-long
-           move tmp-unsigned-long-long to move-to-size
-         else
-           move move-to-llvm-value-ptr to tmp-ptr
-           perform get-size-of-global
-           move tmp-unsigned-long to move-to-size
+         call "tree-map-get" using file-record-owner
+              cobl-string-ptr in token-string
+              file-handle-val file-is-known.
+         if file-is-known = 'N'
+           perform dump-error-loc
+           display "error: '" no advancing
+           call "string-display" using token-string 'N'
+           display "' is not a FILE SECTION record"
+           stop run
          end-if.
 
-         if lhs-is-pic = 'Y' and rhs-is-pic = 'Y'
-           move function min(move-from-size, move-to-size) to
-                tmp-unsigned-long
-      * Each of these strings is null-terminated, but we don't want to copy the
-      * null-terminator.
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "FROM"
+           perform get-token-string-and-buffer
+           perform get-expression
+
+           move file-record-global to tmp-ptr
+           perform get-size-of-global
            set tmp-unsigned-long down by 1
 
            call "LLVMConstInt" using
                 by value LLVMInt32Type
                 by value tmp-unsigned-long
                 by value 0
-                returning llvm-value-res
-
+                returning llvm-value-res2
            call "LLVMBuildMemCpy" using
                 by value builder-ptr
-                by value move-to-llvm-value-ptr
-                by value 0
-                by value move-from-llvm-value-ptr
+                by value file-record-global
                 by value 0
                 by value llvm-value-res
-         else if lhs-is-pic = 'Y' and rhs-is-pic = 'N'
-           display "TODO: Handle lhs-is-pic and !rhs-is-pic"
-           stop run
-         else if lhs-is-pic = 'N' and rhs-is-pic = 'Y'
-           display "TODO: Handle !lhs-is-pic and rhs-is-pic"
-           stop run
-         else
-           if llvm-lhs-type-res not = llvm-rhs-type-res
-             perform dump-error-loc
-             display "LHS and RHS in move do not match LLVM types: "
-             call "LLVMDumpType" using by value llvm-lhs-type-res
-             display " vs " no advancing
-             call "LLVMDumpType" using by value llvm-rhs-type-res
-             display " "
-             stop run
-           end-if
-
-           call "LLVMBuildLoad2" using
-                by value builder-ptr
-                by value llvm-lhs-type-res
-                by value move-from-llvm-value-ptr
-                by content x"00"
-                returning llvm-value-res
-           call "LLVMBuildStore" using
-                by value builder-ptr
-                by value llvm-value-res
-                by value move-to-llvm-value-ptr
-                by content x"00"
+                by value 0
+                by value llvm-value-res2
          end-if.
 
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMPtrType
+              by value file-handle-val
+              by content x"00"
+              returning llvm-lhs-value-res.
+
+         perform get-fputs-func.
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move file-record-global to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-lhs-value-res to tmp-ptr-storage.
+         call "LLVMBuildCall2" using
+              by value builder-ptr
+              by value fputs-func-type-ptr
+              by value fputs-func-ptr
+              by value vector-data in file-call-args
+              by value 2
+              by content x"00".
+         call "vector-destroy" using file-call-args.
+
+         perform get-newline-global-string.
+         call "vector-construct" using
+              file-call-args pointer-size pointer-align.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move LLVMNewlineGlobalString to tmp-ptr-storage.
+         call "vector-append-storage" using file-call-args tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-lhs-value-res to tmp-ptr-storage.
+         call "LLVMBuildCall2" using
+              by value builder-ptr
+              by value fputs-func-type-ptr
+              by value fputs-func-ptr
+              by value vector-data in file-call-args
+              by value 2
+              by content x"00".
+         call "vector-destroy" using file-call-args.
+       end-handle-write.
+
       * Given an llvm global in `tmp-ptr`, return the size (in bytes) of
       * that global's value type in `tmp-unsigned-long`.
        get-size-of-global.
@@ -1875,9 +5426,38 @@
          perform get-single-expression.
          perform peek-token-string-and-buffer.
 
-         if pic-buffer = '='
-           perform get-token-string-and-buffer
+         move 'N' to is-comparison-op.
+         evaluate pic-buffer
+           when '='
+             perform get-token-string-and-buffer
+             move LLVMIntEQ to llvm-cmp-predicate
+             move 'Y' to is-comparison-op
+           when '<'
+             perform get-token-string-and-buffer
+             perform peek-token-string-and-buffer
+             if pic-buffer = '='
+               perform get-token-string-and-buffer
+               move LLVMIntSLE to llvm-cmp-predicate
+             else if pic-buffer = '>'
+               perform get-token-string-and-buffer
+               move LLVMIntNE to llvm-cmp-predicate
+             else
+               move LLVMIntSLT to llvm-cmp-predicate
+             end-if
+             move 'Y' to is-comparison-op
+           when '>'
+             perform get-token-string-and-buffer
+             perform peek-token-string-and-buffer
+             if pic-buffer = '='
+               perform get-token-string-and-buffer
+               move LLVMIntSGE to llvm-cmp-predicate
+             else
+               move LLVMIntSGT to llvm-cmp-predicate
+             end-if
+             move 'Y' to is-comparison-op
+         end-evaluate.
 
+         if is-comparison-op = 'Y'
            call "LLVMBuildLoad2" using
                 by value builder-ptr
                 by value llvm-type-res
@@ -1896,7 +5476,7 @@
 
            call "LLVMBuildICmp" using
                 by value builder-ptr
-                by value LLVMIntEq
+                by value llvm-cmp-predicate
                 by value llvm-lhs-value-res
                 by value llvm-rhs-value-res
                 by content x"00"
@@ -1924,9 +5504,49 @@
                 is-local-storage-section-global
 
            if is-local-storage-section-global = 'N'
-             display "TODO: Finish handling ADDRESS OF "
-                     "non-local-storage vars"
-             stop run
+      * Not a local-storage var - fall back to a global (WORKING-STORAGE
+      * or LINKAGE). Either way, the global itself is the slot we need:
+      * for an ordinary WORKING-STORAGE item, the global's own address
+      * is the item's address; for a LINKAGE item or a BASED
+      * WORKING-STORAGE item, the global already holds the address of
+      * the real storage, so the global's address is the pointer slot
+      * ADDRESS OF / SET ADDRESS OF need to read or update.
+             call "LLVMGetNamedGlobal" using
+                  by value llvm-module in this-codegen
+                  by value cobl-string-ptr in token-string
+                  returning llvm-value-res2
+
+             if llvm-value-res2 = null
+               perform dump-error-loc
+               display "Unknown global '" no advancing
+               call "string-display" using token-string 'N'
+               display "'"
+               stop run
+             end-if
+
+             call "tree-map-has" using linkage-section-var-types
+                  cobl-string-ptr in token-string
+                  is-linkage-section-global
+             call "tree-map-has" using based-var-types
+                  cobl-string-ptr in token-string
+                  is-based-global
+
+             if is-linkage-section-global = 'Y' or is-based-global = 'Y'
+               move llvm-value-res2 to llvm-value-res
+             else
+               call "LLVMBuildAlloca" using
+                    by value builder-ptr
+                    by value LLVMPtrType
+                    by content x"00"
+                    returning llvm-value-res
+               call "LLVMBuildStore" using
+                    by value builder-ptr
+                    by value llvm-value-res2
+                    by value llvm-value-res
+             end-if
+
+             move LLVMPtrType to llvm-type-res
+             exit paragraph
            end-if
 
            if is-based = 'N'
@@ -1959,14 +5579,31 @@
            exit paragraph
          end-if.
 
-      * Next check if it is an integer literal.
-         if function trim(pic-buffer TRAILING) is numeric
-           move function numval(pic-buffer) to tmp-unsigned-long
+      * Next check if it is an integer literal. A leading "-" is not
+      * itself part of what the class test below considers NUMERIC, so
+      * peel it off first and check/parse the remainder on its own,
+      * negating the resulting magnitude afterwards.
+         move 'N' to is-negative-literal
+         move pic-buffer to literal-buffer
+         if pic-buffer(1:1) = "-"
+           move 'Y' to is-negative-literal
+           move pic-buffer(2:pic-buffer-size - 1) to literal-buffer
+         end-if
+
+         if function trim(literal-buffer TRAILING) is numeric
+           move function numval(literal-buffer) to tmp-unsigned-long
            call "LLVMConstInt" using
                 by value LLVMInt32Type
                 by value tmp-unsigned-long
                 by value 0
                 returning llvm-value-res2
+
+           if is-negative-literal = 'Y'
+             call "LLVMConstNeg" using
+                  by value llvm-value-res2
+                  returning llvm-value-res2
+           end-if
+
            move LLVMInt32Type to llvm-type-res
 
            call "LLVMBuildAlloca" using
@@ -1982,6 +5619,19 @@
            exit paragraph
          end-if.
 
+      * Next check if it is an 88-level condition name. This leaves
+      * an already-computed i1 in llvm-value-res/llvm-type-res rather
+      * than an address to load, since a condition name is a boolean
+      * test, not a variable.
+         call "tree-map-get" using condition-name-var-types
+              cobl-string-ptr in token-string
+              llvm-type-res
+              is-condition-name.
+         if is-condition-name = 'Y'
+           perform build-condition-name-check
+           exit paragraph
+         end-if.
+
       * Next check if it is in local-storage.
          call "tree-map-get" using
               local-storage-vars
@@ -2010,6 +5660,8 @@
                   returning llvm-value-res
            end-if
 
+           perform handle-optional-table-subscript
+
            exit paragraph
          end-if.
 
@@ -2040,12 +5692,205 @@
                 by value llvm-value-res
                 by content x"00"
                 returning llvm-value-res
+           perform handle-optional-table-subscript
+           exit paragraph
+         end-if.
+
+      * Check if this global is a BASED working-storage item. If it is,
+      * its global holds an address rather than being the real storage,
+      * so we need a load, and the type to report is the original
+      * element type saved in based-var-types rather than the pointer
+      * type the global itself was declared with.
+         call "tree-map-get" using based-var-types
+              cobl-string-ptr in token-string
+              llvm-type-res is-based.
+
+         if is-based = 'Y'
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value LLVMPtrType
+                by value llvm-value-res
+                by content x"00"
+                returning llvm-value-res
+           perform handle-optional-table-subscript
            exit paragraph
          end-if.
 
-         call "LLVMGlobalGetValueType" using
-              by value llvm-value-res
-              returning llvm-type-res.
+         call "LLVMGlobalGetValueType" using
+              by value llvm-value-res
+              returning llvm-type-res.
+
+         perform handle-optional-table-subscript.
+
+      * If the identifier just resolved to an OCCURS table (an array
+      * type) and it is immediately followed by "(" subscript ")",
+      * evaluate the subscript expression and narrow llvm-value-res /
+      * llvm-type-res down to the addressed element. Does nothing when
+      * no "(" follows. COBOL subscripts are 1-origin.
+       handle-optional-table-subscript.
+         move llvm-value-res to subscript-array-value.
+         move llvm-type-res to subscript-array-type.
+
+         perform peek-token-string-and-buffer.
+         if pic-buffer = "("
+           call "LLVMGetTypeKind" using
+                by value subscript-array-type
+                returning tmp-int
+           if tmp-int not = LLVMArrayTypeKind
+             perform dump-error-loc
+             display "Subscript used on a non-table item '" no advancing
+             call "string-display" using token-string 'N'
+             display "'"
+             stop run
+           end-if
+
+           perform pop-lpar
+
+           perform get-single-expression
+           call "LLVMBuildLoad2" using
+                by value builder-ptr
+                by value llvm-type-res
+                by value llvm-value-res
+                by content x"00"
+                returning subscript-index-value
+
+           perform pop-rpar
+
+           call "LLVMConstInt" using
+                by value LLVMInt32Type
+                by value 1
+                by value 0
+                returning llvm-value-res2
+           call "LLVMBuildSub" using
+                by value builder-ptr
+                by value subscript-index-value
+                by value llvm-value-res2
+                by content x"00"
+                returning subscript-index-value
+
+           move LLVMInt32ZeroValue to table-subscript-gep-offsets(1)
+           move subscript-index-value to table-subscript-gep-offsets(2)
+
+           set tmp-ptr to address of table-subscript-gep-offsets(1)
+           call "LLVMBuildGEP2" using
+                by value builder-ptr
+                by value subscript-array-type
+                by value subscript-array-value
+                by value tmp-ptr
+                by value 2
+                by content x"00"
+                returning llvm-value-res
+
+           call "LLVMGetElementType" using
+                by value subscript-array-type
+                returning llvm-type-res
+         end-if.
+
+      * Given an 88-level condition name in `token-string`, whose
+      * parent's llvm type was just looked up into `llvm-type-res`,
+      * build an i1 that's true iff the parent's current value equals
+      * any one of the condition name's VALUE literals (OR'd
+      * together), leaving it in llvm-value-res with llvm-type-res set
+      * to LLVMInt1Type.
+       build-condition-name-check.
+         call "tree-map-get" using condition-name-vars
+              cobl-string-ptr in token-string
+              tmp-ptr2
+              tmp-bool.
+
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value tmp-ptr2
+              by content x"00"
+              returning llvm-lhs-value-res.
+
+         call "tree-map-get" using condition-name-value-vecs
+              cobl-string-ptr in token-string
+              condition-value-vec-ptr
+              tmp-bool.
+         set address of condition-value-vec-storage to
+             condition-value-vec-ptr.
+
+         move LLVMInt1ZeroValue to llvm-value-res2.
+
+         move 0 to iter.
+         perform until
+                 iter >= vector-size in condition-value-vec-storage
+           call "vector-at" using
+                condition-value-vec-storage iter tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           set address of generic-expr-storage to tmp-ptr-storage
+           call "is-through-expr" using
+                generic-expr-storage is-range-entry
+
+           if is-range-entry = 'Y'
+             set address of through-expr-storage to tmp-ptr-storage
+             set address of numeric-literal-expr-storage to
+                 start-expr-ptr in through-expr-storage
+             move numeric-value in numeric-literal-expr-storage to
+                  condition-range-lo-value
+             set address of numeric-literal-expr-storage to
+                 end-expr-ptr in through-expr-storage
+             move numeric-value in numeric-literal-expr-storage to
+                  condition-range-hi-value
+
+             call "LLVMConstInt" using
+                  by value llvm-type-res
+                  by value condition-range-lo-value
+                  by value 1
+                  returning llvm-rhs-value-res
+             call "LLVMBuildICmp" using
+                  by value builder-ptr
+                  by value LLVMIntSGE
+                  by value llvm-lhs-value-res
+                  by value llvm-rhs-value-res
+                  by content x"00"
+                  returning range-lo-cmp-res
+
+             call "LLVMConstInt" using
+                  by value llvm-type-res
+                  by value condition-range-hi-value
+                  by value 1
+                  returning llvm-rhs-value-res
+             call "LLVMBuildICmp" using
+                  by value builder-ptr
+                  by value LLVMIntSLE
+                  by value llvm-lhs-value-res
+                  by value llvm-rhs-value-res
+                  by content x"00"
+                  returning range-hi-cmp-res
+
+             call "LLVMBuildAnd" using
+                  by value builder-ptr
+                  by value range-lo-cmp-res
+                  by value range-hi-cmp-res
+                  by content x"00"
+                  returning tmp-ptr2
+           else
+             move tmp-ptr-storage to llvm-rhs-value-res
+
+             call "LLVMBuildICmp" using
+                  by value builder-ptr
+                  by value LLVMIntEq
+                  by value llvm-lhs-value-res
+                  by value llvm-rhs-value-res
+                  by content x"00"
+                  returning tmp-ptr2
+           end-if
+
+           call "LLVMBuildOr" using
+                by value builder-ptr
+                by value llvm-value-res2
+                by value tmp-ptr2
+                by content x"00"
+                returning llvm-value-res2
+
+           set iter up by 1
+         end-perform.
+
+         move llvm-value-res2 to llvm-value-res.
+         move LLVMInt1Type to llvm-type-res.
 
       * Given a cobl-string in `tmp-string`, strip the leading and trailing
       * quotes from the string.
@@ -2106,11 +5951,75 @@
       * following it to construct the arguments for the entry function. This
       * will also pop any trailing period at the end of the entry.
        add-entry-impl.
+      * With no "-fexport" allow-list, every entry exports as before.
+      * Otherwise this entry keeps external linkage only if its own
+      * name is on the list.
+         move 'Y' to entry-is-exported.
+         if export-filter-ptr in this-codegen not = null
+           move 'N' to entry-is-exported
+           set address of export-filter-storage to
+               export-filter-ptr in this-codegen
+           call "vector-size" using
+                export-filter-storage export-filter-count
+           move 0 to export-filter-index
+           perform until export-filter-index >= export-filter-count
+                      or entry-is-exported = 'Y'
+             call "vector-at" using
+                  export-filter-storage export-filter-index tmp-ptr
+             set address of tmp-ptr-storage to tmp-ptr
+             move tmp-ptr-storage to export-filter-c-str
+             call "string-compare-c-string" using entry-name-string
+                  export-filter-c-str export-compare-return
+             if export-compare-return = 0
+               move 'Y' to entry-is-exported
+             end-if
+             set export-filter-index up by 1
+           end-perform
+         end-if.
+
          call "LLVMAddFunction" using
               by value llvm-module in this-codegen
               by value cobl-string-ptr in entry-name-string
               by value LLVMEntryPointFuncType
               returning entry-func-ptr.
+
+         if entry-is-exported = 'N'
+           call "LLVMSetLinkage" using
+                by value entry-func-ptr
+                by value LLVMInternalLinkage
+         end-if.
+
+      * Give this ENTRY its own DISubprogram, sharing the module's
+      * compile unit/file, so a debugger can step into it by name.
+         call "LLVMDIBuilderCreateSubroutineType" using
+              by value llvm-dibuilder in this-codegen
+              by value llvm-di-file in this-codegen
+              by value llvm-null-ptr-arg
+              by value 0
+              by value LLVMDIFlagZero
+              returning llvm-di-subroutine-type.
+
+         call "LLVMDIBuilderCreateFunction" using
+              by value llvm-dibuilder in this-codegen
+              by value llvm-di-file in this-codegen
+              by value cobl-string-ptr in entry-name-string
+              by value cobl-string-length in entry-name-string
+              by content x"00"
+              by value 0
+              by value llvm-di-file in this-codegen
+              by value token-line
+              by value llvm-di-subroutine-type
+              by value 0
+              by value 1
+              by value token-line
+              by value LLVMDIFlagZero
+              by value 0
+              returning entry-di-subprogram.
+
+         call "LLVMSetSubprogram" using
+              by value entry-func-ptr
+              by value entry-di-subprogram.
+
          call "LLVMAppendBasicBlock" using
               by value entry-func-ptr
               by content function concatenate("entry", x"00")
@@ -2127,7 +6036,7 @@
 
            perform forever
              perform peek-token-string-and-buffer
-             if pic-buffer = "."
+             if pic-buffer = "." or pic-buffer-upper = "RETURNING"
                exit perform
              end-if
              perform get-token-string-and-buffer
@@ -2184,17 +6093,56 @@
            end-perform
          end-if.
 
+      * A RETURNING clause names one of this entry's LINKAGE SECTION
+      * items as the value the caller wants back. Rather than loading it
+      * out of the fixed args array like an ordinary USING parameter, we
+      * bind its global straight to the third (`ret`) parameter of the
+      * entry function: the caller already passed the address of its
+      * own storage there, so any write to the RETURNING item inside
+      * the entry's body lands directly in the caller's variable, the
+      * same by-reference approach USING already relies on.
+         perform peek-token-string-and-buffer.
+         if pic-buffer-upper = "RETURNING"
+           perform get-token-string-and-buffer
+           perform get-token-string-and-buffer
+
+           call "tree-map-get" using
+                linkage-section-vars
+                cobl-string-ptr in token-string
+                llvm-value-res2
+                tmp-bool
+
+           if tmp-bool = 'N'
+             display "error: Unexpected linkage-section variable '"
+                     no advancing
+             call "string-display" using token-string 'N'
+             display "'"
+             stop run
+           end-if
+
+           call "LLVMGetParam" using
+                by value entry-func-ptr
+                by value 2
+                returning llvm-value-res
+
+           call "LLVMBuildStore" using
+                by value entry-builder-ptr
+                by value llvm-value-res
+                by value llvm-value-res2
+         end-if.
+
          call "LLVMConstInt" using
               by value LLVMInt32Type
               by value num-entries
               by value 0
               returning llvm-value-res.
 
+         set tmp-ptr to address of llvm-value-res.
          call "LLVMBuildCall2" using
               by value entry-builder-ptr
               by value LLVMInternalFuncType
               by value program-func-ptr
-              by value address of llvm-value-res
+              by value tmp-ptr
               by value 1
               by content x"00".
 
@@ -2225,52 +6173,415 @@
 
          set num-entries up by 1.
 
+      * Keep a long-lived copy of this entry's name so the driver can
+      * write out a symbol manifest once the whole module is compiled.
+      * An entry narrowed to internal linkage above isn't externally
+      * callable any more, so it has no business in that manifest.
+         if entry-is-exported = 'Y'
+           compute entry-name-copy-alloc-size =
+             cobl-string-length in entry-name-string + 1
+           call "cobl-malloc" using
+                entry-name-copy-ptr entry-name-copy-alloc-size
+           call "cobl-memcpy" using
+                entry-name-copy-ptr
+                cobl-string-ptr in entry-name-string
+                cobl-string-length in entry-name-string
+           set tmp-ptr to entry-name-copy-ptr
+           set tmp-ptr up by cobl-string-length in entry-name-string
+           set address of tmp-char-storage to tmp-ptr
+           move x"00" to tmp-char-storage
+
+           call "vector-append-storage" using
+                entry-names-vec in this-codegen tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move entry-name-copy-ptr to tmp-ptr-storage
+         end-if.
+
          perform pop-period.
 
        handle-entry.
          perform get-token-string-and-buffer.
 
-         if not (pic-buffer(1:1) = "'" or pic-buffer(1:1) = '"')
-           display "error: Expected string for ENTRY but found '"
-                   no advancing
-           call "string-display" using token-string 'N'
-           display "'"
-           stop run
-         end-if.
+         if not (pic-buffer(1:1) = "'" or pic-buffer(1:1) = '"')
+           display "error: Expected string for ENTRY but found '"
+                   no advancing
+           call "string-display" using token-string 'N'
+           display "'"
+           stop run
+         end-if.
+
+         call "string-construct" using tmp-string.
+         call "string-construct" using entry-name-string.
+         call "string-copy" using tmp-string token-string.
+         perform strip-quotes-from-string-token.
+         call "string-copy" using entry-name-string tmp-string.
+         call "string-destroy" using tmp-string.
+
+         perform add-entry-impl.
+         call "string-destroy" using entry-name-string.
+
+       is-last-instruction-terminator.
+         call "LLVMGetInsertBlock" using
+              by value builder-ptr
+              returning llvm-bb-res.
+         call "LLVMGetLastInstruction" using
+              by value llvm-bb-res
+              returning llvm-value-res.
+         if llvm-value-res = null
+           move 'N' to tmp-bool
+           exit paragraph
+         end-if.
+
+         call "LLVMIsATerminatorInst" using
+              by value llvm-value-res
+              returning tmp-int.
+         if tmp-int = 0
+           move 'N' to tmp-bool
+         else
+           move 'Y' to tmp-bool
+         end-if.
+       end-is-last-instruction-terminator.
+
+      * This is effectively a while loop.
+      * IF <condition> ... [ELSE ...] END-IF
+       handle-if.
+         perform get-expression.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("if-then", x"00")
+              returning llvm-if-then-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("if-else", x"00")
+              returning llvm-if-else-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("if-end", x"00")
+              returning llvm-if-end-bb.
+
+         call "LLVMBuildCondBr" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value llvm-if-then-bb
+              by value llvm-if-else-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-if-then-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-if-then-bb.
+
+      * Emit the THEN body. To prevent a nested IF or PERFORM from
+      * overwriting the BBs we created, we need to stash them somewhere.
+         call "vector-append-storage" using
+              llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-if-else-bb to tmp-ptr-storage.
+         call "vector-append-storage" using
+              llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-if-end-bb to tmp-ptr-storage.
+
+         perform forever
+           perform dispatch-verb
+
+           if lexer-eof in this-codegen-lexer = 'Y'
+             move 'N' to if-saw-else
+             exit perform
+           end-if
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "ELSE"
+             perform get-token-string-and-buffer
+             move 'Y' to if-saw-else
+             exit perform
+           end-if
+           if pic-buffer-upper = "END-IF"
+             perform get-token-string-and-buffer
+             move 'N' to if-saw-else
+             exit perform
+           end-if
+         end-perform.
+
+         call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-if-else-bb.
+         call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-if-end-bb.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-if-end-bb.
+
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-if-else-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-if-else-bb.
+
+         if if-saw-else = 'Y'
+           call "vector-append-storage" using
+                llvm-cond-bb-stack tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move llvm-if-else-bb to tmp-ptr-storage
+           call "vector-append-storage" using
+                llvm-merge-bb-stack tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move llvm-if-end-bb to tmp-ptr-storage
+
+           perform forever
+             perform dispatch-verb
+
+             if lexer-eof in this-codegen-lexer = 'Y'
+               exit perform
+             end-if
+
+             perform peek-token-string-and-buffer
+             if pic-buffer-upper = "END-IF"
+               perform get-token-string-and-buffer
+               exit perform
+             end-if
+           end-perform
+
+           call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move tmp-ptr-storage to llvm-if-else-bb
+           call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr
+           set address of tmp-ptr-storage to tmp-ptr
+           move tmp-ptr-storage to llvm-if-end-bb
+         end-if.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-if-end-bb.
+
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-if-end-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-if-end-bb.
+       end-handle-if.
+
+      * EVALUATE <subject> WHEN <value> ... [WHEN OTHER ...] END-EVALUATE
+      *
+      * Lowered as a chain of equality checks against the subject, each
+      * guarding its own body block, all of which join at a single end
+      * block. WHEN OTHER is unconditional and must be the last branch,
+      * same as in COBOL itself.
+       handle-evaluate.
+         perform get-expression.
+         move llvm-value-res to llvm-evaluate-subject-ptr.
+         move llvm-type-res to llvm-evaluate-subject-type.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-evaluate-subject-type
+              by value llvm-evaluate-subject-ptr
+              by content x"00"
+              returning llvm-evaluate-subject-value.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("evaluate-end", x"00")
+              returning llvm-evaluate-end-bb.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("evaluate-check", x"00")
+              returning llvm-evaluate-next-check-bb.
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-evaluate-next-check-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-evaluate-next-check-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-evaluate-next-check-bb.
+
+         move 'N' to evaluate-done.
+         perform until evaluate-done = 'Y'
+           perform peek-token-string-and-buffer
+
+           if pic-buffer-upper = "END-EVALUATE"
+             perform get-token-string-and-buffer
+             call "LLVMBuildBr" using
+                  by value builder-ptr
+                  by value llvm-evaluate-end-bb
+             move 'Y' to evaluate-done
+             exit perform
+           end-if
+
+      * Must be WHEN.
+           perform get-token-string-and-buffer
+           perform peek-token-string-and-buffer
+
+           if pic-buffer-upper = "OTHER"
+             perform get-token-string-and-buffer
+
+             call "LLVMCreateBasicBlockInContext" using
+                  by value LLVMContext
+                  by content function
+                     concatenate("evaluate-when-other", x"00")
+                  returning llvm-evaluate-body-bb
+             call "LLVMBuildBr" using
+                  by value builder-ptr
+                  by value llvm-evaluate-body-bb
+             call "LLVMAppendExistingBasicBlock" using
+                  by value program-func-ptr
+                  by value llvm-evaluate-body-bb
+             call "LLVMPositionBuilderAtEnd" using
+                  by value builder-ptr
+                  by value llvm-evaluate-body-bb
+
+             perform handle-evaluate-when-body
+
+             call "LLVMBuildBr" using
+                  by value builder-ptr
+                  by value llvm-evaluate-end-bb
+             move 'Y' to evaluate-done
+           else
+             perform get-expression
+             move llvm-value-res to llvm-evaluate-when-ptr
+             move llvm-type-res to llvm-evaluate-when-type
+             call "LLVMBuildLoad2" using
+                  by value builder-ptr
+                  by value llvm-evaluate-when-type
+                  by value llvm-evaluate-when-ptr
+                  by content x"00"
+                  returning llvm-evaluate-when-value
+
+             call "LLVMBuildICmp" using
+                  by value builder-ptr
+                  by value LLVMIntEq
+                  by value llvm-evaluate-subject-value
+                  by value llvm-evaluate-when-value
+                  by content x"00"
+                  returning llvm-value-res
+
+             call "LLVMCreateBasicBlockInContext" using
+                  by value LLVMContext
+                  by content function
+                     concatenate("evaluate-when-body", x"00")
+                  returning llvm-evaluate-body-bb
+             call "LLVMCreateBasicBlockInContext" using
+                  by value LLVMContext
+                  by content function
+                     concatenate("evaluate-check", x"00")
+                  returning llvm-evaluate-next-check-bb2
+
+             call "LLVMBuildCondBr" using
+                  by value builder-ptr
+                  by value llvm-value-res
+                  by value llvm-evaluate-body-bb
+                  by value llvm-evaluate-next-check-bb2
+             call "LLVMAppendExistingBasicBlock" using
+                  by value program-func-ptr
+                  by value llvm-evaluate-body-bb
+             call "LLVMPositionBuilderAtEnd" using
+                  by value builder-ptr
+                  by value llvm-evaluate-body-bb
+
+             perform handle-evaluate-when-body
+
+             call "LLVMBuildBr" using
+                  by value builder-ptr
+                  by value llvm-evaluate-end-bb
+
+             call "LLVMAppendExistingBasicBlock" using
+                  by value program-func-ptr
+                  by value llvm-evaluate-next-check-bb2
+             call "LLVMPositionBuilderAtEnd" using
+                  by value builder-ptr
+                  by value llvm-evaluate-next-check-bb2
+
+             if evaluate-done = 'Y'
+               call "LLVMBuildBr" using
+                    by value builder-ptr
+                    by value llvm-evaluate-end-bb
+             else
+               move llvm-evaluate-next-check-bb2 to
+                    llvm-evaluate-next-check-bb
+             end-if
+           end-if
+         end-perform.
+
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-evaluate-end-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-evaluate-end-bb.
+       end-handle-evaluate.
+
+      * Shared by every WHEN/WHEN OTHER body: dispatches verbs until the
+      * next WHEN (left unconsumed, for the caller's loop to see) or
+      * END-EVALUATE (consumed here, and `evaluate-done` raised). The
+      * subject/next-check/end BBs live in local-storage globals that a
+      * nested IF/PERFORM/EVALUATE inside this body would otherwise
+      * clobber via recursive dispatch-verb calls, so we stash them on
+      * the same generic stacks IF and PERFORM UNTIL already use.
+       handle-evaluate-when-body.
+         call "vector-append-storage" using
+              llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-evaluate-subject-value to tmp-ptr-storage.
+         call "vector-append-storage" using
+              llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-evaluate-subject-type to tmp-ptr-storage.
+
+         call "vector-append-storage" using
+              llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-evaluate-next-check-bb to tmp-ptr-storage.
+         call "vector-append-storage" using
+              llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-evaluate-end-bb to tmp-ptr-storage.
+
+         perform forever
+           perform dispatch-verb
 
-         call "string-construct" using tmp-string.
-         call "string-construct" using entry-name-string.
-         call "string-copy" using tmp-string token-string.
-         perform strip-quotes-from-string-token.
-         call "string-copy" using entry-name-string tmp-string.
-         call "string-destroy" using tmp-string.
+           if lexer-eof in this-codegen-lexer = 'Y'
+             move 'Y' to evaluate-done
+             exit perform
+           end-if
 
-         perform add-entry-impl.
-         call "string-destroy" using entry-name-string.
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "WHEN"
+             exit perform
+           end-if
+           if pic-buffer-upper = "END-EVALUATE"
+             perform get-token-string-and-buffer
+             move 'Y' to evaluate-done
+             exit perform
+           end-if
+         end-perform.
 
-       is-last-instruction-terminator.
-         call "LLVMGetInsertBlock" using
-              by value builder-ptr
-              returning llvm-bb-res.
-         call "LLVMGetLastInstruction" using
-              by value llvm-bb-res
-              returning llvm-value-res.
-         if llvm-value-res = null
-           move 'N' to tmp-bool
-           exit paragraph
-         end-if.
+         call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-evaluate-end-bb.
+         call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-evaluate-next-check-bb.
 
-         call "LLVMIsATerminatorInst" using
-              by value llvm-value-res
-              returning tmp-int.
-         if tmp-int = 0
-           move 'N' to tmp-bool
-         else
-           move 'Y' to tmp-bool
-         end-if.
-       end-is-last-instruction-terminator.
+         call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-evaluate-subject-type.
+         call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-evaluate-subject-value.
+       end-handle-evaluate-when-body.
 
-      * This is effectively a while loop.
        handle-perform-until.
          call "LLVMCreateBasicBlockInContext" using
               by value LLVMContext
@@ -2381,6 +6692,28 @@
            exit paragraph
          end-if.
 
+      * We do not yet know if this is PERFORM paragraph-name or
+      * PERFORM operand TIMES - both start with a single token before
+      * we find out what comes next - so stash what we just read
+      * before peeking ahead, since the peek reuses token-string's
+      * buffer for whatever it finds.
+         call "string-construct" using perform-operand-name.
+         call "string-copy" using perform-operand-name token-string.
+
+         perform peek-token-string-and-buffer.
+
+         if pic-buffer-upper = "TIMES"
+           perform get-token-string-and-buffer
+           perform handle-perform-times
+           call "string-destroy" using perform-operand-name
+           exit paragraph
+         end-if.
+
+      * Not TIMES after all - put the paragraph name back so the rest
+      * of this paragraph sees exactly what it did before the peek.
+         call "string-copy" using token-string perform-operand-name.
+         call "string-destroy" using perform-operand-name.
+
          call "tree-map-get" using paragraph-bbs
               cobl-string-ptr in token-string
               perform-bb tmp-bool.
@@ -2413,11 +6746,12 @@
               by value frame-ptr-alloca
               by content x"00"
               returning frame-ptr-value.
+         set tmp-ptr to address of LLVMInt32OneValue.
          call "LLVMBuildGEP2" using
               by value builder-ptr
               by value LLVMPtrType
               by value frame-ptr-value
-              by value address of LLVMInt32OneValue
+              by value tmp-ptr
               by value 1
               by content x"00"
               returning frame-ptr-value.
@@ -2449,9 +6783,221 @@
               by value llvm-bb-res.
        end-handle-perform.
 
+      * PERFORM operand TIMES. The operand token was already consumed
+      * (and saved in perform-operand-name) by handle-perform while it
+      * was looking ahead for this TIMES keyword; feed it back through
+      * the one-token lookahead slot so get-single-expression resolves
+      * it exactly as it would resolve any other literal or identifier
+      * operand.
+       handle-perform-times.
+         call "string-copy" using token-string perform-operand-name.
+         set tmp-ptr to address of pic-buffer.
+         call "string-copy-to-pic" using
+              token-string tmp-ptr pic-buffer-size.
+         move function upper-case(pic-buffer) to pic-buffer-upper.
+         move 'Y' to has-lookahead in this-codegen.
+
+         perform get-single-expression.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value llvm-type-res
+              by value llvm-value-res
+              by content x"00"
+              returning perform-times-limit-value.
+
+         call "LLVMBuildAlloca" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by content x"00"
+              returning perform-times-counter.
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value LLVMInt32ZeroValue
+              by value perform-times-counter.
+
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("perform-times-cond", x"00")
+              returning llvm-cond-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("perform-times-body", x"00")
+              returning llvm-loop-body-bb.
+         call "LLVMCreateBasicBlockInContext" using
+              by value LLVMContext
+              by content function
+                 concatenate("perform-times-end", x"00")
+              returning llvm-merge-bb.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-cond-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-cond-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-cond-bb.
+
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by value perform-times-counter
+              by content x"00"
+              returning llvm-value-res.
+         call "LLVMBuildICmp" using
+              by value builder-ptr
+              by value LLVMIntSLT
+              by value llvm-value-res
+              by value perform-times-limit-value
+              by content x"00"
+              returning llvm-value-res.
+         call "LLVMBuildCondBr" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value llvm-loop-body-bb
+              by value llvm-merge-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-loop-body-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-loop-body-bb.
+
+      * Protect this loop's own state across the body, the same way
+      * PERFORM UNTIL protects llvm-cond-bb/llvm-merge-bb, in case the
+      * body itself contains another PERFORM TIMES.
+         call "vector-append-storage" using
+              llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-cond-bb to tmp-ptr-storage.
+         call "vector-append-storage" using
+              llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move llvm-merge-bb to tmp-ptr-storage.
+         call "vector-append-storage" using
+              perform-times-counter-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move perform-times-counter to tmp-ptr-storage.
+
+         perform forever
+           perform dispatch-verb
+
+           if lexer-eof in this-codegen-lexer = 'Y'
+             exit perform
+           end-if
+
+           perform peek-token-string-and-buffer
+           if pic-buffer-upper = "END-PERFORM"
+             perform get-token-string-and-buffer
+             exit perform
+           end-if
+         end-perform.
+
+         call "vector-pop-back" using llvm-cond-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-cond-bb.
+         call "vector-pop-back" using llvm-merge-bb-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to llvm-merge-bb.
+         call "vector-pop-back" using
+              perform-times-counter-stack tmp-ptr.
+         set address of tmp-ptr-storage to tmp-ptr.
+         move tmp-ptr-storage to perform-times-counter.
+
+      * Bump the counter, then go recheck the condition.
+         call "LLVMBuildLoad2" using
+              by value builder-ptr
+              by value LLVMInt32Type
+              by value perform-times-counter
+              by content x"00"
+              returning llvm-value-res.
+         call "LLVMBuildAdd" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value LLVMInt32OneValue
+              by content x"00"
+              returning llvm-value-res.
+         call "LLVMBuildStore" using
+              by value builder-ptr
+              by value llvm-value-res
+              by value perform-times-counter.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value llvm-cond-bb.
+         call "LLVMAppendExistingBasicBlock" using
+              by value program-func-ptr
+              by value llvm-merge-bb.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-merge-bb.
+       end-handle-perform-times.
+
+      * GO TO paragraph-name. Unlike PERFORM, this never returns, so we
+      * do not push anything onto the frame stack - just branch straight
+      * into the target paragraph's BB (creating it now if it has not
+      * been declared yet, same as PERFORM does) and then open a fresh
+      * BB to keep emitting into, since any further statements up to
+      * the next paragraph are unreachable but still need somewhere to
+      * go.
+       handle-go-to.
+         perform get-token-string-and-buffer.
+         if pic-buffer-upper not = "TO"
+           perform dump-error-loc
+           display "Expected TO after GO"
+           stop run.
+
+         perform get-token-string-and-buffer.
+
+         call "tree-map-get" using paragraph-bbs
+              cobl-string-ptr in token-string
+              goto-bb tmp-bool.
+
+         if tmp-bool = 'N'
+           call "LLVMCreateBasicBlockInContext" using
+                by value LLVMContext
+                by value cobl-string-ptr in token-string
+                returning goto-bb
+           call "tree-map-set" using paragraph-bbs
+                cobl-string-ptr in token-string
+                goto-bb
+         end-if.
+
+         call "LLVMBuildBr" using
+              by value builder-ptr
+              by value goto-bb.
+
+         call "LLVMAppendBasicBlockInContext" using
+              by value LLVMContext
+              by value program-func-ptr
+              by content x"00"
+              returning llvm-bb-res.
+         call "LLVMPositionBuilderAtEnd" using
+              by value builder-ptr
+              by value llvm-bb-res.
+
+         perform pop-period.
+       end-handle-go-to.
+
       * We parsed and popped a DISPLAY token. Spin up a printf.
        handle-display.
          perform forever
+      * Stash the operand's identifier (if it is one - a literal or an
+      * ADDRESS OF expression just copies something harmless here) before
+      * get-expression consumes it, so a plain numeric PIC item can be
+      * looked up in numeric-pic-widths afterwards and zero-padded to its
+      * declared width instead of printing as a bare integer.
+           perform peek-token-string-and-buffer
+           call "string-construct" using display-operand-name
+           call "string-copy" using display-operand-name token-string
+
+           move 2 to display-printf-arg-count
+           move 'N' to display-need-sign
+           move 'N' to display-need-split
+
            perform get-expression
            move llvm-type-res to llvm-lhs-type-res
            perform llvm-type-res-is-pic
@@ -2468,7 +7014,117 @@
                  when LLVMPointerTypeKind
                    move LLVMPointerFormatSpecifier to printf-args(1)
                  when LLVMIntegerTypeKind
-                   move LLVMIntFormatSpecifier to printf-args(1)
+                   call "tree-map-get" using numeric-pic-widths
+                        cobl-string-ptr in display-operand-name
+                        numeric-pic-width-ptr
+                        display-numeric-width-found
+                   if display-numeric-width-found = 'Y'
+                     set address of numeric-pic-width-storage to
+                         numeric-pic-width-ptr
+                     move numeric-pic-width-storage to
+                          display-numeric-width
+
+                     call "tree-map-get" using numeric-pic-scales
+                          cobl-string-ptr in display-operand-name
+                          numeric-pic-width-ptr
+                          display-numeric-scale-found
+                     move 0 to display-numeric-scale
+                     if display-numeric-scale-found = 'Y'
+                       set address of numeric-pic-width-storage to
+                           numeric-pic-width-ptr
+                       move numeric-pic-width-storage to
+                            display-numeric-scale
+                     end-if
+
+                     call "tree-map-get" using numeric-pic-signs
+                          cobl-string-ptr in display-operand-name
+                          numeric-pic-width-ptr
+                          display-numeric-is-signed-found
+                     move 0 to display-numeric-is-signed
+                     if display-numeric-is-signed-found = 'Y'
+                       set address of numeric-pic-width-storage to
+                           numeric-pic-width-ptr
+                       move numeric-pic-width-storage to
+                            display-numeric-is-signed
+                     end-if
+
+                     if display-numeric-is-signed = 1
+                       move 'Y' to display-need-sign
+                     end-if
+                     if display-numeric-scale > 0
+                       move 'Y' to display-need-split
+                     end-if
+
+                     compute display-int-digit-count =
+                             display-numeric-width
+                             - display-numeric-scale
+                     move display-int-digit-count to
+                          display-int-digit-buff
+                     move display-numeric-scale to display-scale-buff
+
+                     evaluate true
+                       when display-need-sign = 'N' and
+                            display-need-split = 'N'
+      * Plain unsigned integer PIC - exactly the format built before
+      * decimal/sign support existed.
+                         call "LLVMBuildGlobalStringPtr" using
+                              by value builder-ptr
+                              by content function concatenate(
+                                   "%0",
+                                   function trim(
+                                        display-numeric-width-buff,
+                                        leading),
+                                   "u", x"00")
+                              by content x"00"
+                              returning printf-args(1)
+                       when display-need-sign = 'Y' and
+                            display-need-split = 'N'
+                         call "LLVMBuildGlobalStringPtr" using
+                              by value builder-ptr
+                              by content function concatenate(
+                                   "%s%0",
+                                   function trim(
+                                        display-int-digit-buff,
+                                        leading),
+                                   "u", x"00")
+                              by content x"00"
+                              returning printf-args(1)
+                         move 3 to display-printf-arg-count
+                       when display-need-sign = 'N' and
+                            display-need-split = 'Y'
+                         call "LLVMBuildGlobalStringPtr" using
+                              by value builder-ptr
+                              by content function concatenate(
+                                   "%0",
+                                   function trim(
+                                        display-int-digit-buff,
+                                        leading),
+                                   "u.%0",
+                                   function trim(display-scale-buff,
+                                                  leading),
+                                   "u", x"00")
+                              by content x"00"
+                              returning printf-args(1)
+                         move 3 to display-printf-arg-count
+                       when other
+                         call "LLVMBuildGlobalStringPtr" using
+                              by value builder-ptr
+                              by content function concatenate(
+                                   "%s%0",
+                                   function trim(
+                                        display-int-digit-buff,
+                                        leading),
+                                   "u.%0",
+                                   function trim(display-scale-buff,
+                                                  leading),
+                                   "u", x"00")
+                              by content x"00"
+                              returning printf-args(1)
+                         move 4 to display-printf-arg-count
+                     end-evaluate
+                   else
+                     move LLVMIntFormatSpecifier to printf-args(1)
+                   end-if
                  when other
                    perform dump-error-loc
                    display "Unable to display LLVM type for '"
@@ -2485,15 +7141,103 @@
                     returning llvm-value-res
            end-evaluate
 
-           move llvm-value-res to printf-args(2)
+           call "string-destroy" using display-operand-name
+
+           if display-need-sign = 'N' and display-need-split = 'N'
+             move llvm-value-res to printf-args(2)
+           else
+      * Peel the sign off into its own %s argument (magnitude is
+      * negated at runtime via LLVMBuildNeg rather than relying on two's
+      * complement printing, since %u would otherwise print the wrong
+      * number of digits for a negative value) and, when there is a
+      * scale, split the magnitude into integer/fractional parts around
+      * 10**scale via LLVMBuildSDiv/LLVMBuildSRem.
+             call "LLVMBuildICmp" using
+                  by value builder-ptr
+                  by value LLVMIntSLT
+                  by value llvm-value-res
+                  by value LLVMInt32ZeroValue
+                  by content x"00"
+                  returning display-is-neg-value
+
+             call "LLVMBuildNeg" using
+                  by value builder-ptr
+                  by value llvm-value-res
+                  by content x"00"
+                  returning display-magnitude-value
+             call "LLVMBuildSelect" using
+                  by value builder-ptr
+                  by value display-is-neg-value
+                  by value display-magnitude-value
+                  by value llvm-value-res
+                  by content x"00"
+                  returning display-magnitude-value
+
+             if display-need-sign = 'Y'
+               call "LLVMBuildGlobalStringPtr" using
+                    by value builder-ptr
+                    by content function concatenate("-", x"00")
+                    by content x"00"
+                    returning display-sign-value
+               call "LLVMBuildGlobalStringPtr" using
+                    by value builder-ptr
+                    by content x"00"
+                    by content x"00"
+                    returning printf-args(2)
+               call "LLVMBuildSelect" using
+                    by value builder-ptr
+                    by value display-is-neg-value
+                    by value display-sign-value
+                    by value printf-args(2)
+                    by content x"00"
+                    returning printf-args(2)
+             end-if
+
+             if display-need-split = 'Y'
+               move display-numeric-scale to power-of-ten-exponent
+               perform compute-power-of-ten
+               move power-of-ten-result to tmp-unsigned-long
+               call "LLVMConstInt" using
+                    by value LLVMInt32Type
+                    by value tmp-unsigned-long
+                    by value 0
+                    returning display-scale-const
+
+               call "LLVMBuildSDiv" using
+                    by value builder-ptr
+                    by value display-magnitude-value
+                    by value display-scale-const
+                    by content x"00"
+                    returning display-int-part-value
+               call "LLVMBuildSRem" using
+                    by value builder-ptr
+                    by value display-magnitude-value
+                    by value display-scale-const
+                    by content x"00"
+                    returning display-frac-part-value
+
+               if display-need-sign = 'Y'
+                 move display-int-part-value to printf-args(3)
+                 move display-frac-part-value to printf-args(4)
+               else
+                 move display-int-part-value to printf-args(2)
+                 move display-frac-part-value to printf-args(3)
+               end-if
+             else
+               if display-need-sign = 'Y'
+                 move display-magnitude-value to printf-args(3)
+               end-if
+             end-if
+           end-if
 
            perform get-printf-func
+           set tmp-ptr to address of printf-args(1)
            call "LLVMBuildCall2" using
                 by value builder-ptr
                 by value printf-func-type-ptr
                 by value printf-func-ptr
-                by value address of printf-args(1)
-                by value 2
+                by value tmp-ptr
+                by value display-printf-arg-count
                 by content x"00"
 
            perform peek-token-string-and-buffer
@@ -2574,11 +7318,12 @@
        emit-print-newline.
          perform get-printf-func.
          perform get-newline-global-string.
+         set tmp-ptr to address of LLVMNewlineGlobalString.
          call "LLVMBuildCall2" using
               by value builder-ptr
               by value printf-func-type-ptr
               by value printf-func-ptr
-              by value address of LLVMNewlineGlobalString
+              by value tmp-ptr
               by value 1
               by content x"00".
 
