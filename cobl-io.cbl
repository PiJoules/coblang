@@ -3,8 +3,13 @@
        environment division.
          input-output section.
            file-control.
+      * One record per byte, the same "FD as a byte stream" idiom
+      * codegen.cbl already uses for error-context-file/copy-probe-file -
+      * lets io-read-line/io-write-line walk a file a character at a
+      * time and watch for x"0A" themselves instead of relying on
+      * LINE SEQUENTIAL record boundaries.
              select io-file
-             assign to io-filename
+             assign dynamic io-filename
              organization is sequential
              file status is file-status.
        DATA DIVISION.
@@ -20,11 +25,115 @@
               05 fs1 pic x.
               05 fs2 pic x.
 
+           01 filename-string.
+              copy "cobl-string.cpy".
+           01 read-any-char pic x.
+
+           01 write-src-ptr usage pointer.
+           01 write-char-buffer pic x based.
+           01 write-iter usage binary-c-long unsigned.
+           01 write-len usage binary-c-long unsigned.
+
          LINKAGE SECTION.
+           01 filename-arg usage pointer.
+           01 mode-arg pic x.
+           01 status-return-arg pic x.
+           01 line-string.
+              copy "cobl-string.cpy".
+           01 at-end-return-arg pic x.
 
        PROCEDURE DIVISION.
          stop run.
 
-       entry "io-fopen".
-         open input io-file.
+      * Open a named file for line-oriented access. mode-arg is 'R' to
+      * read an existing file, 'W' to create/truncate one for writing,
+      * or 'A' to append to one, opening it for writing if it does not
+      * already exist. status-return-arg comes back 'Y' if the open
+      * succeeded, 'N' otherwise.
+       entry "io-fopen" using filename-arg mode-arg status-return-arg.
+         call "string-construct-from-c-str" using filename-string
+              filename-arg.
+         set write-src-ptr to address of io-filename.
+         call "string-copy-to-pic" using filename-string
+              write-src-ptr length of io-filename.
+         call "string-destroy" using filename-string.
+
+         if mode-arg = 'W'
+           open output io-file
+         else if mode-arg = 'A'
+           open extend io-file
+           if fs1 not = '0'
+             open output io-file
+           end-if
+         else
+           open input io-file
+         end-if.
+
+         if fs1 = '0'
+           move 'Y' to status-return-arg
+         else
+           move 'N' to status-return-arg
+         end-if.
+         goback.
+
+      * Read the next line of the currently open file into
+      * line-string (the caller must have already run
+      * string-construct on it), stopping at x"0A" or end of file
+      * without keeping the newline. at-end-return-arg comes back 'Y'
+      * if a line (possibly empty) was read, 'N' if the file was
+      * already exhausted and nothing was read.
+       entry "io-read-line" using line-string at-end-return-arg.
+         call "string-clear" using line-string.
+         move 'N' to read-any-char.
+
+         perform forever
+           read io-file into io-file-char
+             at end
+               if read-any-char = 'N'
+                 move 'N' to at-end-return-arg
+               else
+                 move 'Y' to at-end-return-arg
+               end-if
+               exit perform
+           end-read
+
+           move 'Y' to read-any-char
+           if io-file-char = x"0A"
+             move 'Y' to at-end-return-arg
+             exit perform
+           end-if
+
+           call "string-push-back" using line-string io-file-char
+         end-perform.
+         goback.
+
+      * Write line-string to the currently open file, followed by a
+      * newline.
+       entry "io-write-line" using line-string.
+         call "string-length" using line-string write-len.
+         move cobl-string-ptr in line-string to write-src-ptr.
+
+         move 0 to write-iter.
+         perform until write-iter >= write-len
+           set address of write-char-buffer to write-src-ptr
+           move write-char-buffer to io-file-char
+           write io-file-char
+
+           set write-src-ptr up by 1
+           set write-iter up by 1
+         end-perform.
+
+         move x"0A" to io-file-char.
+         write io-file-char.
+         goback.
+
+      * Close the currently open file. status-return-arg comes back
+      * 'Y' if the close succeeded, 'N' otherwise.
+       entry "io-fclose" using status-return-arg.
+         close io-file.
+         if fs1 = '0'
+           move 'Y' to status-return-arg
+         else
+           move 'N' to status-return-arg
+         end-if.
          goback.
