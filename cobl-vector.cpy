@@ -0,0 +1,7 @@
+      * NOTE: This must always be aligned with the CoblVector struct
+      * in coblang.h
+       49 vector-data usage pointer.
+       49 vector-size usage binary-c-long unsigned.
+       49 vector-capacity usage binary-c-long unsigned.
+       49 vector-elem-size usage binary-c-long unsigned.
+       49 vector-elem-align usage binary-c-long unsigned.
