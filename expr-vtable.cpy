@@ -0,0 +1,5 @@
+      * One function pointer per virtual operation an expr subtype
+      * can override. Only a destructor so far - add more fields here
+      * (and a matching SET ... TO ENTRY in init-expr-vtables) as more
+      * expr-specific behavior is needed.
+       10 dtor usage program-pointer.
