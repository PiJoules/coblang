@@ -0,0 +1,6 @@
+      * Default capacity given to a freshly-constructed cobl-string.
+       78 cobl-string-default-capacity value 16.
+
+      * Returned by string-find / string-find-c-string when the needle
+      * does not occur anywhere in the haystack.
+       78 cobl-string-npos value -1.
