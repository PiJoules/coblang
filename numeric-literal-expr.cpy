@@ -0,0 +1,7 @@
+      * A bare numeric literal expression, e.g. either boundary of a
+      * "v1 THRU v2" range. numeric-value holds the literal's decoded
+      * value; unlike string-literal-expr there is no heap payload to
+      * release, so numeric-literal-expr-destroy is a no-op.
+       05 expr.
+         copy "expr.cpy".
+       05 numeric-value usage binary-long.
