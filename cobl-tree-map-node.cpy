@@ -12,3 +12,7 @@
       * (also as a pointer) to be stored in the actual map.
        49 tree-map-key-ctor usage program-pointer.
        49 tree-map-key-dtor usage program-pointer.
+      * Subtree height, maintained by tree-map-set/rebalance-current so
+      * lookups stay O(log n) regardless of key insertion order instead
+      * of degrading to a linear scan on an unlucky (e.g. sorted) one.
+       49 tree-map-height usage binary-long.
