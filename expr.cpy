@@ -0,0 +1,10 @@
+      * Base "object" shared by every expr subtype (space-expr,
+      * string-literal-expr, through-expr, ...). Each subtype embeds
+      * this under its own "expr" field so a generic Expr* can be
+      * dispatched through vtable-ptr regardless of its concrete
+      * subtype - the same program-pointer-driven polymorphism
+      * cobl-tree-map-node.cpy already uses for its key-cmp/key-ctor/
+      * key-dtor fields.
+       10 vtable-ptr usage pointer.
+       10 expr-line usage binary-c-long unsigned.
+       10 expr-col usage binary-c-long unsigned.
