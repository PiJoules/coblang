@@ -24,6 +24,33 @@
            01 node-storage based.
               copy "cobl-tree-map-node.cpy".
 
+      * Used by rebalance-current's rotations to hold a full
+      * node-sized snapshot of the node being rotated and its child,
+      * since a rotation must swap both node's key/value/child-pointer
+      * fields wholesale rather than just re-pointing one link.
+           01 rot-node-cpy.
+              copy "cobl-tree-map-node.cpy".
+           01 rot-child-cpy.
+              copy "cobl-tree-map-node.cpy".
+           01 rot-child-storage based.
+              copy "cobl-tree-map-node.cpy".
+      * The node a rotate-left/rotate-right call is actually rotating -
+      * either local-tree-map itself (set to "address of
+      * local-tree-map") or a child reached only by pointer (set to
+      * that pointer directly), so both paragraphs can be shared
+      * between self-rotation and the LR/RL double-rotation cases.
+           01 rot-target based.
+              copy "cobl-tree-map-node.cpy".
+
+      * Length-of helpers so the iterator's stack vector (an array of
+      * plain pointers, see cobl-tree-map-iter.cpy) can be constructed
+      * without repeating "length of pointer" inline in the PROCEDURE
+      * DIVISION.
+           01 iter-elem-size-const usage binary-c-long unsigned
+              value length of pointer.
+           01 iter-elem-align-const usage binary-c-long unsigned
+              value length of pointer.
+
          local-storage section.
            01 tmp-ptr usage pointer.
            01 src-char-buffer pic x based.
@@ -32,7 +59,23 @@
            01 local-tree-map-cmp-arg usage program-pointer.
            01 local-tree-map-ctor-arg usage program-pointer.
            01 local-tree-map-dtor-arg usage program-pointer.
-           01 cmp-return usage binary-int.
+           01 cmp-return usage binary-long.
+
+           01 rot-left-height usage binary-long.
+           01 rot-right-height usage binary-long.
+           01 rot-balance usage binary-long.
+           01 rot-child-left-height usage binary-long.
+           01 rot-child-right-height usage binary-long.
+           01 rot-l-ptr usage pointer.
+           01 rot-r-ptr usage pointer.
+           01 height-query-ptr usage pointer.
+           01 height-query-result usage binary-long.
+
+           01 iter-slot-storage usage pointer based.
+           01 iter-slot-ptr usage pointer.
+           01 iter-node-ptr usage pointer.
+           01 iter-stack-size usage binary-c-long unsigned.
+           01 iter-top-idx usage binary-c-long unsigned.
 
          linkage section.
            01 local-tree-map.
@@ -40,13 +83,16 @@
            01 dst-tree-map.
               copy "cobl-tree-map-node.cpy".
 
+           01 local-tree-map-iter.
+              copy "cobl-tree-map-iter.cpy".
+
            01 tree-map-cmp-arg usage program-pointer.
            01 tree-map-ctor-arg usage program-pointer.
            01 tree-map-dtor-arg usage program-pointer.
 
            01 key-arg usage pointer.
            01 val-arg usage pointer.
-           01 cmp-return-arg usage binary-int.
+           01 cmp-return-arg usage binary-long.
            01 ptr-return-arg usage pointer.
 
            01 lhs-key-arg usage pointer.
@@ -175,6 +221,7 @@
            call tree-map-key-ctor in local-tree-map using key-arg
                 tree-map-key in local-tree-map
            move val-arg to tree-map-value in local-tree-map
+           move 1 to tree-map-height in local-tree-map
            goback
          end-if.
 
@@ -200,6 +247,7 @@
            set address of tree-map-storage to
                tree-map-left-node in local-tree-map
            call "tree-map-set" using tree-map-storage key-arg val-arg
+           perform rebalance-current
          else if cmp-return > 0
            if tree-map-right-node in local-tree-map = null
                allocate tree-map-size characters returning
@@ -220,11 +268,284 @@
            set address of tree-map-storage to
                tree-map-right-node in local-tree-map
            call "tree-map-set" using tree-map-storage key-arg val-arg
+           perform rebalance-current
          else
            move val-arg to tree-map-value in local-tree-map
          end-if.
          goback.
 
+      * Shared by tree-map-set. Expects local-tree-map to be the node
+      * whose child subtree just grew by one insert; recomputes its
+      * own height from its (already up to date) children and, if the
+      * two sides differ in height by more than one, rotates to bring
+      * it back into AVL balance. Left-right and right-left cases are
+      * handled as the usual double rotation - rotate the offending
+      * child towards its own heavy side first, then rotate
+      * local-tree-map itself.
+       rebalance-current.
+         move tree-map-left-node in local-tree-map to height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-left-height.
+
+         move tree-map-right-node in local-tree-map to
+              height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-right-height.
+
+         if rot-left-height > rot-right-height
+           compute tree-map-height in local-tree-map =
+             rot-left-height + 1
+         else
+           compute tree-map-height in local-tree-map =
+             rot-right-height + 1
+         end-if.
+
+         compute rot-balance = rot-left-height - rot-right-height.
+
+         if rot-balance > 1
+           set address of node-storage to
+               tree-map-left-node in local-tree-map
+           move tree-map-left-node in node-storage to
+                height-query-ptr
+           perform height-of-ptr
+           move height-query-result to rot-child-left-height
+           move tree-map-right-node in node-storage to
+                height-query-ptr
+           perform height-of-ptr
+           move height-query-result to rot-child-right-height
+
+           if rot-child-right-height > rot-child-left-height
+             set address of rot-target to
+                 tree-map-left-node in local-tree-map
+             perform rotate-left
+           end-if
+
+           set address of rot-target to address of local-tree-map
+           perform rotate-right
+         else if rot-balance < -1
+           set address of node-storage to
+               tree-map-right-node in local-tree-map
+           move tree-map-right-node in node-storage to
+                height-query-ptr
+           perform height-of-ptr
+           move height-query-result to rot-child-right-height
+           move tree-map-left-node in node-storage to
+                height-query-ptr
+           perform height-of-ptr
+           move height-query-result to rot-child-left-height
+
+           if rot-child-left-height > rot-child-right-height
+             set address of rot-target to
+                 tree-map-right-node in local-tree-map
+             perform rotate-right
+           end-if
+
+           set address of rot-target to address of local-tree-map
+           perform rotate-left
+         end-if.
+       end-rebalance-current.
+
+      * Writes 0 to height-query-result if height-query-ptr is null,
+      * otherwise the height stored at that node.
+       height-of-ptr.
+         if height-query-ptr = null
+           move 0 to height-query-result
+         else
+           set address of node-storage to height-query-ptr
+           move tree-map-height in node-storage to height-query-result
+         end-if.
+       end-height-of-ptr.
+
+      * Right-rotate rot-target: its left child takes rot-target's
+      * place and rot-target becomes that child's right child. Since
+      * rot-target's own memory (which may be an embedded, non-heap
+      * node when rot-target is the top of a tree-map) cannot simply
+      * be re-pointed to by a parent it doesn't know about, the
+      * rotation is done by swapping node *contents* instead: the old
+      * left child's heap slot is reused in place to hold whatever
+      * used to live in rot-target.
+       rotate-right.
+         move tree-map-left-node in rot-target to rot-l-ptr.
+         set address of rot-child-storage to rot-l-ptr.
+
+         move tree-map-key in rot-target to
+              tree-map-key in rot-node-cpy.
+         move tree-map-value in rot-target to
+              tree-map-value in rot-node-cpy.
+         move tree-map-key-cmp in rot-target to
+              tree-map-key-cmp in rot-node-cpy.
+         move tree-map-key-ctor in rot-target to
+              tree-map-key-ctor in rot-node-cpy.
+         move tree-map-key-dtor in rot-target to
+              tree-map-key-dtor in rot-node-cpy.
+         move tree-map-right-node in rot-target to
+              tree-map-right-node in rot-node-cpy.
+
+         move tree-map-key in rot-child-storage to
+              tree-map-key in rot-child-cpy.
+         move tree-map-value in rot-child-storage to
+              tree-map-value in rot-child-cpy.
+         move tree-map-key-cmp in rot-child-storage to
+              tree-map-key-cmp in rot-child-cpy.
+         move tree-map-key-ctor in rot-child-storage to
+              tree-map-key-ctor in rot-child-cpy.
+         move tree-map-key-dtor in rot-child-storage to
+              tree-map-key-dtor in rot-child-cpy.
+         move tree-map-left-node in rot-child-storage to
+              tree-map-left-node in rot-child-cpy.
+         move tree-map-right-node in rot-child-storage to
+              tree-map-right-node in rot-child-cpy.
+
+         move tree-map-key in rot-child-cpy to
+              tree-map-key in rot-target.
+         move tree-map-value in rot-child-cpy to
+              tree-map-value in rot-target.
+         move tree-map-key-cmp in rot-child-cpy to
+              tree-map-key-cmp in rot-target.
+         move tree-map-key-ctor in rot-child-cpy to
+              tree-map-key-ctor in rot-target.
+         move tree-map-key-dtor in rot-child-cpy to
+              tree-map-key-dtor in rot-target.
+         move tree-map-left-node in rot-child-cpy to
+              tree-map-left-node in rot-target.
+         move rot-l-ptr to tree-map-right-node in rot-target.
+
+         move tree-map-key in rot-node-cpy to
+              tree-map-key in rot-child-storage.
+         move tree-map-value in rot-node-cpy to
+              tree-map-value in rot-child-storage.
+         move tree-map-key-cmp in rot-node-cpy to
+              tree-map-key-cmp in rot-child-storage.
+         move tree-map-key-ctor in rot-node-cpy to
+              tree-map-key-ctor in rot-child-storage.
+         move tree-map-key-dtor in rot-node-cpy to
+              tree-map-key-dtor in rot-child-storage.
+         move tree-map-right-node in rot-node-cpy to
+              tree-map-right-node in rot-child-storage.
+         move tree-map-right-node in rot-child-cpy to
+              tree-map-left-node in rot-child-storage.
+
+         move tree-map-left-node in rot-child-storage to
+              height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-left-height.
+         move tree-map-right-node in rot-child-storage to
+              height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-right-height.
+         if rot-left-height > rot-right-height
+           compute tree-map-height in rot-child-storage =
+             rot-left-height + 1
+         else
+           compute tree-map-height in rot-child-storage =
+             rot-right-height + 1
+         end-if.
+
+         move tree-map-left-node in rot-target to height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-left-height.
+         move tree-map-right-node in rot-target to height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-right-height.
+         if rot-left-height > rot-right-height
+           compute tree-map-height in rot-target = rot-left-height + 1
+         else
+           compute tree-map-height in rot-target = rot-right-height + 1
+         end-if.
+       end-rotate-right.
+
+      * Mirror image of rotate-right: rot-target's right child takes
+      * its place, rot-target becomes that child's left child.
+       rotate-left.
+         move tree-map-right-node in rot-target to rot-r-ptr.
+         set address of rot-child-storage to rot-r-ptr.
+
+         move tree-map-key in rot-target to
+              tree-map-key in rot-node-cpy.
+         move tree-map-value in rot-target to
+              tree-map-value in rot-node-cpy.
+         move tree-map-key-cmp in rot-target to
+              tree-map-key-cmp in rot-node-cpy.
+         move tree-map-key-ctor in rot-target to
+              tree-map-key-ctor in rot-node-cpy.
+         move tree-map-key-dtor in rot-target to
+              tree-map-key-dtor in rot-node-cpy.
+         move tree-map-left-node in rot-target to
+              tree-map-left-node in rot-node-cpy.
+
+         move tree-map-key in rot-child-storage to
+              tree-map-key in rot-child-cpy.
+         move tree-map-value in rot-child-storage to
+              tree-map-value in rot-child-cpy.
+         move tree-map-key-cmp in rot-child-storage to
+              tree-map-key-cmp in rot-child-cpy.
+         move tree-map-key-ctor in rot-child-storage to
+              tree-map-key-ctor in rot-child-cpy.
+         move tree-map-key-dtor in rot-child-storage to
+              tree-map-key-dtor in rot-child-cpy.
+         move tree-map-left-node in rot-child-storage to
+              tree-map-left-node in rot-child-cpy.
+         move tree-map-right-node in rot-child-storage to
+              tree-map-right-node in rot-child-cpy.
+
+         move tree-map-key in rot-child-cpy to
+              tree-map-key in rot-target.
+         move tree-map-value in rot-child-cpy to
+              tree-map-value in rot-target.
+         move tree-map-key-cmp in rot-child-cpy to
+              tree-map-key-cmp in rot-target.
+         move tree-map-key-ctor in rot-child-cpy to
+              tree-map-key-ctor in rot-target.
+         move tree-map-key-dtor in rot-child-cpy to
+              tree-map-key-dtor in rot-target.
+         move tree-map-right-node in rot-child-cpy to
+              tree-map-right-node in rot-target.
+         move rot-r-ptr to tree-map-left-node in rot-target.
+
+         move tree-map-key in rot-node-cpy to
+              tree-map-key in rot-child-storage.
+         move tree-map-value in rot-node-cpy to
+              tree-map-value in rot-child-storage.
+         move tree-map-key-cmp in rot-node-cpy to
+              tree-map-key-cmp in rot-child-storage.
+         move tree-map-key-ctor in rot-node-cpy to
+              tree-map-key-ctor in rot-child-storage.
+         move tree-map-key-dtor in rot-node-cpy to
+              tree-map-key-dtor in rot-child-storage.
+         move tree-map-left-node in rot-node-cpy to
+              tree-map-left-node in rot-child-storage.
+         move tree-map-left-node in rot-child-cpy to
+              tree-map-right-node in rot-child-storage.
+
+         move tree-map-left-node in rot-child-storage to
+              height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-left-height.
+         move tree-map-right-node in rot-child-storage to
+              height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-right-height.
+         if rot-left-height > rot-right-height
+           compute tree-map-height in rot-child-storage =
+             rot-left-height + 1
+         else
+           compute tree-map-height in rot-child-storage =
+             rot-right-height + 1
+         end-if.
+
+         move tree-map-left-node in rot-target to height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-left-height.
+         move tree-map-right-node in rot-target to height-query-ptr.
+         perform height-of-ptr.
+         move height-query-result to rot-right-height.
+         if rot-left-height > rot-right-height
+           compute tree-map-height in rot-target = rot-left-height + 1
+         else
+           compute tree-map-height in rot-target = rot-right-height + 1
+         end-if.
+       end-rotate-left.
+
        entry "tree-map-has" using local-tree-map key-arg
              bool-return-arg.
          call "tree-map-get" using local-tree-map key-arg tmp-ptr
@@ -435,3 +756,72 @@
          end-if.
 
          goback.
+
+      * Begin an in-order walk of local-tree-map. Builds the explicit
+      * stack of not-yet-visited ancestors used by
+      * tree-map-iterator-next, so callers can step through a tree's
+      * key/value pairs in sorted key order without writing their own
+      * recursion.
+       entry "tree-map-iterator-first" using local-tree-map
+             local-tree-map-iter.
+         call "vector-construct" using iter-stack in
+              local-tree-map-iter iter-elem-size-const
+              iter-elem-align-const.
+
+         if tree-map-key in local-tree-map = null
+           goback.
+
+         move address of local-tree-map to iter-node-ptr.
+         perform push-left-spine.
+         goback.
+
+      * Pop the next node in sorted key order off local-tree-map-iter's
+      * stack and hand back its key/value, pushing the left spine of
+      * its right subtree so the walk can continue. bool-return-arg is
+      * set to 'Y' if a pair was returned, 'N' once the walk is
+      * exhausted.
+       entry "tree-map-iterator-next" using local-tree-map-iter
+             key-arg val-arg bool-return-arg.
+         call "vector-size" using iter-stack in local-tree-map-iter
+              iter-stack-size.
+         if iter-stack-size = 0
+           move 'N' to bool-return-arg
+           goback
+         end-if.
+
+         compute iter-top-idx = iter-stack-size - 1.
+         call "vector-at" using iter-stack in local-tree-map-iter
+              iter-top-idx iter-slot-ptr.
+         set address of iter-slot-storage to iter-slot-ptr.
+         move iter-slot-storage to iter-node-ptr.
+         call "vector-erase" using iter-stack in local-tree-map-iter
+              iter-top-idx.
+
+         set address of node-storage to iter-node-ptr.
+         move tree-map-key in node-storage to key-arg.
+         move tree-map-value in node-storage to val-arg.
+
+         move tree-map-right-node in node-storage to iter-node-ptr.
+         perform push-left-spine.
+
+         move 'Y' to bool-return-arg.
+         goback.
+
+       entry "tree-map-iterator-destroy" using local-tree-map-iter.
+         call "vector-destroy" using iter-stack in local-tree-map-iter.
+         goback.
+
+      * Shared by tree-map-iterator-first/-next. Pushes iter-node-ptr
+      * and then every left-hand descendant of it onto the iterator's
+      * stack, so the next pop always produces the in-order successor.
+       push-left-spine.
+         perform until iter-node-ptr = null
+           call "vector-append-storage" using iter-stack in
+                local-tree-map-iter iter-slot-ptr
+           set address of iter-slot-storage to iter-slot-ptr
+           move iter-node-ptr to iter-slot-storage
+
+           set address of node-storage to iter-node-ptr
+           move tree-map-left-node in node-storage to iter-node-ptr
+         end-perform.
+       end-push-left-spine.
