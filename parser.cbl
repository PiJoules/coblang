@@ -0,0 +1,56 @@
+      * The parser ties a lexer to a codegen unit for a single source file.
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. parser.
+       DATA DIVISION.
+         working-storage section.
+
+         local-storage section.
+
+         LINKAGE SECTION.
+           01 this-parser.
+             copy "parser.cpy".
+
+           01 lexer-ptr-arg usage pointer.
+           01 source-filename usage pointer.
+           01 insert-main-arg pic x.
+           01 copy-dirs-ptr-arg usage pointer.
+           01 export-filter-ptr-arg usage pointer.
+           01 trace-arg pic x.
+           01 target-triple-arg usage pointer.
+           01 opt-level-arg usage binary-long.
+
+       PROCEDURE DIVISION.
+         stop run.
+
+       entry "parser-construct" using this-parser lexer-ptr-arg
+             source-filename insert-main-arg copy-dirs-ptr-arg
+             export-filter-ptr-arg trace-arg target-triple-arg
+             opt-level-arg.
+         move insert-main-arg to parser-insert-main in this-parser.
+
+         call "string-construct-from-c-str" using
+              parser-source-name in this-parser
+              source-filename.
+
+         call "codegen-construct" using
+              parser-codegen in this-parser
+              lexer-ptr-arg
+              source-filename
+              copy-dirs-ptr-arg
+              export-filter-ptr-arg
+              trace-arg
+              target-triple-arg
+              opt-level-arg.
+
+         goback.
+
+       entry "parser-parse" using this-parser.
+         call "codegen-run" using
+              parser-codegen in this-parser
+              parser-insert-main in this-parser.
+         goback.
+
+       entry "parser-destroy" using this-parser.
+         call "codegen-destroy" using parser-codegen in this-parser.
+         call "string-destroy" using parser-source-name in this-parser.
+         goback.
