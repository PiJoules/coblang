@@ -1,20 +1,117 @@
        IDENTIFICATION DIVISION.
          PROGRAM-ID. cobl-malloc.
        DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      * Every block handed out by cobl-malloc carries a small header
+      * just ahead of the pointer returned to the caller, recording
+      * how many payload bytes were requested. cobl-free and
+      * cobl-realloc read it back to know how much to account for and,
+      * for realloc, how much of the old payload to copy forward -
+      * the usual way a malloc/realloc pair tracks block sizes without
+      * a caller ever having to pass the old size back in.
+           01 alloc-header based.
+              02 header-payload-size usage binary-c-long unsigned.
+           01 header-size-bytes usage binary-c-long unsigned
+              value length of alloc-header.
+
+      * Running totals, cumulative across every call into this module
+      * for the life of the run unit.
+           01 total-allocated-bytes usage binary-c-long unsigned
+              value 0.
+           01 total-freed-bytes usage binary-c-long unsigned value 0.
+           01 live-allocation-count usage binary-c-long unsigned
+              value 0.
+
+         LOCAL-STORAGE SECTION.
+           01 base-ptr usage pointer.
+           01 new-base-ptr usage pointer.
+           01 new-user-ptr usage pointer.
+           01 copy-size usage binary-c-long unsigned.
+
          LINKAGE SECTION.
            01 alloc-size usage index.
            01 realloc-size usage index.
            01 ptr usage pointer.
 
+           01 bytes-allocated-return usage binary-c-long unsigned.
+           01 bytes-freed-return usage binary-c-long unsigned.
+           01 live-count-return usage binary-c-long unsigned.
+
       * cobl-malloc entry
        PROCEDURE DIVISION using ptr alloc-size.
       * TODO: Check at compile-time if ALLOC is supported.
       * Otherwise, we can try other alloc-like implementations.
-         allocate alloc-size characters returning ptr
+         allocate header-size-bytes + alloc-size characters
+                  returning base-ptr.
+         set address of alloc-header to base-ptr.
+         move alloc-size to header-payload-size.
+
+         move base-ptr to ptr.
+         set ptr up by header-size-bytes.
+
+         compute total-allocated-bytes =
+           total-allocated-bytes + alloc-size.
+         set live-allocation-count up by 1.
+
          exit program.
 
        entry "cobl-free" using ptr.
-         free ptr.
+         if ptr = null
+           exit program
+         end-if.
+
+         move ptr to base-ptr.
+         set base-ptr down by header-size-bytes.
+         set address of alloc-header to base-ptr.
+
+         compute total-freed-bytes =
+           total-freed-bytes + header-payload-size.
+         set live-allocation-count down by 1.
+
+         free base-ptr.
          exit program.
 
        entry "cobl-realloc" using ptr realloc-size.
+         if ptr = null
+           call "cobl-malloc" using ptr realloc-size
+           exit program
+         end-if.
+
+         move ptr to base-ptr.
+         set base-ptr down by header-size-bytes.
+         set address of alloc-header to base-ptr.
+
+         move header-payload-size to copy-size.
+         if realloc-size < copy-size
+           move realloc-size to copy-size
+         end-if.
+
+         allocate header-size-bytes + realloc-size characters
+                  returning new-base-ptr.
+         move new-base-ptr to new-user-ptr.
+         set new-user-ptr up by header-size-bytes.
+         call "cobl-memcpy" using new-user-ptr ptr copy-size.
+
+         compute total-allocated-bytes =
+           total-allocated-bytes + realloc-size.
+         compute total-freed-bytes =
+           total-freed-bytes + header-payload-size.
+
+         free base-ptr.
+
+         set address of alloc-header to new-base-ptr.
+         move realloc-size to header-payload-size.
+
+         move new-user-ptr to ptr.
+         exit program.
+
+      * Report the running allocation totals this module has tracked
+      * since the run unit started, so callers (or test harnesses) can
+      * check for leaks without reaching into this module's own
+      * WORKING-STORAGE.
+       entry "cobl-malloc-stats" using bytes-allocated-return
+             bytes-freed-return live-count-return.
+         move total-allocated-bytes to bytes-allocated-return.
+         move total-freed-bytes to bytes-freed-return.
+         move live-allocation-count to live-count-return.
+         exit program.
