@@ -3,21 +3,77 @@
        environment division.
          input-output section.
            file-control.
+      * Declared EXTERNAL so any other program in the run unit that
+      * also declares an external FD named file-handle shares this
+      * same open file, the way cobl-strlen/cobl-memcpy are shared
+      * single-purpose primitives rather than bundling file-open logic
+      * into every caller.
              select file-handle
-             assign to disk
-             organization is sequential.
+             assign dynamic getc-filename
+             organization is sequential
+             file status is file-status.
        DATA DIVISION.
          file section.
            fd file-handle external.
-             01 char pic X.
+             01 char pic x.
+
+         working-storage section.
+
+         local-storage section.
+           01 getc-filename pic x(128).
+           01 file-status.
+              05 fs1 pic x.
+              05 fs2 pic x.
+
+           01 filename-string.
+              copy "cobl-string.cpy".
+           01 pic-ptr usage pointer.
 
          LINKAGE SECTION.
-           01 arr-size pic 99 value 10.
-           01 arr-size2 pic 99 value 10.
-           01 arr.
-              05 elem pic x occurs 1 to 2
-                 times depending on arr-size.
-
-       PROCEDURE DIVISION USING arr-size.
-         move arr-size to arr-size2.
-         EXIT PROGRAM.
+           01 filename-arg usage pointer.
+           01 status-return-arg pic x.
+           01 char-return-arg pic x.
+           01 at-end-return-arg pic x.
+
+      * Read the next byte from the file opened by cobl-getc-open.
+      * at-end-return-arg comes back 'Y' once the file is exhausted,
+      * in which case char-return-arg is left unchanged.
+       PROCEDURE DIVISION using char-return-arg at-end-return-arg.
+         read file-handle into char
+           at end
+             move 'Y' to at-end-return-arg
+             goback
+         end-read.
+
+         move char to char-return-arg.
+         move 'N' to at-end-return-arg.
+         goback.
+
+      * Open a file for byte-at-a-time reading via cobl-getc.
+      * status-return-arg comes back 'Y' on success, 'N' otherwise.
+       entry "cobl-getc-open" using filename-arg status-return-arg.
+         call "string-construct-from-c-str" using filename-string
+              filename-arg.
+         set pic-ptr to address of getc-filename.
+         call "string-copy-to-pic" using filename-string
+              pic-ptr length of getc-filename.
+         call "string-destroy" using filename-string.
+
+         open input file-handle.
+
+         if fs1 = '0'
+           move 'Y' to status-return-arg
+         else
+           move 'N' to status-return-arg
+         end-if.
+         goback.
+
+      * Close the file opened by cobl-getc-open.
+       entry "cobl-getc-close" using status-return-arg.
+         close file-handle.
+         if fs1 = '0'
+           move 'Y' to status-return-arg
+         else
+           move 'N' to status-return-arg
+         end-if.
+         goback.
