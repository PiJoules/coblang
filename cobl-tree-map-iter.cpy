@@ -0,0 +1,8 @@
+      * An in-order iterator over a tree-map, walking key/value pairs in
+      * sorted key order without the caller writing its own recursion.
+      * iter-stack holds the path of not-yet-visited ancestor nodes
+      * still to come (each element is one pointer), the usual
+      * explicit-stack way of turning a recursive in-order walk into a
+      * first/next style iterator.
+       02 iter-stack.
+          copy "cobl-vector.cpy".
