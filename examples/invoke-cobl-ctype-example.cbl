@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-         PROGRAM-ID. invoke-cobl-memcpy-example.
+         PROGRAM-ID. invoke-cobl-ctype-example.
        DATA DIVISION.
          local-storage section.
            01 res pic x.
