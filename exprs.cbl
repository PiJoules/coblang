@@ -13,15 +13,18 @@
            01 through-expr-vtable.
               copy "expr-vtable.cpy".
 
+           01 numeric-literal-expr-vtable.
+              copy "expr-vtable.cpy".
+
          local-storage section.
            01 tmp-ptr usage pointer.
            01 tmp-char pic x.
            01 tmp-char2 pic x.
-           01 tmp-unsigned-int usage binary-int unsigned.
+           01 tmp-unsigned-int usage binary-long unsigned.
            01 tmp-unsigned-long usage binary-c-long unsigned.
 
            01 hex-chars pic xx.
-           01 hex-as-int usage binary-int unsigned.
+           01 hex-as-int usage binary-long unsigned.
 
            01 expr-storage based.
               copy "expr.cpy".
@@ -32,8 +35,8 @@
            01 this-expr.
               copy "expr.cpy".
            01 expr-vtable-ptr usage pointer.
-           01 line-arg usage binary-int unsigned.
-           01 col-arg usage binary-int unsigned.
+           01 line-arg usage binary-long unsigned.
+           01 col-arg usage binary-long unsigned.
 
            01 bool-return pic x.
 
@@ -50,6 +53,10 @@
            01 start-expr-ptr-arg usage pointer.
            01 end-expr-ptr-arg usage pointer.
 
+           01 this-numeric-literal-expr.
+              copy "numeric-literal-expr.cpy".
+           01 numeric-value-arg usage binary-long.
+
        procedure division.
          stop run.
 
@@ -65,6 +72,9 @@
          set dtor in through-expr-vtable to
              entry "through-expr-destroy".
 
+         set dtor in numeric-literal-expr-vtable to
+             entry "numeric-literal-expr-destroy".
+
          move 'Y' to expr-vtables-inited.
        end-init-expr-vtables.
 
@@ -91,6 +101,14 @@
          end-if.
          goback.
 
+       entry "is-through-expr" using this-expr bool-return.
+         if vtable-ptr in this-expr = address of through-expr-vtable
+           move 'Y' to bool-return
+         else
+           move 'N' to bool-return
+         end-if.
+         goback.
+
        entry "string-literal-expr-construct" using
              this-string-literal-expr string-arg.
          call "expr-construct" using expr in this-string-literal-expr
@@ -198,3 +216,16 @@
          call dtor in expr-vtable-storage using expr-storage.
          free end-expr-ptr in this-through-expr.
          goback.
+
+       entry "numeric-literal-expr-construct" using
+             this-numeric-literal-expr numeric-value-arg.
+         call "expr-construct" using expr in this-numeric-literal-expr
+              address of numeric-literal-expr-vtable.
+
+         move numeric-value-arg to
+              numeric-value in this-numeric-literal-expr.
+         goback.
+
+       entry "numeric-literal-expr-destroy" using
+             this-numeric-literal-expr.
+         goback.
