@@ -10,6 +10,18 @@
            01 src-char-buffer pic x based.
            01 dst-char-buffer pic x based.
 
+      * Size template for the cobl-string elements string-split stores
+      * into its result vector, and a BASED overlay used to reach a
+      * given element's fields once vector-append-storage hands back
+      * its address - same pair-of-records idiom codegen.cpy already
+      * uses for its own heap-boxed vector/tree-map element types.
+           01 split-elem-template.
+              copy "cobl-string.cpy".
+           01 split-vector-storage based.
+              copy "cobl-string.cpy".
+           01 split-elem-align-const usage binary-c-long unsigned
+              value length of pointer.
+
          local-storage section.
            01 char-iter usage index value 0.
 
@@ -21,6 +33,18 @@
            01 c-string usage pointer.
            01 c-string-length usage binary-c-long unsigned.
 
+           01 find-start usage binary-c-long unsigned.
+           01 find-cmp usage binary-c-long unsigned.
+           01 find-match pic x.
+
+           01 split-start usage binary-c-long unsigned.
+           01 split-iter usage binary-c-long unsigned.
+           01 split-piece-ptr usage pointer.
+           01 split-piece-len usage binary-c-long unsigned.
+           01 split-elem-size usage binary-c-long unsigned.
+           01 split-elem-align usage binary-c-long unsigned.
+           01 split-storage-ptr usage pointer.
+
          LINKAGE SECTION.
            copy "cobl-string-constants.cpy".
 
@@ -49,11 +73,17 @@
       * 0 indicates equal
       * < 0 indicates str1 < str2
       * > 0 indicates str1 > str2
-           01 compare-return usage binary-int.
+           01 compare-return usage binary-long.
 
            01 small-pic-str pic x(1024).
            01 small-pic-str-length usage binary-c-long unsigned.
 
+           01 found-idx usage binary-c-long unsigned.
+
+           01 split-delim pic x.
+           01 result-vector.
+              copy "cobl-vector.cpy".
+
        PROCEDURE DIVISION.
          stop run.
 
@@ -366,3 +396,135 @@
            set dst-ptr up by 1
          end-perform.
          goback.
+
+      *
+      * Find the first occurrence of other-string inside local-string,
+      * setting found-idx to the starting index of the match, or to
+      * cobl-string-npos if other-string does not occur anywhere in
+      * local-string.
+      *
+       entry "string-find" using local-string other-string found-idx.
+         move cobl-string-ptr in other-string to c-string.
+         move cobl-string-length in other-string to c-string-length.
+         perform do-string-find.
+         goback.
+
+      *
+      * Same as string-find, but the needle is a null-terminated
+      * c-style string instead of a cobl-string.
+      *
+       entry "string-find-c-string" using local-string c-string-arg
+             found-idx.
+         move c-string-arg to c-string.
+         move function content-length(c-string) to c-string-length.
+         perform do-string-find.
+         goback.
+
+      * Shared by string-find and string-find-c-string. Expects the
+      * needle already set up in c-string/c-string-length, and writes
+      * the result to found-idx.
+       do-string-find.
+         move cobl-string-npos to found-idx.
+         if c-string-length > cobl-string-length in local-string
+           exit paragraph
+         end-if.
+
+         move 0 to find-start.
+         perform until find-start + c-string-length >
+                       cobl-string-length in local-string
+           move 'Y' to find-match
+           move cobl-string-ptr in local-string to src-ptr
+           set src-ptr up by find-start
+           move c-string to dst-ptr
+           move 0 to find-cmp
+
+           perform until find-cmp >= c-string-length or find-match = 'N'
+             set address of src-char-buffer to src-ptr
+             set address of dst-char-buffer to dst-ptr
+             if src-char-buffer not = dst-char-buffer
+               move 'N' to find-match
+             end-if
+             set src-ptr up by 1
+             set dst-ptr up by 1
+             set find-cmp up by 1
+           end-perform
+
+           if find-match = 'Y'
+             move find-start to found-idx
+             exit perform
+           end-if
+
+           set find-start up by 1
+         end-perform.
+       end-do-string-find.
+
+      *
+      * Split local-string on every occurrence of split-delim, writing
+      * each piece as a freshly-constructed cobl-string into
+      * result-vector (which this entry constructs). A delimiter at
+      * the very start or end, or two delimiters in a row, yields an
+      * empty piece the same way a real split does - no pieces are
+      * ever merged or dropped.
+      *
+       entry "string-split" using local-string split-delim
+             result-vector.
+         move length of split-elem-template to split-elem-size.
+         move split-elem-align-const to split-elem-align.
+         call "vector-construct" using result-vector
+              split-elem-size split-elem-align.
+
+         move 0 to split-start.
+         move 0 to split-iter.
+         perform until split-iter >= cobl-string-length in local-string
+           move cobl-string-ptr in local-string to src-ptr
+           set src-ptr up by split-iter
+           set address of src-char-buffer to src-ptr
+           if src-char-buffer = split-delim
+             perform append-split-piece
+             move split-iter to split-start
+             set split-start up by 1
+           end-if
+           set split-iter up by 1
+         end-perform.
+         perform append-split-piece.
+
+         goback.
+
+      * Shared by string-split. Expects the piece's bounds already set
+      * up in split-start/split-iter (an offset/exclusive-end pair
+      * into local-string), and appends a new heap-allocated cobl-string
+      * holding that piece onto the end of result-vector.
+       append-split-piece.
+         compute split-piece-len = split-iter - split-start.
+         move cobl-string-ptr in local-string to split-piece-ptr.
+         set split-piece-ptr up by split-start.
+
+         call "vector-append-storage" using result-vector
+              split-storage-ptr.
+         set address of split-vector-storage to split-storage-ptr.
+
+         move split-piece-len to cobl-string-length in
+              split-vector-storage.
+         move cobl-string-default-capacity to
+              cobl-string-capacity in split-vector-storage.
+         compute tmp-unsigned-long = split-piece-len + 1.
+         perform until
+                 cobl-string-capacity in split-vector-storage >=
+                 tmp-unsigned-long
+           compute cobl-string-capacity in split-vector-storage =
+             cobl-string-capacity in split-vector-storage * 2
+         end-perform.
+
+         allocate cobl-string-capacity in split-vector-storage
+                  characters
+                  returning cobl-string-ptr in split-vector-storage.
+         call "cobl-memcpy" using
+              cobl-string-ptr in split-vector-storage
+              split-piece-ptr
+              split-piece-len.
+
+         move cobl-string-ptr in split-vector-storage to dst-ptr.
+         set dst-ptr up by split-piece-len.
+         set address of dst-char-buffer to dst-ptr.
+         move x"00" to dst-char-buffer.
+       end-append-split-piece.
